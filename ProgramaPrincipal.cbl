@@ -44,9 +44,11 @@
        
       *>=================================================================================
        1000-inicializacao section.
-       
+
+            initialize                              lnk-par
             accept ws-linha-commando                from command-line
-       
+            move ws-linha-commando                  to lnk-linha-comando
+
        exit.
         
       *>=================================================================================
@@ -64,6 +66,7 @@
 
       *>=================================================================================
        3000-finalizacao section.
-       
-       
+
+            move lnk-status                         to return-code
+
        exit.                                                   
