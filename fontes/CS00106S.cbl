@@ -12,6 +12,7 @@
        copy CSS00700.cpy.
        copy CSS01400.cpy.
        copy CSS01800.cpy.
+       copy CSS02000.cpy.
        copy CSS05000.cpy.
        copy CSS05100.cpy.
        
@@ -20,12 +21,28 @@
                    access mode    is sequential
                    file status    is ws-resultado-acesso.
 
+             select arqxml assign to disk wid-arqxml
+                   organization   is line sequential
+                   access mode    is sequential
+                   file status    is ws-resultado-acesso.
+
+             select arqsefaz assign to disk wid-arqsefaz-resp
+                   organization   is line sequential
+                   access mode    is sequential
+                   file status    is ws-resultado-acesso.
+
+             select arqverifica assign to disk wid-arqverifica
+                   organization   is line sequential
+                   access mode    is sequential
+                   file status    is ws-resultado-acesso.
+
       *>=================================================================================
        data division.      
 
        copy CSF00700.cpy.
        copy CSF01400.cpy.
        copy CSF01800.cpy.
+       copy CSF02000.cpy.
        copy CSF05000.cpy.
        copy CSF05100.cpy.
 
@@ -33,6 +50,21 @@
 
        01   rl-registro-em-pcl.
             03 rl-linha-em-pcl                     pic x(256).
+
+       fd   arqxml.
+
+       01   rl-registro-xml.
+            03 rl-linha-xml                        pic x(256).
+
+       fd   arqsefaz.
+
+       01   rl-registro-sefaz.
+            03 rl-linha-sefaz                      pic x(256).
+
+       fd   arqverifica.
+
+       01   rl-registro-verifica.
+            03 rl-linha-verifica                   pic x(01).
       
       *>=================================================================================      
        working-storage section.
@@ -41,11 +73,14 @@
        78   c-este-programa                        value "CS00106S".
        78   c-descricao-programa                   value "IMPRESSÃO NFE".
        78   pcl-writer                             value "pcl6".
+       78   c-assinador-xml                        value "nfeassinador".
+       78   c-transmissor-sefaz                    value "nfetransmissor".
        78   c-aguardar-execucao                    value "0003".
-       
+
        
        01   ws-campos-trabalho.
             03 ws-status-code                      pic x(02)  comp-5.
+            03 ws-status-code-x                    pic z(04)9.
             03 ws-nfe-pcl                          pic x(255).
             03 ws-nfe-pdf                          pic x(255).            
             03 ws-nfe-mascara-pcl                  pic x(255).
@@ -53,12 +88,39 @@
             03 ws-codigo-esc-comp                  pic x(01) comp-x value 027. 
             03 ws-codigo-esc redefines ws-codigo-esc-comp pic x(01).
             03 ws-pos-y                            pic 9(04).
-            03 ws-random                           pic s9v9(17).
             03 ws-chave-random                     pic x(045).
-            03 ws-index                            pic 9(04).
-            03 ws-numero                           pic 9(01).
-            03 ws-char redefines ws-numero         pic x(01).
-   
+            03 ws-id-nfe-autorizada                pic x(01).
+               88 ws-nfe-foi-autorizada                 value "S" false "N".
+            03 ws-id-falha-comunicacao              pic x(01).
+               88 ws-falha-comunicacao                  value "S" false "N".
+            03 ws-id-contingencia                  pic x(01).
+               88 ws-nfe-em-contingencia                value "S" false "N".
+            03 ws-status-sefaz                     pic x(03).
+            03 ws-motivo-sefaz                     pic x(55).
+            03 ws-nr-nfe-retransmitidas             pic 9(05).
+
+      *>=================================================================================
+      *> Campos usados na montagem da chave de acesso de 44 dígitos da NF-e
+      *> (cUF+AAMM+CNPJ+modelo+série+número+tpEmis+cNF+DV), com o dígito
+      *> verificador calculado por módulo 11 conforme o leiaute oficial.
+       01   ws-chave-nfe.
+            03 ws-chave-cuf                        pic 9(02).
+            03 ws-chave-aamm                       pic 9(04).
+            03 ws-chave-cnpj                       pic 9(14).
+            03 ws-chave-modelo                     pic 9(02).
+            03 ws-chave-serie                      pic 9(03).
+            03 ws-chave-numero                     pic 9(09).
+            03 ws-chave-tpemis                     pic 9(01).
+            03 ws-chave-cnf                        pic 9(08).
+       01   ws-chave-nfe-digitos redefines ws-chave-nfe.
+            03 ws-chave-digito                     pic 9(01) occurs 43.
+       01   ws-chave-dv-campos.
+            03 ws-chave-peso                       pic 9(01).
+            03 ws-chave-indice                     pic 9(02).
+            03 ws-chave-soma                       pic 9(04).
+            03 ws-chave-resto                      pic 9(02).
+            03 ws-chave-dv                         pic 9(01).
+
        01   lk-logradouro.
             03 lk-id-cep                           pic x(01).
                88 lk-encontrou-cep                      value "S".
@@ -143,7 +205,7 @@
             03 r07-cogido-produto                  pic 9(09).
             03 r07-descricao-produto               pic x(30).
             03 r07-ncm                             pic 9(08).
-            03 r07-cst                             pic 9(03).
+            03 r07-cst                             pic 9(04).
             03 r07-cfop                            pic 9(04).
             03 r07-unidade-medida                  pic x(03).
             03 r07-quantiade                       pic zzz.zzz.zz9,99.
@@ -159,6 +221,10 @@
        01   lk-parametros-nfe.
             03 lk-numero-documento                  pic 9(09).
             03 lk-serie-documento                   pic 9(03).
+            03 lk-tipo-emissao                      pic x(01).
+               88 lk-nfe-emissao-normal                 value "N".
+               88 lk-nfe-reimpressao                    value "R".
+               88 lk-nfe-retransmissao                  value "T".
        
        copy CSW00900.cpy.
 
@@ -187,7 +253,8 @@
             perform 9000-abrir-i-pd00700
             perform 9000-abrir-i-pd01400
             perform 9000-abrir-i-pd01800
-            perform 9000-abrir-i-pd05000
+            perform 9000-abrir-i-pd02000
+            perform 9000-abrir-io-pd05000
             perform 9000-abrir-i-pd05100
             
             move "..\cgi\NFE.PCL"                  to ws-nfe-mascara-pcl                 
@@ -199,59 +266,74 @@
 
             move lnk-linha-comando                  to lk-parametros-nfe
 
+            if   lk-nfe-retransmissao
+                 perform 2395-retransmitir-pendentes
+                 exit section
+            end-if
+
             initialize                              f05000-mestre-nota-fiscal
             move lnk-cd-empresa                     to f05000-cd-empresa
             move lnk-cd-filial                      to f05000-cd-filial
             move 01                                 to f05000-tipo-nota
             move lk-numero-documento                to f05000-numero-documento
             move lk-serie-documento                 to f05000-serie-documento
-            perform 9000-str-pd05000-grt
-            perform 9000-ler-pd05000-nex
-            perform until not ws-operacao-ok
-                or f05000-cd-empresa        <> lnk-cd-empresa
-                or f05000-cd-filial         <> lnk-cd-filial
-                or f05000-tipo-nota         <> 01
-                or f05000-numero-documento  <> lk-numero-documento
-                or f05000-serie-documento   <> lk-serie-documento
-                
-                perform 2010-criar-arquivo-pcl
+            perform 9000-ler-pd05000-ran
+            if   ws-operacao-ok
+
                 perform 2300-monta-working-pcl
-                perform 2300-write-mestre-pcl
-                
-                move 3800                          to ws-pos-y
-                
-                initialize                         f05100-item-nota-fiscal
-                move f05000-cd-empresa             to f05100-cd-empresa                                
-                move f05000-cd-filial              to f05100-cd-filial                                     
-                move f05000-tipo-nota              to f05100-tipo-nota                                         
-                move f05000-numero-documento       to f05100-numero-documento                                         
-                move f05000-serie-documento        to f05100-serie-documento                           
-                move f05000-cd-destinatario        to f05100-cd-destinatario                                                   
-                move f05000-sequencia              to f05100-sequencia                   
-                perform 9000-str-pd05100-grt                
-                perform 9000-ler-pd05100-nex
-                perform until not ws-operacao-ok
-                     or f05100-cd-empresa        <> f05000-cd-empresa      
-                     or f05100-cd-filial         <> f05000-cd-filial       
-                     or f05100-tipo-nota         <> f05000-tipo-nota       
-                     or f05100-numero-documento  <> f05000-numero-documento
-                     or f05100-serie-documento   <> f05000-serie-documento 
-                     or f05100-cd-destinatario   <> f05000-cd-destinatario
-                     
-                     perform 2300-monta-working-produto-pcl
-                     
-                     perform 2300-write-produto-pcl
-                     
-                     perform 9000-ler-pd05100-nex                             
-                end-perform
-                
-                close arqpcl
-                
-                perform 2400-gerar-pdf-nfe                
 
-                perform 9000-ler-pd05000-nex
-            end-perform
-       
+                perform 2355-obter-autorizacao-nfe
+
+                if   ws-nfe-foi-autorizada
+
+                     perform 2010-criar-arquivo-pcl
+                     perform 2300-write-mestre-pcl
+
+                     move 3800                          to ws-pos-y
+
+                     initialize                         f05100-item-nota-fiscal
+                     move f05000-cd-empresa             to f05100-cd-empresa
+                     move f05000-cd-filial              to f05100-cd-filial
+                     move f05000-tipo-nota              to f05100-tipo-nota
+                     move f05000-numero-documento       to f05100-numero-documento
+                     move f05000-serie-documento        to f05100-serie-documento
+                     move f05000-cd-destinatario        to f05100-cd-destinatario
+                     move f05000-sequencia              to f05100-sequencia
+                     perform 9000-str-pd05100-grt
+                     perform 9000-ler-pd05100-nex
+                     perform until not ws-operacao-ok
+                          or f05100-cd-empresa        <> f05000-cd-empresa
+                          or f05100-cd-filial         <> f05000-cd-filial
+                          or f05100-tipo-nota         <> f05000-tipo-nota
+                          or f05100-numero-documento  <> f05000-numero-documento
+                          or f05100-serie-documento   <> f05000-serie-documento
+                          or f05100-cd-destinatario   <> f05000-cd-destinatario
+
+                          perform 2300-monta-working-produto-pcl
+
+                          perform 2300-write-produto-pcl
+
+                          perform 9000-ler-pd05100-nex
+                     end-perform
+
+                     close arqpcl
+
+                     perform 2400-gerar-pdf-nfe
+
+                     if   ws-nfe-em-contingencia
+                          string "NF-e [" f05000-numero-documento "/" f05000-serie-documento
+                                 "] emitida em contingência - pendente de transmissão à SEFAZ" into ws-mensagem
+                          perform 9000-mensagem
+                     end-if
+
+                else
+                     string "NF-e [" f05000-numero-documento "/" f05000-serie-documento
+                            "] não autorizada pela SEFAZ - " ws-motivo-sefaz into ws-mensagem
+                     perform 9000-mensagem
+                end-if
+
+            end-if
+
        exit.
       *>=================================================================================
        2010-criar-arquivo-pcl section.
@@ -310,11 +392,16 @@
             move f05000-numero-documento           to r02-numero-documento
             move f05000-serie-documento            to r02-serie-documento
             move spaces                            to r02-controle-fisico
-            perform 9000-calcula-nr-random
-            move ws-chave-random                   to r02-chave-acesso
+            if   lk-nfe-reimpressao
+            or   lk-nfe-retransmissao
+                 move f05000-chave-acesso          to r02-chave-acesso
+                 move f05000-protocolo-autorizacao to r02-protocolo-autorizacao
+            else
+                 perform 9000-calcula-chave-acesso
+                 move ws-chave-random              to r02-chave-acesso
+                 move spaces                       to r02-protocolo-autorizacao
+            end-if
             move "VENDA DE MERCADORIAS"            to r02-natureza-operacao
-            perform 9000-calcula-nr-random
-            move ws-chave-random                   to r02-protocolo-autorizacao
             move f00700-ie                         to r02-inscricao-estadual
             move spaces                            to r02-inscricao-estadual-subst
             string f00700-cnpj(01:02) "." f00700-cnpj(03:03) "." 
@@ -400,15 +487,26 @@
             *>================================================================            
             
             initialize                             r06-transportador
-            move "ÁGIL TRANSPORTE"                 to r06-razao-social
-            move "123456789012345"                 to r06-codigo-antt
+            move "TRANSPORTADOR NÃO CADASTRADO"    to r06-razao-social
             move "PLA-0000"                        to r06-placa-veiculo
             move "SC"                              to r06-uf-veiculo
-            move "45.647.004/0001-02"              to r06-cgc
-            move "RUA ANTÔNIO TREIS 1160"          to r06-endereco
-            move "BLUMENAU"                        to r06-municipio
-            move "SC"                              to r06-unidade-federativa
-            move "300.765.134"                     to r06-inscricao-estadual
+
+            initialize                             f02000-transportador
+            move lnk-cd-empresa                    to f02000-cd-empresa
+            move lnk-cd-filial                     to f02000-cd-filial
+            move f05000-cd-transportador           to f02000-cd-transportador
+            perform 9000-ler-pd02000-ran
+            if   ws-operacao-ok
+                 move f02000-razao-social          to r06-razao-social
+                 move f02000-codigo-antt           to r06-codigo-antt
+                 string f02000-cgc(01:02) "." f02000-cgc(03:03) "."
+                        f02000-cgc(06:03) "/" f02000-cgc(09:04) "-" f02000-cgc(13:02) into r06-cgc
+                 move f02000-endereco              to r06-endereco
+                 move f02000-municipio             to r06-municipio
+                 move f02000-unidade-federativa    to r06-unidade-federativa
+                 move f02000-ie                    to r06-inscricao-estadual
+            end-if
+
             move 1                                 to r06-quantidade
             move zeros                             to r06-especie 
             move zeros                             to r06-marca
@@ -416,7 +514,306 @@
             move zeros                             to r06-peso-bruto
             move zeros                             to r06-peso-liquido                        
 
-       exit.      
+       exit.
+
+      *>=================================================================================
+      *> Gera o XML da NF-e, assina digitalmente e transmite para a SEFAZ,
+      *> atualizando o mestre da nota com o resultado da autorização.
+       2350-emitir-transmitir-nfe section.
+
+            move "N"                                to ws-id-nfe-autorizada
+            move "N"                                to ws-id-falha-comunicacao
+            move "N"                                to ws-id-contingencia
+            move spaces                              to ws-status-sefaz
+            move spaces                              to ws-motivo-sefaz
+
+            perform 2360-gerar-xml-nfe
+            perform 2370-assinar-xml-nfe
+            perform 2380-transmitir-sefaz
+            perform 2390-atualizar-mestre-nfe
+
+       exit.
+
+      *>=================================================================================
+      *> Decide se a NF-e deve ser (re)gerada/assinada/transmitida à SEFAZ ou
+      *> apenas reimpressa. Reimpressão de documento já autorizado (ou em
+      *> contingência, pendente de autorização posterior) reaproveita a chave
+      *> de acesso e o protocolo já gravados em f05000, sem gerar novo XML nem
+      *> retransmitir - reprocessar uma NF-e já emitida geraria uma segunda
+      *> autorização/chave para o mesmo documento perante o fisco.
+       2355-obter-autorizacao-nfe section.
+
+            if   lk-nfe-reimpressao
+                 if   f05000-nfe-autorizada
+                 or   f05000-nfe-pendente
+                      set  ws-nfe-foi-autorizada     to true
+                 else
+                      set  ws-nfe-foi-autorizada     to false
+                      move "NF-e não autorizada - reimpressão não disponível" to ws-motivo-sefaz
+                 end-if
+            else
+                 perform 2350-emitir-transmitir-nfe
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       2360-gerar-xml-nfe section.
+
+            accept ws-horas                        from time
+            accept ws-data-inv                     from date yyyymmdd
+
+            string lnk-tmp-path "\" c-este-programa "_" lnk-id-usuario "_" ws-data-inv "_" ws-horas ".XML"
+                delimited by "  " into wid-arqxml
+
+            open output arqxml
+
+            move spaces                             to rl-linha-xml
+            string "<?xml version=" '"1.0"' " encoding=" '"UTF-8"' "?>" into rl-linha-xml
+            write rl-registro-xml
+
+            move spaces                             to rl-linha-xml
+            string "<NFe><infNFe Id=" '"NFe' r02-chave-acesso '"' ">" into rl-linha-xml
+            write rl-registro-xml
+
+            move spaces                             to rl-linha-xml
+            string "<ide><nNF>" r02-numero-documento "</nNF><serie>" r02-serie-documento
+                   "</serie><natOp>" r02-natureza-operacao "</natOp></ide>" into rl-linha-xml
+            write rl-registro-xml
+
+            move spaces                             to rl-linha-xml
+            string "<emit><CNPJ>" r02-cnpj "</CNPJ><IE>" r02-inscricao-estadual "</IE></emit>" into rl-linha-xml
+            write rl-registro-xml
+
+            move spaces                             to rl-linha-xml
+            string "<dest><razaoSocial>" r03-razao-social "</razaoSocial><CNPJCPF>" r03-cgc
+                   "</CNPJCPF></dest>" into rl-linha-xml
+            write rl-registro-xml
+
+            initialize                              f05100-item-nota-fiscal
+            move f05000-cd-empresa                  to f05100-cd-empresa
+            move f05000-cd-filial                   to f05100-cd-filial
+            move f05000-tipo-nota                   to f05100-tipo-nota
+            move f05000-numero-documento             to f05100-numero-documento
+            move f05000-serie-documento              to f05100-serie-documento
+            move f05000-cd-destinatario              to f05100-cd-destinatario
+            move f05000-sequencia                    to f05100-sequencia
+            perform 9000-str-pd05100-grt
+            perform 9000-ler-pd05100-nex
+            perform until not ws-operacao-ok
+                or f05100-cd-empresa        <> f05000-cd-empresa
+                or f05100-cd-filial         <> f05000-cd-filial
+                or f05100-tipo-nota         <> f05000-tipo-nota
+                or f05100-numero-documento  <> f05000-numero-documento
+                or f05100-serie-documento   <> f05000-serie-documento
+                or f05100-cd-destinatario   <> f05000-cd-destinatario
+
+                move spaces                          to rl-linha-xml
+                string "<det><prod><cProd>" f05100-cd-mercadoria "</cProd><qCom>" f05100-quantidade-mercadoria
+                       "</qCom><vUnCom>" f05100-valor-unitario "</vUnCom><vProd>" f05100-valor-total
+                       "</vProd><CFOP>" f05100-cfop "</CFOP></prod><imposto><ICMS><CST>" f05100-cst
+                       "</CST><vBC>" f05100-base-icms "</vBC><pICMS>" f05100-aliq-icms
+                       "</pICMS><vICMS>" f05100-valor-icms "</vICMS></ICMS></imposto></det>" into rl-linha-xml
+                write rl-registro-xml
+
+                perform 9000-ler-pd05100-nex
+            end-perform
+
+            move spaces                              to rl-linha-xml
+            string "<total><vProd>" f05000-valor-total-produtos "</vProd><vNF>" f05000-valor-total
+                   "</vNF></total>" into rl-linha-xml
+            write rl-registro-xml
+
+            move spaces                              to rl-linha-xml
+            move "</infNFe></NFe>"                   to rl-linha-xml
+            write rl-registro-xml
+
+            close arqxml
+
+       exit.
+
+      *>=================================================================================
+      *> Assina digitalmente o XML gerado, chamando o assinador externo configurado
+      *> para o ambiente (certificado A1/A3 do estabelecimento).
+       2370-assinar-xml-nfe section.
+
+            move spaces                              to wid-arqxml-assinado
+            string wid-arqxml delimited by ".XML" "_ASSINADO.XML" into wid-arqxml-assinado
+
+            move spaces                              to ws-command-exec
+            string c-assinador-xml " " wid-arqxml " " wid-arqxml-assinado x"00"
+                delimited by "  " into ws-command-exec
+            move c-aguardar-execucao                 to ws-flags
+            call "CBL_EXEC_RUN_UNIT" using         ws-command-exec
+                                     by value      length of ws-command-exec
+                                     by reference  ws-run-unit-id
+                                     by value      ws-stack-size
+                                                   ws-flags
+                                     returning     ws-status-code
+
+            if   ws-status-code not equal zeros
+                 move ws-status-code                 to ws-status-code-x
+                 set  ws-falha-comunicacao            to true
+                 string "Falha ao assinar XML da NF-e [" f05000-numero-documento "/"
+                        f05000-serie-documento "] - Status [" ws-status-code-x "]" into ws-motivo-sefaz
+            end-if
+
+       exit.
+
+      *>=================================================================================
+      *> Transmite o XML assinado para o web service da SEFAZ (ou para o cliente de
+      *> contingência, conforme o ambiente) e recolhe o retorno em arquivo texto,
+      *> no formato "status;protocolo;motivo".
+      *> Toda falha em ALCANÇAR a SEFAZ (assinatura, chamada do transmissor,
+      *> ou ausência/vazio de retorno) é tratada como falha de comunicação,
+      *> habilitando a emissão em contingência (2390) - diferente de uma
+      *> REJEIÇÃO explícita devolvida pela própria SEFAZ.
+       2380-transmitir-sefaz section.
+
+            if   ws-falha-comunicacao
+                 exit section
+            end-if
+
+            move spaces                               to wid-arqsefaz-resp
+            string wid-arqxml delimited by ".XML" "_SEFAZ.RET" into wid-arqsefaz-resp
+
+            move spaces                               to ws-command-exec
+            string c-transmissor-sefaz " " wid-arqxml-assinado " " wid-arqsefaz-resp x"00"
+                delimited by "  " into ws-command-exec
+            move c-aguardar-execucao                  to ws-flags
+            call "CBL_EXEC_RUN_UNIT" using          ws-command-exec
+                                     by value       length of ws-command-exec
+                                     by reference   ws-run-unit-id
+                                     by value       ws-stack-size
+                                                    ws-flags
+                                     returning      ws-status-code
+
+            if   ws-status-code not equal zeros
+                 move ws-status-code                 to ws-status-code-x
+                 set  ws-falha-comunicacao            to true
+                 string "Falha ao transmitir NF-e [" f05000-numero-documento "/"
+                        f05000-serie-documento "] à SEFAZ - Status [" ws-status-code-x "]" into ws-motivo-sefaz
+                 exit section
+            end-if
+
+            open input arqsefaz
+            if   not ws-operacao-ok
+                 set  ws-falha-comunicacao            to true
+                 string "Retorno da SEFAZ não encontrado para a NF-e [" f05000-numero-documento
+                        "/" f05000-serie-documento "]" into ws-motivo-sefaz
+                 exit section
+            end-if
+
+            read arqsefaz
+            if   ws-operacao-ok
+                 unstring rl-linha-sefaz delimited by ";"
+                     into ws-status-sefaz r02-protocolo-autorizacao ws-motivo-sefaz
+            else
+                 set  ws-falha-comunicacao            to true
+                 move "Retorno da SEFAZ vazio"          to ws-motivo-sefaz
+            end-if
+            close arqsefaz
+
+       exit.
+
+      *>=================================================================================
+       2390-atualizar-mestre-nfe section.
+
+            evaluate true
+
+                when ws-status-sefaz equal "100"
+                     move "S"                          to ws-id-nfe-autorizada
+                     set  f05000-nfe-autorizada         to true
+                     move r02-chave-acesso              to f05000-chave-acesso
+                     move r02-protocolo-autorizacao     to f05000-protocolo-autorizacao
+                     accept ws-data-inv                 from date yyyymmdd
+                     accept ws-horas                    from time
+                     move ws-data-inv                   to f05000-data-autorizacao
+                     move ws-horas(01:06)               to f05000-horario-autorizacao
+                     move spaces                        to f05000-motivo-sefaz
+
+                when ws-falha-comunicacao
+      *> Contingência: sem comunicação com a SEFAZ, a NF-e é emitida e o
+      *> DANFE impresso mesmo assim; o documento fica pendente de
+      *> transmissão/autorização posterior (retomada em execução futura).
+                     move "S"                          to ws-id-nfe-autorizada
+                     set  ws-nfe-em-contingencia        to true
+                     set  f05000-nfe-pendente           to true
+                     move r02-chave-acesso              to f05000-chave-acesso
+                     move "CONTINGENCIA"                to f05000-protocolo-autorizacao
+                     move "CONTINGENCIA"                to r02-protocolo-autorizacao
+                     move ws-motivo-sefaz               to f05000-motivo-sefaz
+
+                when other
+                     set  f05000-nfe-rejeitada          to true
+                     move ws-motivo-sefaz               to f05000-motivo-sefaz
+
+            end-evaluate
+
+            perform 9000-regravar-pd05000
+            if   not ws-operacao-ok
+                 string "Erro ao atualizar mestre da NF-e - " ws-resultado-acesso into ws-mensagem
+                 perform 9000-mensagem
+            end-if
+
+       exit.
+
+      *>=================================================================================
+      *> Retomada de NF-e em contingência (chamada em lote via job NFERETRY
+      *> de CS00001S, sem numero-documento/serie informados - varre f05000
+      *> inteiro para a empresa/filial). Reaproveita a chave de acesso já
+      *> calculada na emissão original (2300-monta-working-pcl trata
+      *> lk-nfe-retransmissao da mesma forma que lk-nfe-reimpressao para
+      *> esse fim) e chama a mesma rotina de geração/assinatura/transmissão
+      *> usada na emissão normal, deixando 2390 atualizar o mestre conforme
+      *> o resultado - autorizada, rejeitada, ou novamente pendente.
+       2395-retransmitir-pendentes section.
+
+            move zeros                              to ws-nr-nfe-retransmitidas
+
+            initialize                               f05000-mestre-nota-fiscal
+            move lnk-cd-empresa                      to f05000-cd-empresa
+            move lnk-cd-filial                       to f05000-cd-filial
+            perform 9000-str-pd05000-grt
+            perform 9000-ler-pd05000-nex
+
+            perform until not ws-operacao-ok
+                          or f05000-cd-empresa    <> lnk-cd-empresa
+                          or f05000-cd-filial     <> lnk-cd-filial
+
+                 if   f05000-tipo-nota            equal 01
+                 and  f05000-nfe-pendente
+
+                      perform 2300-monta-working-pcl
+                      perform 2350-emitir-transmitir-nfe
+                      add 1                          to ws-nr-nfe-retransmitidas
+
+                      if   f05000-nfe-autorizada
+                           string "NF-e [" f05000-numero-documento "/" f05000-serie-documento
+                                  "] retransmitida e autorizada pela SEFAZ" into ws-mensagem
+                      else
+                           if  f05000-nfe-pendente
+                               string "NF-e [" f05000-numero-documento "/" f05000-serie-documento
+                                      "] continua pendente - " ws-motivo-sefaz into ws-mensagem
+                           else
+                               string "NF-e [" f05000-numero-documento "/" f05000-serie-documento
+                                      "] rejeitada na retransmissão - " ws-motivo-sefaz into ws-mensagem
+                           end-if
+                      end-if
+                      perform 9000-mensagem
+
+                 end-if
+
+                 perform 9000-ler-pd05000-nex
+
+            end-perform
+
+            move spaces                              to ws-mensagem
+            string "Retransmissão concluída - " ws-nr-nfe-retransmitidas
+                   " NF-e(s) em contingência processada(s)" into ws-mensagem
+            perform 9000-mensagem
+
+       exit.
 
       *>=================================================================================
        2300-monta-working-produto-pcl section.
@@ -435,8 +832,8 @@
 
             move f01800-descricao-produto           to r07-descricao-produto
             move f01800-ncm                         to r07-ncm
-            move zeros                              to r07-cst
-            move zeros                              to r07-cfop
+            move f05100-cst                         to r07-cst
+            move f05100-cfop                        to r07-cfop
             move "UN"                               to r07-unidade-medida
             
             move f05100-quantidade-mercadoria       to r07-quantiade
@@ -801,31 +1198,121 @@
                                                   ws-flags
                                      returning    ws-status-code
 
-       
+            if   ws-status-code not equal zeros
+                 move ws-status-code                to ws-status-code-x
+                 string "Falha ao converter DANFE da NF-e [" f05000-numero-documento "/"
+                        f05000-serie-documento "] para PDF - Status [" ws-status-code-x "]" into ws-mensagem
+                 perform 9000-mensagem
+                 exit section
+            end-if
+
+      *> Confirma que o PDF foi realmente gravado no disco antes de dar
+      *> a impressão da DANFE por concluída.
+            move ws-nfe-pdf                        to wid-arqverifica
+            open input arqverifica
+            if   not ws-operacao-ok
+                 string "Arquivo PDF da NF-e [" f05000-numero-documento "/"
+                        f05000-serie-documento "] não foi encontrado após a conversão"
+                        into ws-mensagem
+                 perform 9000-mensagem
+            else
+                 close arqverifica
+            end-if
+
        exit.
 
       *>=================================================================================
-       9000-calcula-nr-random section.
+      *> Monta a chave de acesso de 44 dígitos da NF-e (cUF+AAMM+CNPJ+modelo+
+      *> série+número+tpEmis+cNF+DV), com o dígito verificador calculado por
+      *> módulo 11, conforme o leiaute oficial do documento fiscal.
+       9000-calcula-chave-acesso section.
+
+            initialize                              lk-logradouro
+            move f00700-id-logradouro               to lk-id-logradouro
+            call c-pesquisar-cep using lnk-par lk-logradouro
+            cancel c-pesquisar-cep
+
+            evaluate function upper-case(lk-uf)
+                 when "AC" move 12                  to ws-chave-cuf
+                 when "AL" move 27                  to ws-chave-cuf
+                 when "AP" move 16                  to ws-chave-cuf
+                 when "AM" move 13                  to ws-chave-cuf
+                 when "BA" move 29                  to ws-chave-cuf
+                 when "CE" move 23                  to ws-chave-cuf
+                 when "DF" move 53                  to ws-chave-cuf
+                 when "ES" move 32                  to ws-chave-cuf
+                 when "GO" move 52                  to ws-chave-cuf
+                 when "MA" move 21                  to ws-chave-cuf
+                 when "MT" move 51                  to ws-chave-cuf
+                 when "MS" move 50                  to ws-chave-cuf
+                 when "MG" move 31                  to ws-chave-cuf
+                 when "PA" move 15                  to ws-chave-cuf
+                 when "PB" move 25                  to ws-chave-cuf
+                 when "PR" move 41                  to ws-chave-cuf
+                 when "PE" move 26                  to ws-chave-cuf
+                 when "PI" move 22                  to ws-chave-cuf
+                 when "RJ" move 33                  to ws-chave-cuf
+                 when "RN" move 24                  to ws-chave-cuf
+                 when "RS" move 43                  to ws-chave-cuf
+                 when "RO" move 11                  to ws-chave-cuf
+                 when "RR" move 14                  to ws-chave-cuf
+                 when "SC" move 42                  to ws-chave-cuf
+                 when "SP" move 35                  to ws-chave-cuf
+                 when "SE" move 28                  to ws-chave-cuf
+                 when "TO" move 17                  to ws-chave-cuf
+                 when other move 42                 to ws-chave-cuf
+            end-evaluate
+
+            move f05000-data-operacao(3:2)          to ws-chave-aamm(1:2)
+            move f05000-data-operacao(5:2)          to ws-chave-aamm(3:2)
+
+            move f00700-cnpj                        to ws-chave-cnpj
+            move 55                                 to ws-chave-modelo
+            move f05000-serie-documento              to ws-chave-serie
+            move f05000-numero-documento             to ws-chave-numero
+            move 1                                   to ws-chave-tpemis
+
+            accept ws-horas                          from time
+            compute ws-chave-cnf =
+                    function random(function numval(ws-horas)) * 99999999
+
+            move 2                                   to ws-chave-peso
+            move 0                                   to ws-chave-soma
+
+            perform varying ws-chave-indice from 43 by -1 until ws-chave-indice < 1
+                 compute ws-chave-soma = ws-chave-soma +
+                         (ws-chave-digito(ws-chave-indice) * ws-chave-peso)
+                 add  1                                to ws-chave-peso
+                 if   ws-chave-peso > 9
+                      move 2                           to ws-chave-peso
+                 end-if
+            end-perform
 
-            accept ws-horas                        from time
-            move function random(ws-horas) to ws-random        
-             
-            move 1                                 to ws-index
+            compute ws-chave-resto = function mod(ws-chave-soma, 11)
+            if   ws-chave-resto < 2
+                 move 0                                to ws-chave-dv
+            else
+                 compute ws-chave-dv = 11 - ws-chave-resto
+            end-if
+
+            move spaces                              to ws-chave-random
+            string ws-chave-cuf ws-chave-aamm ws-chave-cnpj ws-chave-modelo
+                   ws-chave-serie ws-chave-numero ws-chave-tpemis ws-chave-cnf
+                   ws-chave-dv delimited by size into ws-chave-random
 
-            perform 45 times
-               move function random() to ws-random
-               multiply ws-random by 1000 giving ws-numero
-               string ws-char into ws-chave-random with pointer ws-index
-            end-perform
-            
        exit.
               
       *>=================================================================================
        3000-finalizacao section.
-       
+
+            close pd00700
+            close pd01400
+            close pd01800
+            close pd02000
             close pd05000
-       
-       exit.  
+            close pd05100
+
+       exit.
                                                 
       *>=================================================================================
       *> Rotinas Genérias
@@ -837,6 +1324,7 @@
 
        copy CSR00700.cpy.
        copy CSR01400.cpy.
-       copy CSR01800.cpy. 
+       copy CSR01800.cpy.
+       copy CSR02000.cpy.
        copy CSR05000.cpy.
        copy CSR05100.cpy.
\ No newline at end of file
