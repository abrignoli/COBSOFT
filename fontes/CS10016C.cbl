@@ -1,89 +1,369 @@
       $set sourceformat"free"
        program-id. CS10016C.
       *>=================================================================================
-      *>    
-      *>                        Gerenciador de Chamadas Assincronas
+      *>
+      *>                        Cadastro de Categoria de Materiais
       *>
       *>=================================================================================
        environment division.
        configuration section.
-            special-names. decimal-point is comma.      
+            special-names. decimal-point is comma.
+
+       copy CSS01600.cpy.
+       copy CSS00901.cpy.
+
+      *>=================================================================================
+       data division.
 
+       copy CSF01600.cpy.
+       copy CSF00901.cpy.
 
       *>=================================================================================
-       data division.      
-      
-      *>=================================================================================      
        working-storage section.
-       
+
        78   c-versao                               value "a".
        78   c-este-programa                        value "CS10016C".
        78   c-descricao-programa                   value "CATEGORIA MATERIAIS".
-       
+
        copy CSC00900.cpy.
        copy CSW00900.cpy.
-       
-       
+
+
        01   ws-campos-trabalho.
-            03 stop-programa                       pic x(02).
+            03 ws-cd-categoria                     pic 9(09).
+            03 ws-id-status-valido                  pic x(01).
+               88 ws-status-valido                      value "S" false "N".
+
+       01   f-categoria-material.
+            03 f-cd-categoria                      pic 9(09).
+            03 f-descricao-categoria                pic x(55).
+            03 f-id-status                          pic x(01).
 
       *>=================================================================================
        linkage section.
-                 
+
        copy CSL00900.cpy.
-      
+
       *>=================================================================================
        screen section.
-       
+
        01   frm-categoria-material.
             03 line 11 col 16   pic x(17) value "Codigo Categoria:".
+            03 line 11 col 34   pic 9(09) from f-cd-categoria.
             03 line 13 col 13   pic x(20) value "Descricao Categoria:".
-
+            03 line 13 col 34   pic x(55) from f-descricao-categoria.
+            03 line 15 col 20   pic x(13) value "Situacao (A/I):".
+            03 line 15 col 34   pic x(01) from f-id-status.
 
       *>=================================================================================
        procedure division using lnk-par.
-       
+
       *>=================================================================================
 
        0000-controle section.
             perform 1000-inicializacao
             perform 2000-processamento
             perform 3000-finalizacao.
-       0000-saida.    
+       0000-saida.
             exit program
             stop run
        exit.
-       
+
       *>=================================================================================
        1000-inicializacao section.
-       
-            perform 9000-frame-padrao
-            display frm-categoria-material
-            accept stop-programa
-       
+
+            initialize                              wf-opcoes-frame
+
+            perform 9000-abrir-io-pd01600
+
        exit.
-        
+
       *>=================================================================================
        2000-processamento section.
-       
-       
+
+            perform 8000-inicia-frame
+
+            perform until wf-frame-retornar
+
+                 evaluate wf-frame
+                      when 00
+                           perform 8000-tela
+                           perform 8000-controle-frame
+                      when 09
+                           perform 2999-controle-frame
+                      when other
+                           move "Frame invalido!"   to ws-mensagem
+                           perform 9000-mensagem
+                 end-evaluate
+
+            end-perform
+
+       exit.
+
+      *>=================================================================================
+       2999-controle-frame section.
+
+            perform 8000-accept-opcao
+
+            evaluate wf-opcao
+                when 01
+                     perform 2100-incluir
+                when 02
+                     perform 2100-consulta
+                when 03
+                     perform 2100-manutencao
+                when 04
+                     perform 2100-exclusao
+                when 05
+                     perform 2100-relatorio
+                when 99
+                     set wf-frame-retornar         to true
+                when other
+                     move "Opcao invalida!"   to ws-mensagem
+                     perform 9000-mensagem
+            end-evaluate
+
+       exit.
+
+      *>=================================================================================
+       2100-incluir section.
+
+            if   not lnk-permite-inclusao
+                 exit section
+            end-if
+
+            perform 8000-limpa-tela
+
+            initialize                             f01600-categoria-material
+            move lnk-cd-empresa                    to f01600-cd-empresa
+            move lnk-cd-filial                     to f01600-cd-filial
+            move 999999999                         to f01600-cd-categoria
+            perform 9000-str-pd01600-ngrt
+            perform 9000-ler-pd01600-pre
+            if   ws-operacao-ok
+            and  f01600-cd-empresa equal lnk-cd-empresa
+            and  f01600-cd-filial  equal lnk-cd-filial
+                 add 1                              to f01600-cd-categoria
+                 move f01600-cd-categoria           to ws-cd-categoria
+            else
+                 move 1                             to ws-cd-categoria
+            end-if
+
+            move ws-cd-categoria                   to f-cd-categoria
+
+            perform 8000-tela
+
+            perform until f-descricao-categoria <> spaces
+                 accept f-descricao-categoria at line 13 col 34 with update auto-skip
+            end-perform
+
+            initialize                              f01600-categoria-material
+            move lnk-cd-empresa                     to f01600-cd-empresa
+            move lnk-cd-filial                      to f01600-cd-filial
+            move f-cd-categoria                     to f01600-cd-categoria
+            move f-descricao-categoria              to f01600-descricao-categoria
+            set  f01600-categoria-ativa             to true
+            perform 9000-gravar-pd01600
+            if   not ws-operacao-ok
+                 string "Erro ao gravar categoria - " ws-resultado-acesso into ws-mensagem
+                 perform 9000-mensagem
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       2100-consulta section.
+
+            if   not lnk-permite-consulta
+                 exit section
+            end-if
+
+            perform 2200-informar-categoria
+
+            if   ws-operacao-ok
+                 perform 8000-tela
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       2100-manutencao section.
+
+            if   not lnk-permite-manutencao
+                 exit section
+            end-if
+
+            perform 2200-informar-categoria
+
+            if   not ws-operacao-ok
+                 exit section
+            end-if
+
+            perform 8000-tela
+
+            perform until f-descricao-categoria <> spaces
+                 accept f-descricao-categoria at line 13 col 34 with update auto-skip
+            end-perform
+
+            set  ws-status-valido                   to false
+            perform until ws-status-valido
+                 accept f-id-status at line 15 col 34 with update auto-skip
+                 if   f-id-status equal "A" or f-id-status equal "I"
+                      set ws-status-valido           to true
+                 else
+                      move "Situacao invalida! Informe A (Ativo) ou I (Inativo)" to ws-mensagem
+                      perform 9000-mensagem
+                 end-if
+            end-perform
+
+            move f-descricao-categoria              to f01600-descricao-categoria
+            move f-id-status                        to f01600-id-status
+            perform 9000-regravar-pd01600
+            if   not ws-operacao-ok
+                 string "Erro ao alterar categoria - " ws-resultado-acesso into ws-mensagem
+                 perform 9000-mensagem
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       2100-exclusao section.
+
+            if   not lnk-permite-exclusao
+                 exit section
+            end-if
+
+            perform 2200-informar-categoria
+
+            if   not ws-operacao-ok
+                 exit section
+            end-if
+
+            perform 8000-tela
+
+            set  f01600-categoria-inativa           to true
+            move f01600-id-status                   to f-id-status
+            perform 9000-regravar-pd01600
+            if   not ws-operacao-ok
+                 string "Erro ao inativar categoria - " ws-resultado-acesso into ws-mensagem
+                 perform 9000-mensagem
+            else
+                 perform 8000-tela
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       2100-relatorio section.
+
+            if   not lnk-permite-consulta
+                 exit section
+            end-if
+
+            perform 9000-abrir-relatorio
+
+            move lnk-cd-empresa                    to f01600-cd-empresa
+            move lnk-cd-filial                     to f01600-cd-filial
+            move zeros                              to f01600-cd-categoria
+            perform 9000-str-pd01600-grt
+            perform 9000-ler-pd01600-nex
+
+            perform until not ws-operacao-ok
+                          or f01600-cd-empresa <> lnk-cd-empresa
+                          or f01600-cd-filial <> lnk-cd-filial
+
+                 move spaces                        to rl-linha-relatorio
+                 string f01600-cd-categoria " " f01600-descricao-categoria
+                        delimited by "  " into rl-linha-relatorio
+
+                 perform 9000-imprimir-linha-relatorio
+
+                 perform 9000-ler-pd01600-nex
+
+            end-perform
+
+            perform 9000-fechar-relatorio
+
+       exit.
+
+      *>=================================================================================
+       2200-informar-categoria section.
+
+            perform 8000-limpa-tela
+
+            move zeros                              to ws-resultado-acesso
+
+            perform until ws-operacao-ok or ws-registro-inexistente
+
+                accept f-cd-categoria at line 11 col 34 with update auto-skip
+
+                move f-cd-categoria                to ws-cd-categoria
+
+                initialize                     f01600-categoria-material
+                move lnk-cd-empresa             to f01600-cd-empresa
+                move lnk-cd-filial               to f01600-cd-filial
+                move ws-cd-categoria             to f01600-cd-categoria
+                perform 9000-ler-pd01600-ran
+
+                if   not ws-operacao-ok
+                and  not ws-registro-inexistente
+                     string "Erro de leitura de categoria - " ws-resultado-acesso into ws-mensagem
+                     perform 9000-mensagem
+                     perform 9000-abortar
+                end-if
+
+                if   ws-registro-inexistente
+                     string "Categoria nao cadastrada! [" ws-cd-categoria "]" into ws-mensagem
+                     perform 9000-mensagem
+                end-if
+
+            end-perform
+
+            if   ws-operacao-ok
+                 move f01600-cd-categoria          to f-cd-categoria
+                 move f01600-descricao-categoria   to f-descricao-categoria
+                 move f01600-id-status              to f-id-status
+            end-if
+
        exit.
 
       *>=================================================================================
        3000-finalizacao section.
-       
-       
-       exit.                                                   
+
+            close pd01600
+
+       exit.
+
       *>=================================================================================
-      *> Rotinas Genérias - Frame
- 
+      *> Rotinas Genericas - Frame
+
        copy CSC00903.cpy. *> Frame
-                               
+
+      *>=================================================================================
+       8000-tela section.
+
+            perform 9000-frame-padrao
+            display frm-categoria-material
+
+       exit.
+
       *>=================================================================================
-      *> Rotinas Genérias
-      
+       8000-limpa-tela section.
+
+            initialize                              f-categoria-material
+
+            perform 9000-frame-padrao
+            display frm-categoria-material
+
+       exit.
 
-       copy CSP00900.cpy. *> Padrão
-       
       *>=================================================================================
-      *> Leituras 
\ No newline at end of file
+      *> Rotinas Genericas
+
+       copy CSP00900.cpy. *> Padrao
+       copy CSP00901.cpy. *> Relatório
+
+      *>=================================================================================
+      *> Leituras
+
+       copy CSR01600.cpy.
