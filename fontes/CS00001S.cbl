@@ -0,0 +1,244 @@
+      $set sourceformat"free"
+       program-id. CS00001S.
+      *>=================================================================================
+      *>
+      *>                    Controle Assíncrono - Execução de Job em Lote
+      *>
+      *>=================================================================================
+       environment division.
+       configuration section.
+            special-names. decimal-point is comma.
+
+       copy CSS00700.cpy.
+       copy CSS00800.cpy.
+       copy CSS00900.cpy.
+
+      *>=================================================================================
+       data division.
+
+       copy CSF00700.cpy.
+       copy CSF00800.cpy.
+       copy CSF00900.cpy.
+
+      *>=================================================================================
+       working-storage section.
+
+       78   c-versao                               value "a".
+       78   c-este-programa                        value "CS00001S".
+       78   c-descricao-programa                   value "CONTROLE ASSÍNCRONO".
+       78   c-validar-ambiente                     value "CS00104S".
+
+      *> Jobs habilitados para execução via linha de comando
+       78   c-job-reconciliacao-nfe                value "CS00107S".
+       78   c-job-importacao-logradouros           value "CS10005S".
+       78   c-job-retransmissao-nfe                value "CS00106S".
+
+       copy CSC00900.cpy.
+       copy CSW00900.cpy.
+
+       01   ws-campos-trabalho.
+            03 ws-id-job-valido                    pic x(01)   value "N".
+               88 ws-job-valido                        value "S".
+               88 ws-job-invalido                      value "N".
+            03 ws-job-codigo                       pic x(08).
+            03 ws-job-cd-empresa-x                 pic x(03).
+            03 ws-job-cd-filial-x                  pic x(04).
+            03 ws-job-id-usuario-x                 pic x(11).
+            03 ws-job-parametros                   pic x(500).
+
+      *> Mesmo leiaute de lk-parametros-nfe em CS00106S (numero-documento
+      *> + serie-documento + tipo-emissao) - o job NFERETRY não informa
+      *> um documento especifico, apenas sinaliza retransmissão em lote
+      *> das NF-e em contingência (f05000-nfe-pendente) da empresa/filial.
+       01   ws-parametros-retransmissao-nfe.
+            03 ws-retry-numero-documento           pic 9(09) value zeros.
+            03 ws-retry-serie-documento             pic 9(03) value zeros.
+            03 ws-retry-tipo-emissao                pic x(01).
+               88 ws-retry-nfe-retransmissao            value "T".
+
+      *>=================================================================================
+       linkage section.
+
+       copy CSL00900.cpy.
+
+      *>=================================================================================
+       procedure division using lnk-par.
+
+      *>=================================================================================
+
+       0000-controle section.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao.
+       0000-saida.
+            exit program
+            stop run
+       exit.
+
+      *>=================================================================================
+       1000-inicializacao section.
+
+            set  lnk-carregar-completa               to true
+            call c-carregar-linkage using lnk-par
+            cancel c-carregar-linkage
+
+            call c-validar-ambiente using lnk-par
+            cancel c-validar-ambiente
+
+            perform 9000-abrir-i-pd00700
+            perform 9000-abrir-i-pd00800
+            perform 9000-abrir-i-pd00900
+
+            set  ws-job-valido                       to true
+            perform 1100-interpretar-linha-comando
+
+       exit.
+
+      *>=================================================================================
+      *> A linha de comando de um job em lote segue o formato
+      *>      <job>;<empresa>;<filial>;<usuario>;<parametros do job>
+      *> onde <job> é um mnemônico (ex: NFE, CEPIMP) e <usuario> é o
+      *> id-usuario que "assina" a execução (para efeitos de auditoria),
+      *> sem necessidade de senha por se tratar de execução via
+      *> agendador (cron/Task Scheduler), não interativa.
+       1100-interpretar-linha-comando section.
+
+            move spaces                               to ws-job-codigo
+                                                          ws-job-cd-empresa-x
+                                                          ws-job-cd-filial-x
+                                                          ws-job-id-usuario-x
+                                                          ws-job-parametros
+
+            unstring lnk-linha-comando delimited by ";" into ws-job-codigo
+                                                             ws-job-cd-empresa-x
+                                                             ws-job-cd-filial-x
+                                                             ws-job-id-usuario-x
+                                                             ws-job-parametros
+
+            if   ws-job-codigo equal spaces
+                 move "Linha de comando não informou o job a ser executado - formato esperado <job>;<empresa>;<filial>;<usuario>;<parametros>" to ws-mensagem
+                 perform 9000-mensagem
+                 perform 1900-rejeitar-job
+                 exit section
+            end-if
+
+            initialize                                        f00700-empresa
+            move function numval(ws-job-cd-empresa-x)         to f00700-cd-empresa
+            move function numval(ws-job-cd-filial-x)          to f00700-cd-filial
+            perform 9000-ler-pd00700-ran
+            if   not ws-operacao-ok
+                 move "Empresa/filial informada na linha de comando não cadastrada" to ws-mensagem
+                 perform 9000-mensagem
+                 perform 1900-rejeitar-job
+                 exit section
+            end-if
+            if   not f00700-empresa-ativa
+                 move "Empresa/filial informada na linha de comando não está ativa" to ws-mensagem
+                 perform 9000-mensagem
+                 perform 1900-rejeitar-job
+                 exit section
+            end-if
+
+            initialize                                        f00800-usuario
+            move function numval(ws-job-id-usuario-x)         to f00800-id-usuario
+            perform 9000-ler-pd00800-ran
+            if   not ws-operacao-ok
+                 move "Usuário informado na linha de comando não cadastrado" to ws-mensagem
+                 perform 9000-mensagem
+                 perform 1900-rejeitar-job
+                 exit section
+            end-if
+            if   not f00800-ativo
+                 move "Usuário informado na linha de comando não está ativo" to ws-mensagem
+                 perform 9000-mensagem
+                 perform 1900-rejeitar-job
+                 exit section
+            end-if
+
+            initialize                                        f00900-usuario-empresa
+            move f00800-id-usuario                            to f00900-id-usuario
+            move f00700-cd-empresa                            to f00900-cd-empresa
+            move f00700-cd-filial                             to f00900-cd-filial
+            perform 9000-ler-pd00900-ran
+            if   not ws-operacao-ok
+                 move "Usuário informado na linha de comando não possui acesso à empresa/filial informada" to ws-mensagem
+                 perform 9000-mensagem
+                 perform 1900-rejeitar-job
+                 exit section
+            end-if
+
+            move f00700-cd-empresa                            to lnk-cd-empresa
+            move f00700-cd-filial                             to lnk-cd-filial
+            move f00700-cnpj                                  to lnk-cnpj
+            move f00700-razao-social                          to lnk-razao-social
+            move f00700-nome-fantasia                         to lnk-nome-fantasia
+
+            move f00800-id-usuario                            to lnk-id-usuario
+            move f00800-nome-usuario                          to lnk-nome-usuario
+            move f00800-id-status-usuario                     to lnk-status-usuario
+
+            set  lnk-execucao-background                      to true
+            move ws-job-parametros                            to lnk-linha-comando
+
+       exit.
+
+      *>=================================================================================
+       1900-rejeitar-job section.
+
+            set  ws-job-invalido                     to true
+            set  lnk-com-erros                       to true
+
+       exit.
+
+      *>=================================================================================
+       2000-processamento section.
+
+            if   ws-job-valido
+                 evaluate ws-job-codigo
+                      when "NFE"
+                           call c-job-reconciliacao-nfe using lnk-par
+                           cancel c-job-reconciliacao-nfe
+                      when "CEPIMP"
+                           call c-job-importacao-logradouros using lnk-par
+                           cancel c-job-importacao-logradouros
+                      when "NFERETRY"
+                           set  ws-retry-nfe-retransmissao   to true
+                           move ws-parametros-retransmissao-nfe to lnk-linha-comando
+                           call c-job-retransmissao-nfe using lnk-par
+                           cancel c-job-retransmissao-nfe
+                      when other
+                           move "Job informado na linha de comando não reconhecido" to ws-mensagem
+                           perform 9000-mensagem
+                           perform 1900-rejeitar-job
+                 end-evaluate
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       3000-finalizacao section.
+
+            close pd00700
+            close pd00800
+            close pd00900
+
+            if   ws-job-valido
+            and  lnk-sem-erros
+                 move spaces                         to ws-mensagem
+                 string "Job [" ws-job-codigo "] concluído" into ws-mensagem
+                 perform 9000-mensagem
+            end-if
+
+       exit.
+
+      *>=================================================================================
+      *> Rotinas Genéricas
+
+       copy CSP00900.cpy.
+
+      *>=================================================================================
+      *> Leituras
+
+       copy CSR00700.cpy.
+       copy CSR00800.cpy.
+       copy CSR00900.cpy.
