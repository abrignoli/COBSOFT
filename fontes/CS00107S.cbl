@@ -0,0 +1,220 @@
+      $set sourceformat"free"
+       program-id. CS00107S.
+      *>=================================================================================
+      *>
+      *>                    Reconciliação de Numeração NF-e
+      *>
+      *>=================================================================================
+       environment division.
+       configuration section.
+            special-names. decimal-point is comma.
+
+       copy CSS02200.cpy.
+       copy CSS05000.cpy.
+
+             select arqrelatorio assign to disk wid-arqrelatorio
+                   organization   is line sequential
+                   access mode    is sequential
+                   file status    is ws-resultado-acesso.
+
+      *>=================================================================================
+       data division.
+
+       copy CSF02200.cpy.
+       copy CSF05000.cpy.
+
+       fd   arqrelatorio.
+
+       01   rl-registro-relatorio.
+            03 rl-linha-relatorio                  pic x(132).
+
+      *>=================================================================================
+       working-storage section.
+
+       78   c-versao                               value "a".
+       78   c-este-programa                        value "CS00107S".
+       78   c-descricao-programa                   value "RECONCILIACAO NUMERACAO NFE".
+
+       01   ws-campos-trabalho.
+            03 ws-numero-verificar                 pic 9(09).
+            03 ws-numero-verificar-x               pic z(08)9.
+            03 ws-total-esperado                   pic 9(09).
+            03 ws-total-esperado-x                 pic z(08)9.
+            03 ws-total-emitidos                   pic 9(09).
+            03 ws-total-emitidos-x                 pic z(08)9.
+            03 ws-total-faltantes                  pic 9(09).
+            03 ws-total-faltantes-x                pic z(08)9.
+            03 ws-total-cancelados                 pic 9(09).
+            03 ws-total-cancelados-x               pic z(08)9.
+
+       copy CSW00900.cpy.
+
+      *>=================================================================================
+       linkage section.
+
+       copy CSL00900.cpy.
+
+      *>=================================================================================
+       procedure division using lnk-par.
+
+      *>=================================================================================
+
+       0000-controle section.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao.
+       0000-saida.
+            exit program
+            stop run
+       exit.
+
+      *>=================================================================================
+       1000-inicializacao section.
+
+            perform 9000-abrir-i-pd02200
+            perform 9000-abrir-i-pd05000
+
+            move zeros                              to ws-total-esperado
+            move zeros                              to ws-total-emitidos
+            move zeros                              to ws-total-faltantes
+            move zeros                              to ws-total-cancelados
+
+            accept ws-horas                          from time
+            string lnk-log-path delimited by "  " "\" c-este-programa "_"
+                   lnk-cd-empresa "_" lnk-cd-filial "_" ws-horas ".TXT"
+                   delimited by "  " into wid-arqrelatorio
+
+       exit.
+
+      *>=================================================================================
+       2000-processamento section.
+
+            initialize                              f02200-parametros-nfe
+            move lnk-cd-empresa                     to f02200-cd-empresa
+            move lnk-cd-filial                      to f02200-cd-filial
+            move 55                                 to f02200-cd-modelo
+            move zeros                               to f02200-cd-serie
+            perform 9000-str-pd02200-grt
+            perform 9000-ler-pd02200-nex
+
+            perform until not ws-operacao-ok
+                          or f02200-cd-empresa <> lnk-cd-empresa
+                          or f02200-cd-filial  <> lnk-cd-filial
+                          or f02200-cd-modelo  <> 55
+                          or f02200-serie-ativa
+
+                 perform 9000-ler-pd02200-nex
+
+            end-perform
+
+            if   not ws-operacao-ok
+            or   f02200-cd-empresa <> lnk-cd-empresa
+            or   f02200-cd-filial  <> lnk-cd-filial
+            or   f02200-cd-modelo  <> 55
+                 move "Nenhuma numeração de NF-e alocada para esta empresa/filial" to ws-mensagem
+                 perform 9000-mensagem
+                 exit section
+            end-if
+
+            move f02200-numero-documento             to ws-total-esperado
+
+            open output arqrelatorio
+
+            move spaces                              to rl-linha-relatorio
+            string "RECONCILIAÇÃO DE NUMERAÇÃO NF-e - EMPRESA " lnk-cd-empresa
+                   " FILIAL " lnk-cd-filial " SÉRIE " f02200-cd-serie into rl-linha-relatorio
+            write rl-registro-relatorio
+
+            move spaces                              to rl-linha-relatorio
+            write rl-registro-relatorio
+
+            move 1                                   to ws-numero-verificar
+            perform until ws-numero-verificar > f02200-numero-documento
+                perform 2100-verificar-documento
+                add 1                                to ws-numero-verificar
+            end-perform
+
+            move spaces                              to rl-linha-relatorio
+            write rl-registro-relatorio
+
+            move ws-total-esperado                   to ws-total-esperado-x
+            move spaces                              to rl-linha-relatorio
+            string "TOTAL DE DOCUMENTOS ESPERADOS...: " ws-total-esperado-x into rl-linha-relatorio
+            write rl-registro-relatorio
+
+            move ws-total-emitidos                   to ws-total-emitidos-x
+            move spaces                              to rl-linha-relatorio
+            string "TOTAL DE DOCUMENTOS EMITIDOS....: " ws-total-emitidos-x into rl-linha-relatorio
+            write rl-registro-relatorio
+
+            move ws-total-cancelados                 to ws-total-cancelados-x
+            move spaces                              to rl-linha-relatorio
+            string "  (DOS QUAIS CANCELADOS)........: " ws-total-cancelados-x into rl-linha-relatorio
+            write rl-registro-relatorio
+
+            move ws-total-faltantes                  to ws-total-faltantes-x
+            move spaces                              to rl-linha-relatorio
+            string "TOTAL DE NÚMEROS FALTANTES......: " ws-total-faltantes-x into rl-linha-relatorio
+            write rl-registro-relatorio
+
+            close arqrelatorio
+
+            if   ws-total-faltantes not equal zeros
+                 set  lnk-com-warning                to true
+                 string "Reconciliação de NF-e concluída com " ws-total-faltantes-x
+                        " número(s) faltante(s) - vide " wid-arqrelatorio into ws-mensagem
+            else
+                 set  lnk-sem-erros                   to true
+                 string "Reconciliação de NF-e concluída sem divergências - vide " wid-arqrelatorio into ws-mensagem
+            end-if
+            perform 9000-mensagem
+
+       exit.
+
+      *>=================================================================================
+      *> Confirma a existência, no mestre de notas fiscais, do documento de saída
+      *> de número ws-numero-verificar na série corrente; ausência indica um
+      *> número "furado" na sequência fiscal (pulo, falha de gravação, etc).
+       2100-verificar-documento section.
+
+            initialize                               f05000-mestre-nota-fiscal
+            move lnk-cd-empresa                      to f05000-cd-empresa
+            move lnk-cd-filial                       to f05000-cd-filial
+            move 01                                  to f05000-tipo-nota
+            move ws-numero-verificar                 to f05000-numero-documento
+            move f02200-cd-serie                     to f05000-serie-documento
+            perform 9000-ler-pd05000-ran
+
+            if   ws-operacao-ok
+                 add 1                                to ws-total-emitidos
+                 if   f05000-nfe-cancelada
+                      add 1                            to ws-total-cancelados
+                 end-if
+            else
+                 add 1                                to ws-total-faltantes
+                 move ws-numero-verificar             to ws-numero-verificar-x
+                 move spaces                          to rl-linha-relatorio
+                 string "  FALTANDO: DOCUMENTO Nº " ws-numero-verificar-x into rl-linha-relatorio
+                 write rl-registro-relatorio
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       3000-finalizacao section.
+
+            close pd02200
+            close pd05000
+
+       exit.
+
+      *>=================================================================================
+      *> Rotinas Genérias
+
+       copy CSP00900.cpy. *> Padrão
+
+      *>=================================================================================
+      *> Leituras
+
+       copy CSR02200.cpy.
+       copy CSR05000.cpy.
