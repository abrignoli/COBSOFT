@@ -10,11 +10,13 @@
             special-names. decimal-point is comma.      
 
        copy CSS00800.cpy. *> Usuários
+       copy CSS02300.cpy. *> Auditoria de login master
 
       *>=================================================================================
-       data division.      
-       
+       data division.
+
        copy CSF00800.cpy. *> Usuários
+       copy CSF02300.cpy. *> Auditoria de login master
       
       *>=================================================================================      
        working-storage section.
@@ -25,10 +27,15 @@
        
        copy CSW00900.cpy.
        
-       78   c-usuario-implantacao                  value "IMPLANTACAO". 
+       78   c-usuario-implantacao                  value "IMPLANTACAO".
+       78   c-dias-validade-senha                  value 90.
+       78   c-nr-max-tentativas-login               value 3.
 
        01   ws-campos-trabalho.
-            03 ws-computer-name                    pic x(55).       
+            03 ws-computer-name                    pic x(55).
+            03 ws-dias-desde-senha                 pic s9(06).
+            03 ws-nr-random                        pic 9(09).
+            03 ws-nr-sequencia-auditoria           pic 9(06).
       *>=================================================================================
        linkage section. 
  
@@ -56,9 +63,10 @@
        
       *>=================================================================================
        1000-inicializacao section.
-       
-            perform 9000-abrir-io-pd00800                
-       
+
+            perform 9000-abrir-io-pd00800
+            perform 9000-abrir-io-pd02300
+
        exit.
         
       *>=================================================================================
@@ -76,7 +84,8 @@
             if   function upper-case(lnk-id-usuario) equal c-usuario-implantacao
             and  lnk-pw-usuario                      equal ws-data
                  set lw-login-valido               to true
-                 set lnk-login-master              to true            
+                 set lnk-login-master              to true
+                 perform 2050-registrar-acesso-master
             else
                  initialize                             f00800-usuario
                  move function numval(lnk-id-usuario)   to f00800-id-usuario
@@ -88,20 +97,105 @@
                       set lnk-com-erros            to true  
                  end-if
                  
-                 if   f00800-id-usuario equal function numval(lnk-id-usuario)
-                 and  f00800-pw-usuario equal lnk-pw-usuario
-                 and  f00800-ativo
-                      if   f00800-desenvolvimento
-                           set lnk-login-master    to true 
-                      end-if
-                      move f00800-id-usuario       to lnk-id-usuario
-                      move f00800-nome-usuario     to lnk-nome-usuario 
-                      perform 2100-atualizar-login
-                      set lw-login-valido          to true
-                 end-if   
-            
-            end-if 
-       
+                 evaluate true
+
+                      when  f00800-id-usuario equal function numval(lnk-id-usuario)
+                      and   f00800-pw-usuario equal lnk-pw-usuario
+                      and   f00800-ativo
+                            if   f00800-desenvolvimento
+                                 set lnk-login-master    to true
+                            end-if
+                            move f00800-id-usuario       to lnk-id-usuario
+                            move f00800-nome-usuario     to lnk-nome-usuario
+
+                            if   not f00800-trocar-senha
+                                 compute ws-dias-desde-senha =
+                                         function integer-of-date(ws-data-inv) -
+                                         function integer-of-date(f00800-data-alteracao-senha)
+                                 if   ws-dias-desde-senha > c-dias-validade-senha
+                                      set f00800-trocar-senha to true
+                                 end-if
+                            end-if
+
+                            if   f00800-trocar-senha
+                                 perform 2200-trocar-senha-vencida
+                            end-if
+
+                            move zeros                   to f00800-nr-tentativas-invalidas
+                            perform 2100-atualizar-login
+                            perform 9000-regravar-pd00800
+                            if   not ws-operacao-ok
+                                 string "Erro ao atualizar cadastro do usuário - " ws-resultado-acesso into ws-mensagem
+                                 perform 9000-mensagem
+                            end-if
+                            set  lw-login-valido         to true
+
+                      when  f00800-id-usuario equal function numval(lnk-id-usuario)
+                      and   f00800-bloqueado
+                            move "Usuário bloqueado por excesso de tentativas inválidas - contate o administrador" to ws-mensagem
+                            perform 9000-mensagem
+
+                      when  f00800-id-usuario equal function numval(lnk-id-usuario)
+                      and   f00800-ativo
+                            add  1                        to f00800-nr-tentativas-invalidas
+                            if   f00800-nr-tentativas-invalidas >= c-nr-max-tentativas-login
+                                 set  f00800-bloqueado    to true
+                                 move "Usuário bloqueado após excesso de tentativas inválidas de senha" to ws-mensagem
+                                 perform 9000-mensagem
+                            end-if
+                            perform 9000-regravar-pd00800
+
+                 end-evaluate
+
+            end-if
+
+       exit.
+
+      *>=================================================================================
+      *> Grava um registro na trilha de auditoria toda vez que o login de
+      *> implantação (superusuário fora do cadastro pd00800) é utilizado.
+       2050-registrar-acesso-master section.
+
+            initialize                              f02300-auditoria-login-master
+            move ws-data-inv                        to f02300-data-acesso
+
+            accept ws-horas                         from time
+            move ws-horas                           to f02300-hora-acesso
+
+            perform 9000-proxima-sequencia-auditoria
+            move ws-nr-sequencia-auditoria          to f02300-nr-sequencia
+
+            move lnk-id-usuario                     to f02300-id-usuario
+            move lnk-cd-empresa                     to f02300-cd-empresa
+            move lnk-cd-filial                      to f02300-cd-filial
+
+            perform 9000-obter-maquina-login
+            move ws-computer-name                   to f02300-maquina-acesso
+
+            perform 9000-gravar-pd02300
+            if   not ws-operacao-ok
+                 string "Erro ao gravar auditoria de login master - " ws-resultado-acesso into ws-mensagem
+                 perform 9000-mensagem
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-proxima-sequencia-auditoria section.
+
+            move f02300-data-acesso                 to ws-data-inv
+            move f02300-hora-acesso                 to ws-horas
+            move 999999                              to f02300-nr-sequencia
+            perform 9000-str-pd02300-ngrt
+            perform 9000-ler-pd02300-pre
+            if   ws-operacao-ok
+            and  f02300-data-acesso equal ws-data-inv
+            and  f02300-hora-acesso equal ws-horas
+                 compute ws-nr-sequencia-auditoria = f02300-nr-sequencia + 1
+            else
+                 move 1                              to ws-nr-sequencia-auditoria
+            end-if
+
        exit.
 
       *>=================================================================================
@@ -113,19 +207,65 @@
             move ws-data-inv                       to f00800-data-ultimo-login
             move ws-horas                          to f00800-hora-ultimo-login
 
-            display "COMPUTERNAME"                 upon environment-name
+            perform 9000-obter-maquina-login
+
+            move ws-computer-name                  to f00800-maquina-login
+
+       exit.
+
+      *>=================================================================================
+      *> COMPUTERNAME só existe em ambiente Windows - em qualquer servidor
+      *> Linux/Unix onde este programa também roda, o nome da máquina vem
+      *> do HOSTNAME do sistema operacional.
+       9000-obter-maquina-login section.
+
+            move spaces                             to ws-computer-name
+
+            display "COMPUTERNAME"                  upon environment-name
             accept ws-computer-name                from environment-value
-            
-            move ws-computer-name                  to f00800-maquina-login                         
-       
+
+            if   ws-computer-name equal spaces
+                 display "HOSTNAME"                 upon environment-name
+                 accept ws-computer-name            from environment-value
+            end-if
+
        exit.
-       
+
+      *>=================================================================================
+      *> Senha vencida (mais de c-dias-validade-senha dias sem troca) ou marcada
+      *> para troca obrigatória - gera nova senha provisória e grava no cadastro
+      *> antes de liberar o acesso.
+       2200-trocar-senha-vencida section.
+
+            move "Sua senha provisória expirou e será substituída por uma nova!" to ws-mensagem
+            perform 9000-mensagem
+
+            compute ws-nr-random = function random * 333333333
+
+            move ws-nr-random                      to f00800-pw-usuario
+            accept ws-data-inv                     from date yyyymmdd
+            move ws-data-inv                       to f00800-data-alteracao-senha
+            set  f00800-trocar-senha               to false
+
+            perform 9000-regravar-pd00800
+            if   not ws-operacao-ok
+                 string "Erro ao gravar nova senha - f00800-usuario [" f00800-usuario "]" into ws-mensagem
+                 perform 9000-mensagem
+            end-if
+
+            display "Nova senha provisória: " f00800-pw-usuario at line 24 col 01
+            perform 9000-sleep-3s
+            display "                                        " at line 24 col 01
+
+       exit.
+
       *>=================================================================================
        3000-finalizacao section.
-       
+
             close pd00800
-       
-       exit. 
+            close pd02300
+
+       exit.
                                                          
       *>=================================================================================
       *> Rotinas Genérias
@@ -135,4 +275,5 @@
       *>=================================================================================
       *> Leituras
 
-       copy CSR00800.cpy. *> Tabelas          
+       copy CSR00800.cpy. *> Tabelas
+       copy CSR02300.cpy. *> Auditoria de login master          
