@@ -28,7 +28,17 @@
             select cobsoft-cfg assign to disk wid-cobsoftcfg
                  organization         is line sequential
                  access mode          is sequential
-                 file status          is ws-resultado-acesso. 
+                 file status          is ws-resultado-acesso.
+
+            select cobsoft-ckp assign to disk wid-cobsoftckp
+                 organization         is line sequential
+                 access mode          is sequential
+                 file status          is ws-resultado-acesso.
+
+            select cobsoft-err assign to disk wid-cobsofterr
+                 organization         is line sequential
+                 access mode          is sequential
+                 file status          is ws-resultado-acesso.
 
       *>=================================================================================
        data division.
@@ -49,8 +59,16 @@
        copy CSF01300.cpy. *> Usuário x Módulos
                                            
        fd   cobsoft-cfg.
-       01   rs-cobsoft-cfg                         pic x(1000).        
-      
+       01   rs-cobsoft-cfg                         pic x(1000).
+
+       fd   cobsoft-ckp.
+       01   rs-cobsoft-ckp.
+            03 rs-ckp-nr-passe                     pic 9(05).
+            03 rs-ckp-nr-registro                  pic 9(07).
+
+       fd   cobsoft-err.
+       01   rs-cobsoft-err                         pic x(1100).
+
       *>=================================================================================      
        working-storage section.
        
@@ -68,7 +86,16 @@
             03 ws-id-estado                        pic 9(09).
             03 ws-id-municipio                     pic 9(09).
             03 ws-id-bairro                        pic 9(09).
-            03 ws-id-logradouro                    pic 9(09).     
+            03 ws-id-logradouro                    pic 9(09).
+            03 ws-modo-execucao                    pic x(01)   value "N".
+               88 ws-modo-simulacao                    value "S".
+               88 ws-modo-gravacao                     value "N".
+            03 ws-nr-registros-simulados            pic 9(07)   value zeros.
+            03 ws-nr-registro-atual                 pic 9(07)   value zeros.
+            03 ws-nr-ultimo-processado              pic 9(07)   value zeros.
+            03 ws-nr-passe-atual                    pic 9(05)   value zeros.
+            03 ws-nr-ultimo-passe                   pic 9(05)   value zeros.
+            03 ws-nr-registros-com-erro             pic 9(07)   value zeros.
 
        01   r01.
             03 r01-cd-programa-x                   pic x(08).
@@ -181,8 +208,47 @@
        exit.
        
       *>=================================================================================
-       1000-inicializacao section.       
-             
+       1000-inicializacao section.
+
+            set  ws-modo-gravacao                   to true
+            if   lnk-linha-comando (1:9) equal "SIMULACAO"
+                 set ws-modo-simulacao               to true
+                 display "Modo simulação ativo - nenhum registro será gravado"
+            end-if
+
+            move spaces                              to wid-cobsoftckp
+            string lnk-tmp-path delimited by "  " "\COBSOFT.CKP" into wid-cobsoftckp
+            move zeros                                to ws-nr-ultimo-processado
+            move zeros                                to ws-nr-ultimo-passe
+            open input cobsoft-ckp
+            if   ws-operacao-ok
+                 read cobsoft-ckp next
+                 if   ws-operacao-ok
+                      move rs-ckp-nr-passe          to ws-nr-ultimo-passe
+                      move rs-ckp-nr-registro       to ws-nr-ultimo-processado
+                 end-if
+                 close cobsoft-ckp
+                 if   ws-nr-ultimo-processado > zeros
+                 or   ws-nr-ultimo-passe > zeros
+                      move spaces                    to ws-mensagem
+                      string "Retomando importação a partir do passe [" ws-nr-ultimo-passe "] registro [" ws-nr-ultimo-processado "]" into ws-mensagem
+                      display ws-mensagem
+                 end-if
+            end-if
+
+            move spaces                              to wid-cobsofterr
+            string lnk-log-path delimited by "  " "\COBSOFT_ERROS.LOG" into wid-cobsofterr
+            open extend cobsoft-err
+            if   not ws-operacao-ok
+                 open output cobsoft-err
+            end-if
+            accept ws-data-inv                       from date yyyymmdd
+            accept ws-horas                          from time
+            move spaces                               to rs-cobsoft-err
+            string "=== Importação iniciada em " ws-data-inv " " ws-horas " ===" into rs-cobsoft-err
+            write rs-cobsoft-err
+            close cobsoft-err
+
             string lnk-dat-path delimited   by "  " "\EFD000.DAT" into wid-pd00000
             open i-o pd00000
             if   not ws-operacao-ok
@@ -288,12 +354,18 @@
             
             display "Inicializando base de dados. Aguarde..."
             
-            *> A primeira importação irá impotar apenas o registgro 
+            *> A primeira importação irá impotar apenas o registgro
             *> Contendo as empresas
+            *> ws-nr-passe-atual identifica cada passada de leitura do
+            *> COBSOFT.CSV (0 = passe das empresas, 1-N = um por empresa/
+            *> filial), de modo que o ponto de retomada gravado no
+            *> checkpoint sabe qual passada estava em andamento - o
+            *> arquivo inteiro é relido do início a cada passada
+            move zeros                             to ws-nr-passe-atual
             display "Importando empresas. Aguarde..."
             perform 2100-importar-registros
 
-            
+
             *> Após importação das empresas, irá impotar os registros comuns
             *> entre elas
             initialize                             f00700-empresa
@@ -302,30 +374,39 @@
             perform until not ws-operacao-ok
                  move f00700-cd-empresa            to lnk-cd-empresa
                  move f00700-cd-filial             to lnk-cd-filial
-                 
+
                  move spaces                       to ws-mensagem
                  string "Importando registros para empresa [" lnk-cd-empresa "." lnk-cd-filial "]" into ws-mensagem
                  display ws-mensagem
-                  
+
+                 add  1                             to ws-nr-passe-atual
                  perform 2100-importar-registros
-            
+
                  perform 9000-ler-pd00700-nex
-            end-perform                      
-                  
+            end-perform
+
        exit.
       *>=================================================================================
        2100-importar-registros section.
-       
+
+            move zeros                             to ws-nr-registro-atual
+
             move "..\configuracao\COBSOFT.CSV"     to wid-cobsoftcfg
             open input cobsoft-cfg
             read cobsoft-cfg next
             perform until not ws-operacao-ok
-            
+
+                 add  1                             to ws-nr-registro-atual
+
+                 if   ws-nr-passe-atual > ws-nr-ultimo-passe
+                 or  (ws-nr-passe-atual = ws-nr-ultimo-passe
+                 and  ws-nr-registro-atual > ws-nr-ultimo-processado)
+
                  unstring rs-cobsoft-cfg delimited by "|"   into ws-alias-registro-x
                                                                  ws-conte-registro
-                 
+
                  move function numval(ws-alias-registro-x)  to ws-alias-registro
-                 
+
                  evaluate ws-alias-registro
                       when 1
                            perform 9000-registro-arquivos 
@@ -352,18 +433,41 @@
                       when 12
                            perform 9000-registro-perfil-modulo
                       when 13
-                           perform 9000-registro-perfil-usuario                                                                  
-                 end-evaluate                                                     
-            
+                           perform 9000-registro-perfil-usuario
+                 end-evaluate
+
+                 if   not ws-modo-simulacao
+                      perform 9000-gravar-checkpoint
+                 end-if
+
+                 end-if
+
                  read cobsoft-cfg next
             end-perform
-            close cobsoft-cfg 
-       
+            close cobsoft-cfg
+
        exit.
        
       *>=================================================================================
        3000-finalizacao section.
-       
+
+            if   ws-modo-simulacao
+                 move spaces                        to ws-mensagem
+                 string "Simulação concluída - " ws-nr-registros-simulados " registro(s) seriam gravados" into ws-mensagem
+                 display ws-mensagem
+            else
+                 move zeros                          to ws-nr-registro-atual
+                 move zeros                          to ws-nr-passe-atual
+                 perform 9000-gravar-checkpoint
+                 display "Importação concluída - ponto de retomada reiniciado"
+            end-if
+
+            if   ws-nr-registros-com-erro > zeros
+                 move spaces                        to ws-mensagem
+                 string ws-nr-registros-com-erro " registro(s) com erro - detalhes em COBSOFT_ERROS.LOG" into ws-mensagem
+                 perform 9000-mensagem
+            end-if
+
             close pd00000
             close pd00100
             close pd00200
@@ -382,9 +486,43 @@
        
       *>=================================================================================
       *> Rotinas Genérias
-      
-       copy CSP00900.cpy. 
-             
+
+       copy CSP00900.cpy.
+
+      *>=================================================================================
+       9000-gravar-checkpoint section.
+
+            move zeros                               to ws-resultado-acesso
+            move zeros                                to rs-cobsoft-ckp
+            move ws-nr-passe-atual                    to rs-ckp-nr-passe
+            move ws-nr-registro-atual                 to rs-ckp-nr-registro
+            open output cobsoft-ckp
+            write rs-cobsoft-ckp
+            close cobsoft-ckp
+
+       exit.
+
+      *>=================================================================================
+       9000-registrar-erro-importacao section.
+
+            add  1                                    to ws-nr-registros-com-erro
+
+            open extend cobsoft-err
+            if   not ws-operacao-ok
+                 open output cobsoft-err
+            end-if
+
+            move spaces                               to rs-cobsoft-err
+            string "Registro [" ws-nr-registro-atual "] tipo [" ws-alias-registro-x "] - "
+                   ws-mensagem delimited by "  "
+                   " - Conteúdo [" ws-conte-registro delimited by "  " "]"
+                   into rs-cobsoft-err
+            write rs-cobsoft-err
+
+            close cobsoft-err
+
+       exit.
+
       *>=================================================================================
        9000-registro-arquivos section.
             
@@ -396,14 +534,18 @@
             initialize                                       f00000-programas
             move r01-cd-programa-x                           to f00000-cd-programa
             move r01-descricao-programa-x                    to f00000-descricao-programa
-            perform 9000-gravar-pd00000
-            if   not ws-operacao-ok
-                 perform 9000-regravar-pd00000
+            if   ws-modo-simulacao
+                 add  1                              to ws-nr-registros-simulados
+            else
+                 perform 9000-gravar-pd00000
                  if   not ws-operacao-ok
-                      string "Erro ao gravar registro f00000-programas - Status [" ws-resultado-acesso "]" into ws-mensagem
-                      perform 9000-mensagem
-                      perform 9000-abortar
-                 end-if             
+                      perform 9000-regravar-pd00000
+                      if   not ws-operacao-ok
+                           string "Erro ao gravar registro f00000-programas - Status [" ws-resultado-acesso "]" into ws-mensagem
+                           perform 9000-mensagem
+                           perform 9000-registrar-erro-importacao
+                      end-if
+                 end-if
             end-if
             
        exit.
@@ -432,14 +574,18 @@
             move r02-tipo-programa-x                         to f00100-tipo-programa
             move function numval(r02-operacao-programa-x)    to f00100-operacao-programa
             move r02-descricao-programa-x                    to f00100-descricao-programa
-            perform 9000-gravar-pd00100
-            if   not ws-operacao-ok
-                 perform 9000-regravar-pd00100
+            if   ws-modo-simulacao
+                 add  1                              to ws-nr-registros-simulados
+            else
+                 perform 9000-gravar-pd00100
                  if   not ws-operacao-ok
-                      string "Erro ao gravar registro f00100-modulos - Status [" ws-resultado-acesso "]" into ws-mensagem
-                      perform 9000-mensagem
-                      perform 9000-abortar
-                 end-if             
+                      perform 9000-regravar-pd00100
+                      if   not ws-operacao-ok
+                           string "Erro ao gravar registro f00100-modulos - Status [" ws-resultado-acesso "]" into ws-mensagem
+                           perform 9000-mensagem
+                           perform 9000-registrar-erro-importacao
+                      end-if
+                 end-if
             end-if
             
        exit.
@@ -478,15 +624,19 @@
             move ws-id-pais                                  to f00200-id-pais
             move function numval(r03-cd-pais-x)              to f00200-cd-pais
             move r03-nome-pais-x                             to f00200-nome-pais           
-            perform 9000-gravar-pd00200
-            if   not ws-operacao-ok
-                 perform 9000-regravar-pd00200
+            if   ws-modo-simulacao
+                 add  1                              to ws-nr-registros-simulados
+            else
+                 perform 9000-gravar-pd00200
                  if   not ws-operacao-ok
-                      string "Erro ao gravar registro f00200-pais [" f00200-pais "] - Status [" ws-resultado-acesso "]" into ws-mensagem
-                      perform 9000-mensagem
-                      perform 9000-abortar
-                 end-if             
-            end-if       
+                      perform 9000-regravar-pd00200
+                      if   not ws-operacao-ok
+                           string "Erro ao gravar registro f00200-pais [" f00200-pais "] - Status [" ws-resultado-acesso "]" into ws-mensagem
+                           perform 9000-mensagem
+                           perform 9000-registrar-erro-importacao
+                      end-if             
+                 end-if       
+            end-if
        exit.
        
       *>=================================================================================
@@ -536,15 +686,19 @@
             move r04-nome-estado-x                           to f00300-nome-estado
             move r04-sigla-estado-x                          to f00300-sigla-estado
             move f00200-id-pais                              to f00300-id-pais          
-            perform 9000-gravar-pd00300
-            if   not ws-operacao-ok
-                 perform 9000-regravar-pd00300
+            if   ws-modo-simulacao
+                 add  1                              to ws-nr-registros-simulados
+            else
+                 perform 9000-gravar-pd00300
                  if   not ws-operacao-ok
-                      string "Erro ao gravar registro f00300-estado - Status [" ws-resultado-acesso "]" into ws-mensagem
-                      perform 9000-mensagem
-                      perform 9000-abortar
-                 end-if             
-            end-if                                                                            
+                      perform 9000-regravar-pd00300
+                      if   not ws-operacao-ok
+                           string "Erro ao gravar registro f00300-estado - Status [" ws-resultado-acesso "]" into ws-mensagem
+                           perform 9000-mensagem
+                           perform 9000-registrar-erro-importacao
+                      end-if             
+                 end-if                                                                            
+            end-if
        
        exit.
        
@@ -604,15 +758,19 @@
             move function numval(r05-cd-municipio-x)         to f00400-cd-municipio
             move r05-nome-municipio-x                        to f00400-nome-municipio
             move f00300-id-estado                            to f00400-id-estado
-            perform 9000-gravar-pd00400
-            if   not ws-operacao-ok
-                 perform 9000-regravar-pd00400
+            if   ws-modo-simulacao
+                 add  1                              to ws-nr-registros-simulados
+            else
+                 perform 9000-gravar-pd00400
                  if   not ws-operacao-ok
-                      string "Erro ao gravar registro f00400-municipio - Status [" ws-resultado-acesso "]" into ws-mensagem
-                      perform 9000-mensagem
-                      perform 9000-abortar
-                 end-if             
-            end-if 
+                      perform 9000-regravar-pd00400
+                      if   not ws-operacao-ok
+                           string "Erro ao gravar registro f00400-municipio - Status [" ws-resultado-acesso "]" into ws-mensagem
+                           perform 9000-mensagem
+                           perform 9000-registrar-erro-importacao
+                      end-if             
+                 end-if 
+            end-if
                                                                       
        exit.
              
@@ -683,14 +841,18 @@
             move function numval(r06-cd-bairro-x)            to f00500-cd-bairro
             move r06-nome-bairro-x                           to f00500-nome-bairro
             move f00400-id-municipio                         to f00500-id-municipio
-            perform 9000-gravar-pd00500
-            if   not ws-operacao-ok
-                 perform 9000-regravar-pd00500
+            if   ws-modo-simulacao
+                 add  1                              to ws-nr-registros-simulados
+            else
+                 perform 9000-gravar-pd00500
                  if   not ws-operacao-ok
-                      string "Erro ao gravar registro f00500-bairro - Status [" ws-resultado-acesso "]" into ws-mensagem
-                      perform 9000-mensagem
-                      perform 9000-abortar
-                 end-if             
+                      perform 9000-regravar-pd00500
+                      if   not ws-operacao-ok
+                           string "Erro ao gravar registro f00500-bairro - Status [" ws-resultado-acesso "]" into ws-mensagem
+                           perform 9000-mensagem
+                           perform 9000-registrar-erro-importacao
+                      end-if             
+                 end-if
             end-if
                     
        exit.
@@ -773,15 +935,19 @@
             move function numval(r07-cep-x)                  to f00600-cep
             move r07-nome-logradouro-x                       to f00600-nome-logradouro
             move f00500-id-bairro                            to f00600-id-bairro
-            perform 9000-gravar-pd00600
-            if   not ws-operacao-ok
-                 perform 9000-regravar-pd00600
+            if   ws-modo-simulacao
+                 add  1                              to ws-nr-registros-simulados
+            else
+                 perform 9000-gravar-pd00600
                  if   not ws-operacao-ok
-                      string "Erro ao gravar registro f00600-logradouro - Status [" ws-resultado-acesso "]" into ws-mensagem
-                      perform 9000-mensagem
-                      perform 9000-abortar
-                 end-if             
-            end-if                                                                                
+                      perform 9000-regravar-pd00600
+                      if   not ws-operacao-ok
+                           string "Erro ao gravar registro f00600-logradouro - Status [" ws-resultado-acesso "]" into ws-mensagem
+                           perform 9000-mensagem
+                           perform 9000-registrar-erro-importacao
+                      end-if             
+                 end-if                                                                                
+            end-if
        exit.       
 
       *>=================================================================================
@@ -870,15 +1036,19 @@
             move function numval(r08-nr-telefone-3-x)        to f00700-nr-telefone-3
             move r08-email-x                                 to f00700-email
             move r08-id-status-x                             to f00700-id-status
-            perform 9000-gravar-pd00700
-            if   not ws-operacao-ok
-                 perform 9000-regravar-pd00700
+            if   ws-modo-simulacao
+                 add  1                              to ws-nr-registros-simulados
+            else
+                 perform 9000-gravar-pd00700
                  if   not ws-operacao-ok
-                      string "Erro ao gravar registro f00700-empresa - Status [" ws-resultado-acesso "]" into ws-mensagem
-                      perform 9000-mensagem
-                      perform 9000-abortar
-                 end-if             
-            end-if                
+                      perform 9000-regravar-pd00700
+                      if   not ws-operacao-ok
+                           string "Erro ao gravar registro f00700-empresa - Status [" ws-resultado-acesso "]" into ws-mensagem
+                           perform 9000-mensagem
+                           perform 9000-registrar-erro-importacao
+                      end-if             
+                 end-if                
+            end-if
        
        exit.     
       *>=================================================================================
@@ -911,17 +1081,22 @@
             move r09-id-perfil-especial                      to f00800-id-perfil-especial
             accept ws-data-inv                               from date yyyymmdd
             move ws-data-inv                                 to f00800-data-criacao
+            move ws-data-inv                                 to f00800-data-alteracao-senha
             accept ws-horas                                  from time
             move ws-horas                                    to f00800-hora-criacao
-            perform 9000-gravar-pd00800
-            if   not ws-operacao-ok
-                 perform 9000-regravar-pd00800
+            if   ws-modo-simulacao
+                 add  1                              to ws-nr-registros-simulados
+            else
+                 perform 9000-gravar-pd00800
                  if   not ws-operacao-ok
-                      string "Erro ao gravar registro f00800-usuario - Status [" ws-resultado-acesso "]" into ws-mensagem
-                      perform 9000-mensagem
-                      perform 9000-abortar
+                      perform 9000-regravar-pd00800
+                      if   not ws-operacao-ok
+                           string "Erro ao gravar registro f00800-usuario - Status [" ws-resultado-acesso "]" into ws-mensagem
+                           perform 9000-mensagem
+                           perform 9000-registrar-erro-importacao
+                      end-if             
                  end-if             
-            end-if             
+            end-if
                      
        exit.
        
@@ -938,15 +1113,19 @@
             move function numval(r10-id-usuario-x)           to f00900-id-usuario
             move function numval(r10-cd-empresa-x)           to f00900-cd-empresa
             move function numval(r10-cd-filial-x)            to f00900-cd-filial
-            perform 9000-gravar-pd00900
-            if   not ws-operacao-ok
-                 perform 9000-regravar-pd00900
+            if   ws-modo-simulacao
+                 add  1                              to ws-nr-registros-simulados
+            else
+                 perform 9000-gravar-pd00900
                  if   not ws-operacao-ok
-                      string "Erro ao gravar registro f00900-usuario-empresa - Status [" ws-resultado-acesso "]" into ws-mensagem
-                      perform 9000-mensagem
-                      perform 9000-abortar
-                 end-if             
-            end-if     
+                      perform 9000-regravar-pd00900
+                      if   not ws-operacao-ok
+                           string "Erro ao gravar registro f00900-usuario-empresa - Status [" ws-resultado-acesso "]" into ws-mensagem
+                           perform 9000-mensagem
+                           perform 9000-registrar-erro-importacao
+                      end-if             
+                 end-if     
+            end-if
        
        exit.
 
@@ -968,15 +1147,19 @@
             move lnk-cd-filial                               to f01000-cd-filial
             move function numval(r11-cd-perfil-x)            to f01000-cd-perfil
             move r11-descricao-perfil-x                      to f01000-descricao-perfil
-            perform 9000-gravar-pd01000
-            if   not ws-operacao-ok
-                 perform 9000-regravar-pd01000
+            if   ws-modo-simulacao
+                 add  1                              to ws-nr-registros-simulados
+            else
+                 perform 9000-gravar-pd01000
                  if   not ws-operacao-ok
-                      string "Erro ao gravar registro f01000-perfil - Status [" ws-resultado-acesso "]" into ws-mensagem
-                      perform 9000-mensagem
-                      perform 9000-abortar
-                 end-if             
-            end-if 
+                      perform 9000-regravar-pd01000
+                      if   not ws-operacao-ok
+                           string "Erro ao gravar registro f01000-perfil - Status [" ws-resultado-acesso "]" into ws-mensagem
+                           perform 9000-mensagem
+                           perform 9000-registrar-erro-importacao
+                      end-if             
+                 end-if 
+            end-if
                   
        exit. 
        
@@ -1006,15 +1189,19 @@
             move r12-id-inclusao-x                           to f01100-id-inclusao
             move r12-id-manutencao-x                         to f01100-id-manutencao
             move r12-id-exclusao-x                           to f01100-id-exclusao
-            perform 9000-gravar-pd01100
-            if   not ws-operacao-ok
-                 perform 9000-regravar-pd01100
+            if   ws-modo-simulacao
+                 add  1                              to ws-nr-registros-simulados
+            else
+                 perform 9000-gravar-pd01100
                  if   not ws-operacao-ok
-                      string "Erro ao gravar registro f01100-perfil-modulo - Status [" ws-resultado-acesso "]" into ws-mensagem
-                      perform 9000-mensagem
-                      perform 9000-abortar
-                 end-if             
-            end-if 
+                      perform 9000-regravar-pd01100
+                      if   not ws-operacao-ok
+                           string "Erro ao gravar registro f01100-perfil-modulo - Status [" ws-resultado-acesso "]" into ws-mensagem
+                           perform 9000-mensagem
+                           perform 9000-registrar-erro-importacao
+                      end-if             
+                 end-if 
+            end-if
     
        
        exit.  
@@ -1046,14 +1233,18 @@
             move lnk-cd-filial                               to f01200-cd-filial
             move function numval(r13-cd-perfil-x)            to f01200-cd-perfil
             move function numval(r13-id-usuario-x)           to f01200-id-usuario
-            perform 9000-gravar-pd01200
-            if   not ws-operacao-ok
-                 perform 9000-regravar-pd01200
+            if   ws-modo-simulacao
+                 add  1                              to ws-nr-registros-simulados
+            else
+                 perform 9000-gravar-pd01200
                  if   not ws-operacao-ok
-                      string "Erro ao gravar registro f01200-usuario-perfil - Status [" ws-resultado-acesso "]" into ws-mensagem
-                      perform 9000-mensagem
-                      perform 9000-abortar
-                 end-if             
+                      perform 9000-regravar-pd01200
+                      if   not ws-operacao-ok
+                           string "Erro ao gravar registro f01200-usuario-perfil - Status [" ws-resultado-acesso "]" into ws-mensagem
+                           perform 9000-mensagem
+                           perform 9000-registrar-erro-importacao
+                      end-if             
+                 end-if
             end-if
             
             *> Víncula usuário ao módulo
@@ -1079,7 +1270,7 @@
                  and not ws-registro-inexistente    
                       string "Erro de leitura f01300-usuario-modulo - Status [" ws-resultado-acesso "]" into ws-mensagem
                       perform 9000-mensagem 
-                      perform 9000-abortar                
+                      perform 9000-registrar-erro-importacao                
                  end-if
                  
                  if   f01100-permite-consulta
@@ -1098,13 +1289,17 @@
                       set f01300-permite-exclusao            to true
                  end-if
                  
-                 perform 9000-regravar-pd01300
-                 if   not ws-operacao-ok
-                      perform 9000-gravar-pd01300
+                 if   ws-modo-simulacao
+                      add  1                          to ws-nr-registros-simulados
+                 else
+                      perform 9000-regravar-pd01300
                       if   not ws-operacao-ok
-                           string "Erro de gravação f01300-usuario-modulo - Status [" ws-resultado-acesso "]" into ws-mensagem
-                           perform 9000-mensagem
-                           perform 9000-abortar                             
+                           perform 9000-gravar-pd01300
+                           if   not ws-operacao-ok
+                                string "Erro de gravação f01300-usuario-modulo - Status [" ws-resultado-acesso "]" into ws-mensagem
+                                perform 9000-mensagem
+                                perform 9000-registrar-erro-importacao
+                           end-if
                       end-if
                  end-if
                   
