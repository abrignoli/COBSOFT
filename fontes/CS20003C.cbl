@@ -1,117 +1,143 @@
       $set sourceformat"free"
        program-id. CS20003C.
       *>=================================================================================
-      *>    
-      *>                                Cadastro de Paises
+      *>
+      *>                                Cadastro de Estoque
       *>
       *>=================================================================================
        environment division.
        configuration section.
             special-names. decimal-point is comma.
 
-       copy CSS01800.cpy.             
-       copy CSS06000.cpy. 
-         
+       copy CSS01800.cpy.
+       copy CSS06000.cpy.
+       copy CSS01900.cpy.
+       copy CSS00901.cpy.
+
 
       *>=================================================================================
        data division.
-       
+
        copy CSF01800.cpy.
-       copy CSF06000.cpy. 
-              
-      
-      *>=================================================================================      
+       copy CSF06000.cpy.
+       copy CSF01900.cpy.
+       copy CSF00901.cpy.
+
+
+      *>=================================================================================
        working-storage section.
-       
-       78   c-versao                               value "a".
+
+       78   c-versao                               value "b".
        78   c-este-programa                        value "CS20003C".
        78   c-descricao-programa                   value "ESTOQUE".
-              
+
        copy CSC00900.cpy.
        copy CSW00900.cpy.
-       
-       
+
+
        01   ws-campos-trabalho.
-            03 ws-status-pais                      pic x(01).
-               88 ws-pais-existente                     value "S".
-            03 ws-cd-produto                       pic 9(09).    
+            03 ws-cd-produto                       pic 9(09).
+            03 ws-cd-deposito                       pic 9(04).
+            03 ws-id-registro                       pic x(01).
+               88 ws-registro-encontrado                value "S" false "N".
             03 ws-id-validacao                     pic x(01).
                88 ws-validacao-ok                       value "S".
-               88 ws-validacao-nok                      value "N".   
-            
+               88 ws-validacao-nok                      value "N".
+            03 ws-qtde-disponivel-anterior           pic s9(09)v9(04).
+            03 ws-qtde-reservada-anterior            pic s9(09)v9(04).
+            03 ws-qtde-disponivel-nova               pic s9(09)v9(04).
+            03 ws-qtde-reservada-nova                pic s9(09)v9(04).
+            03 ws-nr-sequencia-mov                  pic 9(06).
+            03 ws-id-confirma                       pic x(01).
+               88 ws-confirma-sim                       value "S".
+               88 ws-confirma-nao                       value "N".
+
        01   f-estoque.
             03 f-cd-produto                        pic z(09).
             03 f-descricao-produto                 pic x(55).
+            03 f-cd-deposito                        pic z(04).
             03 f-qtde-disponivel                   pic ---.---.--9,9999.
-            03 f-qtde-reservada                    pic ---.---.--9,9999. 
+            03 f-qtde-reservada                    pic ---.---.--9,9999.
+            03 f-cd-motivo                          pic z(03).
+            03 f-ds-motivo                          pic x(55).
+            03 f-confirma                           pic x(01).
 
       *>=================================================================================
        linkage section.
-                 
+
        copy CSL00900.cpy.
-      
+
       *>=================================================================================
        screen section.
-       
+
        01   frm-estoque.
             03 line 11 col 18   pic x(15) value "Codigo Produto:".
             03 line 11 col 34   pic 9(09) from f-cd-produto.
-            03 line 13 col 23   pic x(10) value "Descricao:". 
+            03 line 13 col 23   pic x(10) value "Descricao:".
             03 line 13 col 34   pic x(55) from f-descricao-produto.
-            03 line 15 col 11   pic x(22) value "Quantidade Disponivel:".
-            03 line 15 col 34   pic ---.---.--9,9999 from f-qtde-disponivel.
-            03 line 17 col 15   pic x(18) value "Quantidade Locada:".
-            03 line 17 col 34   pic ---.---.--9,9999 from f-qtde-reservada.                                       
-      
+            03 line 15 col 20   pic x(13) value "Codigo Deposito:".
+            03 line 15 col 34   pic 9(04) from f-cd-deposito.
+            03 line 17 col 11   pic x(22) value "Quantidade Disponivel:".
+            03 line 17 col 34   pic ---.---.--9,9999 from f-qtde-disponivel.
+            03 line 19 col 15   pic x(18) value "Quantidade Locada:".
+            03 line 19 col 34   pic ---.---.--9,9999 from f-qtde-reservada.
+            03 line 21 col 17   pic x(16) value "Codigo do Motivo:".
+            03 line 21 col 34   pic 9(03) from f-cd-motivo.
+            03 line 23 col 10   pic x(23) value "Descricao do Motivo:".
+            03 line 23 col 34   pic x(55) from f-ds-motivo.
+            03 line 25 col 13   pic x(20) value "Confirma (S/N)?:".
+            03 line 25 col 34   pic x(01) from f-confirma.
+
       *>=================================================================================
        procedure division using lnk-par.
-       
+
       *>=================================================================================
 
        0000-controle section.
             perform 1000-inicializacao
             perform 2000-processamento
             perform 3000-finalizacao.
-       0000-saida.    
+       0000-saida.
             exit program
             stop run
        exit.
-       
+
       *>=================================================================================
        1000-inicializacao section.
-       
+
             initialize                             wf-opcoes-frame
-            
+
             perform 9000-abrir-io-pd06000
             perform 9000-abrir-i-pd01800
-            
+            perform 9000-abrir-io-pd01900
+
        exit.
-        
+
       *>=================================================================================
        2000-processamento section.
-       
+
             perform until wf-frame-retornar
-                      
+
                  evaluate wf-frame
                       when 0
                            perform 8000-tela
                            perform 8000-controle-frame
                       when 9
                            perform 2999-controle-frame
-                      when other   
+                      when other
                            move "Frame invalido!"   to ws-mensagem
                            perform 9000-mensagem
                  end-evaluate
-                           
+
             end-perform
-       
+
        exit.
-       
+
        *>=================================================================================
        2999-controle-frame section.
-        
+
             perform 8000-accept-opcao
-            
+
             evaluate wf-opcao
                 when 01
                      perform 2100-incluir
@@ -124,117 +150,258 @@
                 when 05
                      perform 2100-relatorio
                 when 99
-                     set wf-frame-retornar         to true      
-                when other    
+                     set wf-frame-retornar         to true
+                when other
                      move "Opcao invalida!"   to ws-mensagem
-                     perform 9000-mensagem            
+                     perform 9000-mensagem
             end-evaluate
-       
+
        exit.
-       
+
        *>=================================================================================
        2100-incluir section.
 
             if   not lnk-permite-inclusao
                  exit section
             end-if
-            
+
             perform 8000-limpa-tela
 
-            perform until exit
-            
-                accept f-cd-produto at line 11 col 34 with update auto-skip
+            perform 2200-informar-produto-deposito
 
-                move f-cd-produto              to ws-cd-produto
+            if   ws-registro-encontrado
+                 string "Estoque ja cadastrado para este produto/deposito - use Manutencao!" into ws-mensagem
+                 perform 9000-mensagem
+                 exit section
+            end-if
 
-                if   ws-cd-produto greater zeros
-                     initialize                f01800-produto
-                     move lnk-cd-empresa       to f01800-cd-empresa
-                     move lnk-cd-filial        to f01800-cd-filial
-                     move ws-cd-produto        to f01800-cd-produto
-                     perform 9000-ler-pd01800-ran
-                     if   not ws-operacao-ok
-                     and  not ws-registro-inexistente
-                          string "Erro de leitura f01800-produto - " ws-resultado-acesso into ws-mensagem
-                          perform 9000-mensagem
-                          perform 9000-abortar
-                     else
-                          if   ws-registro-inexistente
-                               string "Produto não cadastrado! [" ws-cd-produto "]" into ws-mensagem
-                               perform 9000-mensagem                              
-                          else
-                               move f01800-cd-produto           to f-cd-produto
-                               move f01800-descricao-produto    to f-descricao-produto
+            perform 2300-ler-saldo-atual
 
-                               perform 8000-tela
+            perform 8000-tela
 
-                               exit perform        
-                          end-if      
-                     end-if                          
-                end-if                     
+            perform 2400-informar-quantidades
 
-            end-perform
+            perform 9000-validacao
 
-            initialize                                   f06000-estoque
-            move lnk-cd-empresa                          to f06000-cd-empresa
-            move lnk-cd-filial                           to f06000-cd-filial
-            move f-cd-produto                            to f06000-cd-produto
-            perform 9000-ler-pd06000-ran
-            if   not ws-operacao-ok
-            and  not ws-registro-inexistente
-                 string "Erro de leitura f01800-produto - " ws-resultado-acesso into ws-mensagem
+            if   ws-validacao-nok
+                 exit section
+            end-if
+
+            perform 2500-informar-motivo
+
+            perform 2600-gravar-estoque
+
+            perform 2700-gravar-movimento
+
+       exit.
+
+       *>=================================================================================
+       2100-consulta section.
+
+            if   not lnk-permite-consulta
+                 exit section
+            end-if
+
+            perform 8000-limpa-tela
+
+            perform 2200-informar-produto-deposito
+
+            if   not ws-registro-encontrado
+                 exit section
+            end-if
+
+            perform 2300-ler-saldo-atual
+
+            perform 8000-tela
+
+       exit.
+
+      *>=================================================================================
+       2100-manutencao section.
+
+            if   not lnk-permite-manutencao
+                 exit section
+            end-if
+
+            perform 8000-limpa-tela
+
+            perform 2200-informar-produto-deposito
+
+            if   not ws-registro-encontrado
+                 string "Estoque nao cadastrado para este produto/deposito - use Incluir!" into ws-mensagem
                  perform 9000-mensagem
-                 perform 9000-abortar
-            else
-                 move f06000-qtde-disponivel              to f-qtde-disponivel
-                 move f06000-qtde-reservada               to f-qtde-reservada                     
+                 exit section
             end-if
-            
+
+            perform 2300-ler-saldo-atual
+
             perform 8000-tela
-            
-            perform until exit
 
-                accept f-qtde-disponivel at line 15 col 34 with update auto-skip
+            perform 2400-informar-quantidades
+
+            perform 9000-validacao
+
+            if   ws-validacao-nok
+                 exit section
+            end-if
+
+            perform 2500-informar-motivo
+
+            perform 2600-gravar-estoque
+
+            perform 2700-gravar-movimento
+
+       exit.
 
+      *>=================================================================================
+       2100-exclusao section.
+
+            if   not lnk-permite-exclusao
+                 exit section
+            end-if
+
+            perform 8000-limpa-tela
+
+            perform 2200-informar-produto-deposito
+
+            if   not ws-registro-encontrado
+                 string "Estoque nao cadastrado para este produto/deposito!" into ws-mensagem
+                 perform 9000-mensagem
+                 exit section
+            end-if
+
+            perform 2300-ler-saldo-atual
+
+            perform 8000-tela
+
+            perform until exit
+                accept f-confirma at line 25 col 34 with update auto-skip
                 exit perform
-            
             end-perform
 
+            move f-confirma                        to ws-id-confirma
 
-            perform until exit
+            if   not ws-confirma-sim
+                 move "Exclusao cancelada pelo operador." to ws-mensagem
+                 perform 9000-mensagem
+                 exit section
+            end-if
 
-                accept f-qtde-reservada at line 17 col 34 with update auto-skip
+            perform until exit
+                accept f-cd-motivo at line 21 col 34 with update auto-skip
+                exit perform
+            end-perform
 
+            perform until exit
+                accept f-ds-motivo at line 23 col 34 with update auto-skip
                 exit perform
-            
             end-perform
 
-            initialize                             f06000-estoque
-            move lnk-cd-empresa                    to f06000-cd-empresa
-            move lnk-cd-filial                     to f06000-cd-filial
-            move f-cd-produto                      to f06000-cd-produto
-            move f-qtde-disponivel                 to f06000-qtde-disponivel
-            move f-qtde-reservada                  to f06000-qtde-reservada
-            perform 9000-gravar-pd06000
-            if   not ws-operacao-ok
-                 perform 9000-regravar-pd06000
-                 if  not ws-operacao-ok
-                     string "Erro ao movimentar estoque - " ws-resultado-acesso into ws-mensagem
-                     perform 9000-mensagem
-                 end-if   
-            end-if                                   
-       
+            move zeros                              to f-qtde-disponivel
+            move zeros                               to f-qtde-reservada
+            move zeros                               to ws-qtde-disponivel-nova
+            move zeros                               to ws-qtde-reservada-nova
+
+            perform 2600-gravar-estoque
+
+            perform 2700-gravar-movimento
+
        exit.
-       
-       *>=================================================================================
-       2100-consulta section.
+
+      *>=================================================================================
+       2100-relatorio section.
 
             if   not lnk-permite-consulta
                  exit section
-            end-if       
+            end-if
+
+            perform 9000-abrir-relatorio
+
+            move lnk-cd-empresa                    to f06000-cd-empresa
+            move lnk-cd-filial                     to f06000-cd-filial
+            move zeros                              to f06000-cd-produto
+                                                        f06000-cd-deposito
+            perform 9000-str-pd06000-grt
+            perform 9000-ler-pd06000-nex
+
+            perform until not ws-operacao-ok
+                          or f06000-cd-empresa <> lnk-cd-empresa
+                          or f06000-cd-filial <> lnk-cd-filial
+
+                 move spaces                        to f-descricao-produto
+                 move f06000-cd-empresa             to f01800-cd-empresa
+                 move f06000-cd-filial              to f01800-cd-filial
+                 move f06000-cd-produto             to f01800-cd-produto
+                 perform 9000-ler-pd01800-ran
+                 if   ws-operacao-ok
+                      move f01800-descricao-produto  to f-descricao-produto
+                 end-if
+
+                 move spaces                        to rl-linha-relatorio
+                 string f06000-cd-produto " " f-descricao-produto delimited by "  "
+                        " - Deposito " f06000-cd-deposito
+                        " - Disponivel " f06000-qtde-disponivel
+                        " - Reservada " f06000-qtde-reservada
+                        into rl-linha-relatorio
+
+                 perform 9000-imprimir-linha-relatorio
+
+                 perform 9000-ler-pd06000-nex
+
+            end-perform
+
+            perform 9000-fechar-relatorio
+
+       exit.
+
+      *>=================================================================================
+       3000-finalizacao section.
+
+            close pd06000
+            close pd01800
+            close pd01900
+
+       exit.
+
+      *>=================================================================================
+      *> Rotinas Genérias - Frame
+
+       copy CSC00903.cpy. *> Frame
+
+      *>=================================================================================
+       8000-tela section.
+
+            perform 9000-frame-padrao
+
+            display frm-estoque
+
+
+       exit.
+
+      *>=================================================================================
+       8000-limpa-tela section.
+
+            perform 9000-frame-padrao
+
+            initialize                          f-estoque
+
+            display frm-estoque
+
+       exit.
+
+      *>=================================================================================
+      *> Rotinas Genérias
+
+       copy CSP00900.cpy. *> Padrão
+       copy CSP00901.cpy. *> Relatório
+
+      *>=================================================================================
+       2200-informar-produto-deposito section.
+
+            set ws-registro-encontrado             to false
 
             perform until exit
-            
+
                 accept f-cd-produto at line 11 col 34 with update auto-skip
 
                 move f-cd-produto              to ws-cd-produto
@@ -253,142 +420,266 @@
                      else
                           if   ws-registro-inexistente
                                string "Produto não cadastrado! [" ws-cd-produto "]" into ws-mensagem
-                               perform 9000-mensagem                              
+                               perform 9000-mensagem
                           else
                                move f01800-cd-produto           to f-cd-produto
                                move f01800-descricao-produto    to f-descricao-produto
 
                                perform 8000-tela
 
-                               exit perform        
-                          end-if      
-                     end-if                          
-                end-if                     
+                               exit perform
+                          end-if
+                     end-if
+                end-if
+
+            end-perform
 
+            perform until exit
+                accept f-cd-deposito at line 15 col 34 with update auto-skip
+                if   f-cd-deposito greater zeros
+                     exit perform
+                end-if
             end-perform
 
+            move f-cd-deposito                     to ws-cd-deposito
+
             initialize                                   f06000-estoque
             move lnk-cd-empresa                          to f06000-cd-empresa
             move lnk-cd-filial                           to f06000-cd-filial
             move f-cd-produto                            to f06000-cd-produto
+            move ws-cd-deposito                          to f06000-cd-deposito
             perform 9000-ler-pd06000-ran
             if   not ws-operacao-ok
             and  not ws-registro-inexistente
-                 string "Erro de leitura f01800-produto - " ws-resultado-acesso into ws-mensagem
+                 string "Erro de leitura f06000-estoque - " ws-resultado-acesso into ws-mensagem
                  perform 9000-mensagem
                  perform 9000-abortar
             else
-                 move f06000-qtde-disponivel              to f-qtde-disponivel
-                 move f06000-qtde-reservada               to f-qtde-reservada                     
+                 if   ws-registro-inexistente
+                      move zeros                         to f06000-qtde-disponivel
+                      move zeros                         to f06000-qtde-reservada
+                 else
+                      set ws-registro-encontrado          to true
+                 end-if
             end-if
-            
-            perform 8000-tela
 
-       
        exit.
 
       *>=================================================================================
-       2100-manutencao section.
-       
-            if   not lnk-permite-manutencao
-                 exit section
-            end-if
-            
-            perform 8000-limpa-tela
+       2300-ler-saldo-atual section.
+
+            move f06000-qtde-disponivel             to f-qtde-disponivel
+            move f06000-qtde-disponivel             to ws-qtde-disponivel-anterior
+            move f06000-qtde-reservada              to f-qtde-reservada
+            move f06000-qtde-reservada              to ws-qtde-reservada-anterior
 
-            perform 2100-incluir
-           
-                  
        exit.
 
       *>=================================================================================
-       2100-exclusao section.
+       2400-informar-quantidades section.
 
-            if   not lnk-permite-exclusao
-                 exit section
-            end-if
+            perform until exit
 
-            perform 8000-limpa-tela
+                accept f-qtde-disponivel at line 17 col 34 with update auto-skip
 
-            perform 2100-incluir
+                exit perform
+
+            end-perform
+
+            move f-qtde-disponivel                 to ws-qtde-disponivel-nova
+
+            perform until exit
+
+                accept f-qtde-reservada at line 19 col 34 with update auto-skip
+
+                exit perform
+
+            end-perform
+
+            move f-qtde-reservada                  to ws-qtde-reservada-nova
+
+       exit.
 
-   
-       
-       exit.       
-       
       *>=================================================================================
-       2100-relatorio section.
+       2500-informar-motivo section.
 
-            if   not lnk-permite-consulta
-                 exit section
+            perform until f-cd-motivo <> zeros
+
+                accept f-cd-motivo at line 21 col 34 with update auto-skip
+
+            end-perform
+
+            perform until f-ds-motivo <> spaces
+
+                accept f-ds-motivo at line 23 col 34 with update auto-skip
+
+            end-perform
+
+       exit.
+
+      *>=================================================================================
+       2600-gravar-estoque section.
+
+            initialize                             f06000-estoque
+            move lnk-cd-empresa                    to f06000-cd-empresa
+            move lnk-cd-filial                     to f06000-cd-filial
+            move f-cd-produto                      to f06000-cd-produto
+            move ws-cd-deposito                    to f06000-cd-deposito
+            move ws-qtde-disponivel-nova           to f06000-qtde-disponivel
+            move ws-qtde-reservada-nova            to f06000-qtde-reservada
+            perform 9000-gravar-pd06000
+            if   not ws-operacao-ok
+                 perform 9000-regravar-pd06000
+                 if  not ws-operacao-ok
+                     string "Erro ao movimentar estoque - " ws-resultado-acesso into ws-mensagem
+                     perform 9000-mensagem
+                 end-if
             end-if
 
-            perform 2100-incluir
-                  
-       
-       exit.       
-             
+       exit.
+
       *>=================================================================================
-       3000-finalizacao section.
-       
-            close pd06000
-       
+      *> Grava o lancamento na ficha de movimentacao de estoque, preservando
+      *> o saldo anterior/atual para reconstrucao de auditoria
+      *> Disponivel e reservada sao editaveis independentemente em
+      *> 2400-informar-quantidades (ex.: reservar estoque diminui a
+      *> disponivel e aumenta a reservada no mesmo lance) - gravar um
+      *> unico lancamento somando as duas deltas mascara o que de fato
+      *> aconteceu (podendo ate somar zero quando as deltas se
+      *> cancelam), por isso cada quantidade que mudou gera seu proprio
+      *> lancamento na ficha de movimentacao
+       2700-gravar-movimento section.
+
+            if   ws-qtde-disponivel-nova not equal ws-qtde-disponivel-anterior
+                 initialize                          f01900-mov-estoque
+                 move ws-qtde-disponivel-anterior    to f01900-qtde-disponivel-anterior
+                 move ws-qtde-disponivel-nova        to f01900-qtde-disponivel-atual
+                 move ws-qtde-reservada-anterior     to f01900-qtde-reservada-anterior
+                 move ws-qtde-reservada-anterior     to f01900-qtde-reservada-atual
+                 if   ws-qtde-disponivel-nova greater than ws-qtde-disponivel-anterior
+                      set f01900-movimento-entrada    to true
+                 else
+                      set f01900-movimento-saida      to true
+                 end-if
+                 compute f01900-qtde-movimento = ws-qtde-disponivel-nova - ws-qtde-disponivel-anterior
+                 perform 9000-registrar-lancamento-mov
+            end-if
+
+            if   ws-qtde-reservada-nova not equal ws-qtde-reservada-anterior
+                 initialize                          f01900-mov-estoque
+                 move ws-qtde-disponivel-nova        to f01900-qtde-disponivel-anterior
+                 move ws-qtde-disponivel-nova        to f01900-qtde-disponivel-atual
+                 move ws-qtde-reservada-anterior     to f01900-qtde-reservada-anterior
+                 move ws-qtde-reservada-nova         to f01900-qtde-reservada-atual
+                 if   ws-qtde-reservada-nova greater than ws-qtde-reservada-anterior
+                      set f01900-movimento-entrada    to true
+                 else
+                      set f01900-movimento-saida      to true
+                 end-if
+                 compute f01900-qtde-movimento = ws-qtde-reservada-nova - ws-qtde-reservada-anterior
+                 perform 9000-registrar-lancamento-mov
+            end-if
+
        exit.
-                                                          
+
       *>=================================================================================
-      *> Rotinas Genérias - Frame
- 
-       copy CSC00903.cpy. *> Frame
+      *> Completa e grava um lancamento individual de movimentacao,
+      *> reaproveitado por 2700-gravar-movimento para a parte
+      *> disponivel e para a parte reservada
+       9000-registrar-lancamento-mov section.
 
-      *>================================================================================= 
-       8000-tela section.
-       
-            perform 9000-frame-padrao
+            move lnk-cd-empresa                     to f01900-cd-empresa
+            move lnk-cd-filial                      to f01900-cd-filial
+            move f-cd-produto                       to f01900-cd-produto
+            move ws-cd-deposito                     to f01900-cd-deposito
 
-            display frm-estoque
+            accept ws-data-inv                      from date yyyymmdd
+            accept ws-horas                         from time
 
-       
-       exit. 
+            move ws-data-inv                        to f01900-data-movimento
+            move ws-horas                           to f01900-hora-movimento
 
-      *>================================================================================= 
-       8000-limpa-tela section.
+            perform 9000-proxima-sequencia-mov
+            move ws-nr-sequencia-mov                to f01900-nr-sequencia
 
-            perform 9000-frame-padrao
+            move f-cd-motivo                        to f01900-cd-motivo
+            move f-ds-motivo                        to f01900-ds-motivo
+            move lnk-id-usuario                     to f01900-id-usuario
 
-            initialize                          f-estoque
+            perform 9000-gravar-pd01900
+            if   not ws-operacao-ok
+                 string "Erro ao gravar movimento de estoque - " ws-resultado-acesso into ws-mensagem
+                 perform 9000-mensagem
+            end-if
 
-            display frm-estoque       
+       exit.
 
-       exit. 
-                                      
       *>=================================================================================
-      *> Rotinas Genérias
+       9000-proxima-sequencia-mov section.
+
+            move 999999                             to f01900-nr-sequencia
+            perform 9000-str-pd01900-ngrt
+            perform 9000-ler-pd01900-pre
+            if   ws-operacao-ok
+            and  f01900-cd-empresa  equal lnk-cd-empresa
+            and  f01900-cd-filial   equal lnk-cd-filial
+            and  f01900-cd-produto  equal f-cd-produto
+            and  f01900-cd-deposito equal ws-cd-deposito
+            and  f01900-data-movimento equal ws-data-inv
+            and  f01900-hora-movimento equal ws-horas
+                 compute ws-nr-sequencia-mov = f01900-nr-sequencia + 1
+            else
+                 move 1                              to ws-nr-sequencia-mov
+            end-if
 
-       copy CSP00900.cpy. *> Padrão
-                          
-      *>=================================================================================       
+       exit.
+
+      *>=================================================================================
        9000-move-registros-frame section.
-       
 
-                   
+
+
        exit.
 
-      *>=================================================================================       
+      *>=================================================================================
        9000-move-registros-arquivo section.
-          
-                   
+
+
        exit.
-       
+
       *>=================================================================================
+      *> Valida os dados informados para o ajuste de estoque antes de gravar:
+      *> nao permite disponivel negativo nem reservada maior que o disponivel
        9000-validacao section.
-       
+
             set ws-validacao-ok                    to true
 
-       exit. 
-                    
+            if   ws-qtde-disponivel-nova less than zeros
+                 string "Quantidade disponivel nao pode ser negativa! [" f-qtde-disponivel "]" into ws-mensagem
+                 perform 9000-mensagem
+                 set ws-validacao-nok                to true
+                 exit section
+            end-if
+
+            if   ws-qtde-reservada-nova less than zeros
+                 string "Quantidade locada nao pode ser negativa! [" f-qtde-reservada "]" into ws-mensagem
+                 perform 9000-mensagem
+                 set ws-validacao-nok                to true
+                 exit section
+            end-if
+
+            if   ws-qtde-reservada-nova greater than ws-qtde-disponivel-nova
+                 string "Quantidade locada nao pode ser maior que a disponivel!" into ws-mensagem
+                 perform 9000-mensagem
+                 set ws-validacao-nok                to true
+                 exit section
+            end-if
+
+       exit.
+
       *>=================================================================================
       *> Leituras
-            
+
        copy CSR01800.cpy.
        copy CSR06000.cpy.
-             
\ No newline at end of file
+       copy CSR01900.cpy.
