@@ -9,12 +9,16 @@
        configuration section.
             special-names. decimal-point is comma.
             
-       copy CSS00700.cpy.           
+       copy CSS00700.cpy.
+       copy CSS00901.cpy.
+       copy CSS02500.cpy. *> Auditoria de status da empresa
 
       *>=================================================================================
-       data division.      
+       data division.
 
-       copy CSF00700.cpy. 
+       copy CSF00700.cpy.
+       copy CSF00901.cpy.
+       copy CSF02500.cpy. *> Auditoria de status da empresa
       
       *>=================================================================================      
        working-storage section.
@@ -32,7 +36,20 @@
                88 ws-empresa-existente                  value "S".
             03 ws-id-cnpj                          pic x(01).
                88 ws-cnpj-existente                     value "S".
-            03 ws-cep-anterior                     pic 9(08).    
+            03 ws-cep-anterior                     pic 9(08).
+            03 ws-id-status-anterior               pic x(01).
+            03 ws-motivo-status                    pic x(55).
+            03 ws-nr-sequencia-auditoria           pic 9(06).
+
+       01   ws-validacao-documento.
+            03 ws-soma-digito                      pic 9(04).
+            03 ws-quociente-digito                 pic 9(04).
+            03 ws-resto-digito                     pic 9(04).
+            03 ws-dv1-calculado                    pic 9(01).
+            03 ws-dv2-calculado                    pic 9(01).
+            03 ws-id-documento-valido              pic x(01).
+               88 ws-documento-valido                   value "S".
+               88 ws-documento-invalido                 value "N".
                
        01   lk-logradouro.
             03 lk-id-cep                           pic x(01).
@@ -52,6 +69,8 @@
             03 f-razao-social                      pic x(55).
             03 f-nome-fantasia                     pic x(55).
             03 f-cnpj                              pic 9(14).
+            03 f-cnpj-digitos redefines f-cnpj.
+               05 f-cnpj-digito                     pic 9(01) occurs 14.
             03 f-ie                                pic x(11).
             03 f-id-logradouro                     pic 9(09).
             03 f-cep                               pic 9(08).
@@ -156,9 +175,10 @@
        1000-inicializacao section.
        
             initialize                             wf-opcoes-frame
-                        
+
             perform 9000-abrir-io-pd00700
-       
+            perform 9000-abrir-io-pd02500
+
        exit.
         
       *>=================================================================================
@@ -244,23 +264,30 @@
             end-perform
             
             perform until exit
-                 
+
                  if   f-cnpj greater zeros
-                      exit perform
+                      perform 9000-validar-cnpj
+                      if   ws-documento-invalido
+                           move "CNPJ inválido! Verifique os dígitos informados." to ws-mensagem
+                           perform 9000-mensagem
+                           move zeros                to f-cnpj
+                      else
+                           exit perform
+                      end-if
                  end-if
-            
+
                  accept f-cnpj(01:02) at line 17 col 34 with auto-skip
-                 
+
                  accept f-cnpj(03:03) at line 17 col 37 with auto-skip
-                 
+
                  accept f-cnpj(06:03) at line 17 col 41 with auto-skip
-                 
+
                  accept f-cnpj(09:04) at line 17 col 45 with auto-skip
-                 
-                 accept f-cnpj(13:02) at line 17 col 50 with auto-skip    
-            
+
+                 accept f-cnpj(13:02) at line 17 col 50 with auto-skip
+
             end-perform
-            
+
             perform until f-ie <> spaces
                  accept f-ie at line 17 col 63 with auto-skip 
             end-perform
@@ -451,12 +478,13 @@
                  string "Código de empresa\filial não encontrado! - [" f-cd-empresa "." f-cd-filial "]" into ws-mensagem
                  perform 9000-mensagem
                  perform 8000-controle-frame
-                 exit section 
+                 exit section
             else
                  perform 9000-move-registros-frame
+                 move f-id-status                  to ws-id-status-anterior
             end-if
-            
-            perform until exit 
+
+            perform until exit
                  accept f-razao-social at line 13 col 34 with update auto-skip
                  
                  if   f-razao-social <> spaces
@@ -485,24 +513,35 @@
                  accept f-cnpj(09:04) at line 17 col 45 with auto-skip
 
                  accept f-cnpj(13:02) at line 17 col 50 with auto-skip
-                 
-                 initialize                        f00700-empresa
-                 move f-cnpj                       to f00700-cnpj
-                 perform 9000-ler-pd00700-ran-1
-                 if   ws-operacao-ok
-                      if   f00700-cd-empresa <> f-cd-empresa
-                      and  f00700-cd-filial  <> f-cd-filial   
 
-                           string "CNPJ já utilizado! Empresa - [" f00700-cd-empresa "." f00700-cd-filial "]" into ws-mensagem
+                 if   f-cnpj greater zeros
+                      perform 9000-validar-cnpj
+                      if   ws-documento-invalido
+                           move "CNPJ inválido! Verifique os dígitos informados." to ws-mensagem
                            perform 9000-mensagem
-                                            
-                           set ws-cnpj-existente        to true
-                      
+
                            move zeros                   to f-cnpj
-                      
-                      end-if     
+                      end-if
+                 end-if
 
-                 end-if                 
+                 if   f-cnpj greater zeros
+                      initialize                   f00700-empresa
+                      move f-cnpj                  to f00700-cnpj
+                      perform 9000-ler-pd00700-ran-1
+                      if   ws-operacao-ok
+                           if   f00700-cd-empresa <> f-cd-empresa
+                           and  f00700-cd-filial  <> f-cd-filial
+
+                                string "CNPJ já utilizado! Empresa - [" f00700-cd-empresa "." f00700-cd-filial "]" into ws-mensagem
+                                perform 9000-mensagem
+
+                                set ws-cnpj-existente        to true
+
+                                move zeros                   to f-cnpj
+
+                           end-if
+                      end-if
+                 end-if
 
                  if   f-cnpj greater zeros
                  and  not ws-cnpj-existente
@@ -646,10 +685,21 @@
                  if   not ws-operacao-ok
                       string "Erro de regravação PD00700 - f00700-chave [" f00700-empresa "]" into ws-mensagem
                       perform 9000-mensagem
+                 else
+                      if   ws-id-status-anterior <> f-id-status
+                           move spaces             to ws-motivo-status
+                           display "Motivo da alteração de status:" at line 41 col 10
+
+                           perform until ws-motivo-status <> spaces
+                                accept ws-motivo-status at line 41 col 42 with update auto-skip
+                           end-perform
+
+                           perform 9000-registrar-auditoria-status
+                      end-if
                  end-if
 
-            end-if       
-       
+            end-if
+
        exit.
 
       *>=================================================================================
@@ -697,16 +747,43 @@
        
       *>=================================================================================
        2100-relatorio section.
-       
-       
-       exit.       
-             
+
+            if   not lnk-permite-consulta
+                 exit section
+            end-if
+
+            perform 9000-abrir-relatorio
+
+            move zeros                             to f00700-cd-empresa
+            move zeros                             to f00700-cd-filial
+            perform 9000-str-pd00700-gtr
+            perform 9000-ler-pd00700-nex
+
+            perform until not ws-operacao-ok
+
+                 move spaces                        to rl-linha-relatorio
+                 string f00700-cd-empresa " " f00700-cd-filial " "
+                        f00700-razao-social delimited by "  "
+                        " - CNPJ " f00700-cnpj
+                        into rl-linha-relatorio
+
+                 perform 9000-imprimir-linha-relatorio
+
+                 perform 9000-ler-pd00700-nex
+
+            end-perform
+
+            perform 9000-fechar-relatorio
+
+       exit.
+
       *>=================================================================================
        3000-finalizacao section.
-       
+
             close pd00700
-       
-       exit.                                                   
+            close pd02500
+
+       exit.
       *>=================================================================================
       *> Rotinas Genérias - Frame
  
@@ -738,6 +815,7 @@
       *> Rotinas Genérias
 
        copy CSP00900.cpy. *> Padrão
+       copy CSP00901.cpy. *> Relatório
        
       *>=================================================================================
        9000-move-registros-frame section.
@@ -820,11 +898,110 @@
                       move "INVALIDO"              to f-ds-status
                       perform 9000-frame-padrao
                       display frm-empresa
-            end-evaluate       
-       
-       exit. 
-       
+            end-evaluate
+
+       exit.
+
+      *>=================================================================================
+      *> Valida os dígitos verificadores do CNPJ informado em f-cnpj,
+      *> pelo algoritmo padrão de módulo 11.
+       9000-validar-cnpj section.
+
+            set  ws-documento-valido               to true
+
+            compute ws-soma-digito =
+                    f-cnpj-digito(01) * 5 + f-cnpj-digito(02) * 4 + f-cnpj-digito(03) * 3
+                  + f-cnpj-digito(04) * 2 + f-cnpj-digito(05) * 9 + f-cnpj-digito(06) * 8
+                  + f-cnpj-digito(07) * 7 + f-cnpj-digito(08) * 6 + f-cnpj-digito(09) * 5
+                  + f-cnpj-digito(10) * 4 + f-cnpj-digito(11) * 3 + f-cnpj-digito(12) * 2
+
+            divide ws-soma-digito by 11 giving ws-quociente-digito
+                   remainder ws-resto-digito
+
+            if   ws-resto-digito < 2
+                 move 0                             to ws-dv1-calculado
+            else
+                 compute ws-dv1-calculado = 11 - ws-resto-digito
+            end-if
+
+            compute ws-soma-digito =
+                    f-cnpj-digito(01) * 6 + f-cnpj-digito(02) * 5 + f-cnpj-digito(03) * 4
+                  + f-cnpj-digito(04) * 3 + f-cnpj-digito(05) * 2 + f-cnpj-digito(06) * 9
+                  + f-cnpj-digito(07) * 8 + f-cnpj-digito(08) * 7 + f-cnpj-digito(09) * 6
+                  + f-cnpj-digito(10) * 5 + f-cnpj-digito(11) * 4 + f-cnpj-digito(12) * 3
+                  + ws-dv1-calculado * 2
+
+            divide ws-soma-digito by 11 giving ws-quociente-digito
+                   remainder ws-resto-digito
+
+            if   ws-resto-digito < 2
+                 move 0                             to ws-dv2-calculado
+            else
+                 compute ws-dv2-calculado = 11 - ws-resto-digito
+            end-if
+
+            if   f-cnpj-digito(13) not equal ws-dv1-calculado
+                 set  ws-documento-invalido         to true
+            end-if
+
+            if   f-cnpj-digito(14) not equal ws-dv2-calculado
+                 set  ws-documento-invalido         to true
+            end-if
+
+       exit.
+
+      *>=================================================================================
+      *> Grava um registro na trilha de auditoria toda vez que o status
+      *> da empresa/filial é alterado, registrando o status anterior, o
+      *> novo status, o usuário e o motivo informado.
+       9000-registrar-auditoria-status section.
+
+            initialize                              f02500-auditoria-status-empresa
+            move f-cd-empresa                       to f02500-cd-empresa
+            move f-cd-filial                        to f02500-cd-filial
+
+            accept ws-data-inv                      from date yyyymmdd
+            move ws-data-inv                        to f02500-data-alteracao
+
+            accept ws-horas                         from time
+            move ws-horas                           to f02500-hora-alteracao
+
+            perform 9000-proxima-sequencia-auditoria-status
+            move ws-nr-sequencia-auditoria          to f02500-nr-sequencia
+
+            move lnk-id-usuario                     to f02500-id-usuario
+            move ws-id-status-anterior               to f02500-id-status-anterior
+            move f-id-status                        to f02500-id-status-novo
+            move ws-motivo-status                   to f02500-motivo
+
+            perform 9000-gravar-pd02500
+            if   not ws-operacao-ok
+                 string "Erro ao gravar auditoria de status - " ws-resultado-acesso into ws-mensagem
+                 perform 9000-mensagem
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-proxima-sequencia-auditoria-status section.
+
+            move 999999                              to f02500-nr-sequencia
+            perform 9000-str-pd02500-ngrt
+            perform 9000-ler-pd02500-pre
+            if   ws-operacao-ok
+            and  f02500-cd-empresa      equal f-cd-empresa
+            and  f02500-cd-filial       equal f-cd-filial
+            and  f02500-data-alteracao  equal ws-data-inv
+            and  f02500-hora-alteracao  equal ws-horas
+                 compute ws-nr-sequencia-auditoria = f02500-nr-sequencia + 1
+            else
+                 move 1                              to ws-nr-sequencia-auditoria
+            end-if
+
+       exit.
+
       *>=================================================================================
       *> Leituras
-      
-       copy CSR00700.cpy.        
\ No newline at end of file
+
+       copy CSR00700.cpy.
+       copy CSR02500.cpy.
\ No newline at end of file
