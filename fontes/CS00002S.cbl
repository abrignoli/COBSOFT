@@ -34,17 +34,16 @@
        
        78   c-versao                               value "a".
        78   c-este-programa                        value "CS00002S".
-       78   c-computador-adrian                    value "DT-ADRIAN".
-       78   c-omputador-hbsis                      value "DT-02403".
-       
+
+       01   ws-wid-arquivos-locais.
+            03 wid-ambiente                        pic x(255).
+            03 wid-cobsoft-ini                     pic x(255).
+
        01   ws-campos-trabalho.
-            03 ws-computer-name                    pic x(55).
-               88 ws-computador-adrian                  value c-computador-adrian.
-               88 ws-computador-hbsis                   value c-omputador-hbsis.
             03 ws-alias-path                       pic x(55).
             03 ws-dir-path                         pic x(250).
-               
-       copy CSW00900.cpy.     
+
+       copy CSW00900.cpy.
 
       *>=================================================================================
        linkage section.
@@ -86,19 +85,17 @@
        exit.
        
       *>=================================================================================
-       2100-carregar-diretorios section.     
+       2100-carregar-diretorios section.
 
-            perform 9000-obter-computer-name
-            
-            if   ws-computador-adrian
-            or   ws-computador-hbsis
-                 set lnk-desenvolvimento           to true
+            perform 9000-obter-ambiente-configurado
+
+            if   lnk-desenvolvimento
                  move "C:\CobSoft\cgi"             to lnk-cgi-path
                  move "C:\CobSoft\dat"             to lnk-dat-path
                  move "C:\CobSoft\dvs"             to lnk-dvs-path
                  move "C:\CobSoft\int"             to lnk-int-path
                  move "C:\CobSoft\log"             to lnk-log-path
-                 move "C:\CobSoft\tmp"             to lnk-tmp-path  
+                 move "C:\CobSoft\tmp"             to lnk-tmp-path
             else
                 set lnk-producao                   to true
                 move "..\configuracao\COBSOFT.INI" to wid-cobsoft-ini
@@ -162,10 +159,39 @@
        exit.
                                                           
       *>=================================================================================
-       9000-obter-computer-name section.
+      *> Lê ..\configuracao\AMBIENTE.INI (chave AMBIENTE=DSV/HML/PRD) para
+      *> decidir o ambiente de execução, ao invés de reconhecer o nome do
+      *> computador do desenvolvedor. Ausência do arquivo, ou de uma chave
+      *> AMBIENTE reconhecida, assume produção.
+       9000-obter-ambiente-configurado section.
+
+            set lnk-producao                       to true
+
+            move "..\configuracao\AMBIENTE.INI"    to wid-ambiente
+            open input ambiente
+            if   ws-operacao-ok
+
+                 read ambiente next
+
+                 perform until not ws-operacao-ok
+
+                      move spaces                  to ws-alias-path
+                                                       ws-dir-path
+
+                      unstring rs-ambiente delimited by "=" into ws-alias-path
+                                                                  ws-dir-path
+
+                      if   ws-alias-path equal "AMBIENTE"
+                           move ws-dir-path(1:3)   to lnk-ambiente
+                      end-if
+
+                      read ambiente next
+
+                 end-perform
+
+                 close ambiente
 
-            display "COMPUTERNAME"                 upon environment-name
-            accept ws-computer-name                from environment-value
+            end-if
 
        exit.
      
\ No newline at end of file
