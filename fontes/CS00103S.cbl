@@ -38,6 +38,8 @@
             03 ws-id-encontrou-empresa             pic x(01).
                88 ws-nao-encontrou-empresa              value " ".
                88 ws-encontrou-empresa                  value "S".
+            03 ws-cd-empresa-preferida             pic 9(03) value zeros.
+            03 ws-cd-filial-preferida              pic 9(04) value zeros.
  
        01   f-login-empresa.
             03 f-linha-divisao.
@@ -89,7 +91,7 @@
        1000-inicializacao section.
        
             perform 9000-abrir-i-pd00700
-            perform 9000-abrir-i-pd00900
+            perform 9000-abrir-io-pd00900
             
             initialize                             wf-opcoes-frame
        
@@ -153,45 +155,65 @@
 
             move 06                                to ws-nr-linha
             move 00                                to ws-qtde-empresas
-            
+            move zeros                             to ws-cd-empresa-preferida
+                                                       ws-cd-filial-preferida
+
             initialize                             f00900-usuario-empresa
             move lnk-id-usuario                    to f00900-id-usuario
             perform 9000-str-pd00900-gtr
             perform 9000-ler-pd00900-nex
             perform until not ws-operacao-ok
                  or f00900-id-usuario <> lnk-id-usuario
-                 
-                 initialize                        f00700-empresa 
+
+                 initialize                        f00700-empresa
                  move f00900-cd-empresa            to f00700-cd-empresa
                  move f00900-cd-filial             to f00700-cd-filial
                  perform 9000-ler-pd00700-ran
                  if   not ws-operacao-ok
                       exit perform cycle
                  end-if
-                 
+
                  add 01                            to ws-qtde-empresas
-                 
-                 perform 2300-linha-empresa     
-                 
+
+                 if   f00900-empresa-preferida
+                 or   ws-qtde-empresas equal 1
+                      move f00900-cd-empresa       to ws-cd-empresa-preferida
+                      move f00900-cd-filial        to ws-cd-filial-preferida
+                 end-if
+
+                 perform 2300-linha-empresa
+
                  perform 9000-ler-pd00900-nex
             end-perform
-            
+
             initialize                             f-linha-rodape
             move f-linha-rodape                    to ws-linha-display
             perform 2310-display-linha
-            
-            if   ws-qtde-empresas greater zeros
-                 perform 8000-controle-frame
+
+            if   ws-qtde-empresas equal 1
+      *>          Único vínculo do usuário - usa direto, sem perguntar.
+                 move ws-cd-empresa-preferida       to f00700-cd-empresa
+                 move ws-cd-filial-preferida        to f00700-cd-filial
+                 perform 9000-ler-pd00700-ran
+                 move f00700-cd-empresa            to lnk-cd-empresa
+                 move f00700-cd-filial             to lnk-cd-filial
+                 move f00700-razao-social          to lnk-razao-social
+                 move f00700-nome-fantasia         to lnk-nome-fantasia
+                 set wf-frame-retornar             to true
             else
-                 string "Nenhuma empresa vínculada ao usuário [" lnk-id-usuario "]" into ws-mensagem
-                 perform 9000-mensagem
-                 
-                 set lnk-com-erros                 to true
-                 
-                 perform 9000-abortar         
-            end-if  
-       
-       exit.       
+                 if   ws-qtde-empresas greater zeros
+                      perform 8000-controle-frame
+                 else
+                      string "Nenhuma empresa vínculada ao usuário [" lnk-id-usuario "]" into ws-mensagem
+                      perform 9000-mensagem
+
+                      set lnk-com-erros            to true
+
+                      perform 9000-abortar
+                 end-if
+            end-if
+
+       exit.
       *>=================================================================================
        2300-linha-empresa section.
        
@@ -224,15 +246,18 @@
 
       *>=================================================================================
        2200-carregar-empresa section.
-       
+
             set ws-nao-encontrou-empresa           to true
-            
+
+            move ws-cd-empresa-preferida           to ws-cd-empresa
+            move ws-cd-filial-preferida            to ws-cd-filial
+
             perform until ws-encontrou-empresa
-                 
+
                  accept ws-cd-empresa at line 02 col 67 with update auto-skip
-                 
+
                  accept ws-cd-filial at line 02 col 71 with update auto-skip
-                 
+
                  if   ws-cd-empresa not equal zeros
                  and  ws-cd-filial not equal zeros
                       if   not lnk-login-master
@@ -268,16 +293,67 @@
                  end-if        
             
             end-perform
-            
+
+            if   not lnk-login-master
+                 perform 2210-definir-empresa-preferida
+            end-if
+
             move f00700-cd-empresa                 to lnk-cd-empresa
             move f00700-cd-filial                  to lnk-cd-filial
             move f00700-razao-social               to lnk-razao-social
             move f00700-nome-fantasia              to lnk-nome-fantasia
-            
-            set wf-frame-retornar                  to true 
+
+            set wf-frame-retornar                  to true
        
        exit.
        
+      *>=================================================================================
+      *> Pergunta se a empresa/filial recém localizada deve ser gravada
+      *> como preferida do usuário, limpando qualquer preferida anterior
+      *> (apenas um vínculo f00900 pode estar marcado por usuário).
+       2210-definir-empresa-preferida section.
+
+            if   ws-cd-empresa equal ws-cd-empresa-preferida
+            and  ws-cd-filial  equal ws-cd-filial-preferida
+                 exit section
+            end-if
+
+            move "Definir esta empresa como padrão de login? [S/N]" to ws-mensagem
+            perform 9000-mensagem
+
+            if   ws-mensagem-opcao-sim
+
+                 initialize                        f00900-usuario-empresa
+                 move lnk-id-usuario               to f00900-id-usuario
+                 perform 9000-str-pd00900-gtr
+                 perform 9000-ler-pd00900-nex
+                 perform until not ws-operacao-ok
+                      or f00900-id-usuario <> lnk-id-usuario
+
+                      if   f00900-empresa-preferida
+                           set  f00900-empresa-preferida to false
+                           perform 9000-regravar-pd00900
+                      end-if
+
+                      perform 9000-ler-pd00900-nex
+                 end-perform
+
+                 move lnk-id-usuario               to f00900-id-usuario
+                 move ws-cd-empresa                to f00900-cd-empresa
+                 move ws-cd-filial                 to f00900-cd-filial
+                 perform 9000-ler-pd00900-ran
+                 if   ws-operacao-ok
+                      set  f00900-empresa-preferida to true
+                      perform 9000-regravar-pd00900
+                 end-if
+
+                 move ws-cd-empresa                to ws-cd-empresa-preferida
+                 move ws-cd-filial                 to ws-cd-filial-preferida
+
+            end-if
+
+       exit.
+
       *>=================================================================================
        2999-controle-frame section.
        
