@@ -1,57 +1,161 @@
       $set sourceformat"free"
        program-id. CS00004S.
       *>=================================================================================
-      *>    
+      *>
       *>                          Gerenciador de Relatórios
       *>
       *>=================================================================================
        environment division.
        configuration section.
-            special-names. decimal-point is comma.      
+            special-names. decimal-point is comma.
+
 
+      *>=================================================================================
+       data division.
 
       *>=================================================================================
-       data division.      
-      
-      *>=================================================================================      
        working-storage section.
-       
+
        78   c-versao                                value "a".
        78   c-este-programa                         value "CS00004S".
+       78   c-descricao-programa                    value "GERENCIADOR DE RELATÓRIOS".
+
+       78   c-reconciliacao-nfe                     value "CS00107S".
+
+       copy CSC00900.cpy.
+       copy CSW00900.cpy.
+
+       01   ws-campos-trabalho.
+            03 ws-nr-linha                          pic 9(02).
+            03 ws-cd-empresa-rel                    pic 9(03).
+            03 ws-cd-filial-rel                     pic 9(04).
 
       *>=================================================================================
        linkage section.
-                 
+
        copy CSL00900.cpy.
-                                                                          
+
+      *>=================================================================================
+       screen section.
+
       *>=================================================================================
        procedure division using lnk-par.
-       
+
       *>=================================================================================
 
        0000-controle section.
             perform 1000-inicializacao
             perform 2000-processamento
             perform 3000-finalizacao.
-       0000-saida.    
+       0000-saida.
             exit program
             stop run
        exit.
-       
+
       *>=================================================================================
        1000-inicializacao section.
-       
-       
+
+            initialize                              wf-opcoes-frame
+
        exit.
-        
+
       *>=================================================================================
        2000-processamento section.
-       
-       
+
+            perform until wf-frame-retornar
+
+                 evaluate wf-frame
+                      when 0
+                           perform 8000-tela
+                      when 9
+                           perform 2999-controle-frame
+                      when other
+                           move "Frame inválido!"  to ws-mensagem
+                           perform 9000-mensagem
+                           perform 9000-abortar
+                 end-evaluate
+
+            end-perform
+
+       exit.
+
+      *>=================================================================================
+       2999-controle-frame section.
+
+            perform 8000-accept-opcao
+
+            if   not wf-opcao-retornar
+
+                 evaluate wf-opcao
+                      when 01
+                           perform 3100-relatorio-reconciliacao-nfe
+                      when other
+                           move "Relatório inválido!" to ws-mensagem
+                           perform 9000-mensagem
+                 end-evaluate
+
+                 perform 8000-inicia-frame
+
+            end-if
+
+            if   wf-opcao-retornar
+                 set wf-frame-retornar              to true
+            end-if
+
        exit.
 
       *>=================================================================================
        3000-finalizacao section.
-       
-       
-       exit.                                                   
+
+
+       exit.
+
+      *>=================================================================================
+       8000-tela section.
+
+            perform 9000-frame-padrao
+
+            move 11                                 to ws-nr-linha
+            display "01 - Reconciliação de Numeração de NF-e" at line ws-nr-linha col 04
+
+            perform 8000-controle-frame
+
+       exit.
+
+      *>=================================================================================
+      *> Rotinas Genérias - Frame
+
+       copy CSC00903.cpy. *> Frame
+
+      *>=================================================================================
+      *> Relatórios
+
+       3100-relatorio-reconciliacao-nfe section.
+
+            move lnk-cd-empresa                     to ws-cd-empresa-rel
+            display "Codigo Empresa:"                at line 15 col 18
+            accept ws-cd-empresa-rel                at line 15 col 34 with update auto-skip
+
+            move lnk-cd-filial                      to ws-cd-filial-rel
+            display "Codigo Filial:"                 at line 16 col 19
+            accept ws-cd-filial-rel                 at line 16 col 34 with update auto-skip
+
+            move ws-cd-empresa-rel                  to lnk-cd-empresa
+            move ws-cd-filial-rel                   to lnk-cd-filial
+
+            call c-reconciliacao-nfe using lnk-par
+            cancel c-reconciliacao-nfe
+
+            if   lnk-com-warning
+                 move "Reconciliação concluída com pendências - ver relatório em lnk-log-path" to ws-mensagem
+            else
+                 move "Reconciliação concluída sem pendências"                                  to ws-mensagem
+            end-if
+            perform 9000-mensagem
+
+       exit.
+
+      *>=================================================================================
+      *> Rotinas Genérias
+
+       copy CSP00900.cpy.
