@@ -9,12 +9,14 @@
        configuration section.
             special-names. decimal-point is comma.
 
-       copy CSS01400.cpy.     
+       copy CSS01400.cpy.
+       copy CSS00901.cpy.
 
       *>=================================================================================
        data division.
 
-       copy CSF01400.cpy.      
+       copy CSF01400.cpy.
+       copy CSF00901.cpy.
       
       *>=================================================================================      
        working-storage section.
@@ -29,9 +31,19 @@
        
        01   ws-campos-trabalho.
             03 ws-status-cliente                   pic x(01).
-               88 ws-cliente-existente                  value "S".            
+               88 ws-cliente-existente                  value "S".
             03 ws-cd-cliente                       pic 9(09).
 
+       01   ws-validacao-documento.
+            03 ws-soma-digito                      pic 9(04).
+            03 ws-quociente-digito                 pic 9(04).
+            03 ws-resto-digito                     pic 9(04).
+            03 ws-dv1-calculado                    pic 9(01).
+            03 ws-dv2-calculado                    pic 9(01).
+            03 ws-id-documento-valido              pic x(01).
+               88 ws-documento-valido                   value "S".
+               88 ws-documento-invalido                 value "N".
+
        01   lk-logradouro.
             03 lk-id-cep                           pic x(01).
                88 lk-encontrou-cep                      value "S".
@@ -53,7 +65,11 @@
                88 f-pessoa-juridica                     value "J".
             03 f-ds-tipo-pessoa                    pic x(30).
             03 f-cpf                               pic 9(11).
+            03 f-cpf-digitos redefines f-cpf.
+               05 f-cpf-digito                      pic 9(01) occurs 11.
             03 f-cnpj                              pic 9(14).
+            03 f-cnpj-digitos redefines f-cnpj.
+               05 f-cnpj-digito                     pic 9(01) occurs 14.
             03 f-ie                                pic x(11).
             03 f-id-logradouro                     pic 9(09).
             03 f-cep                               pic 9(08).
@@ -67,11 +83,12 @@
             03 f-nr-telefone-2                     pic 9(14).
             03 f-nr-telefone-3                     pic 9(14).
             03 f-email                             pic x(55).
+            03 f-limite-credito                    pic zzzzzzzzz,zz.
             03 f-id-status                         pic x(01).
                88 f-cliente-ativo                       value "A".
                88 f-cliente-inativo                     value "I".
                88 f-cliente-bloqueado                   value "B".
-            03 f-ds-status                         pic x(30). 
+            03 f-ds-status                         pic x(30).
         
 
       *>=================================================================================
@@ -135,7 +152,9 @@
             03 line 39 col 18   pic x(15) value "Status Cliente:".
             03 line 39 col 34   pic x(01) from f-id-status.
             03 line 39 col 36   pic x(01) value "-".
-            03 line 39 col 38   pic x(30) from f-ds-status. 
+            03 line 39 col 38   pic x(30) from f-ds-status.
+            03 line 41 col 15   pic x(18) value "Limite de Credito:".
+            03 line 41 col 34   pic zzzzzzzzz,zz from f-limite-credito.
 
       *>=================================================================================
        procedure division using lnk-par.
@@ -260,36 +279,58 @@
             end-perform
 
             if   f-pessoa-fisica
-                 
+
                  display ws-mascara-cpf at line 19 col 34
 
-                 perform until f-cpf <> zeros            
-                      
-                         accept f-cpf(01:03) at line 19 col 34 with update auto-skip
-                
-                         accept f-cpf(04:03) at line 19 col 38 with update auto-skip 
-                 
-                         accept f-cpf(07:03) at line 19 col 42 with update auto-skip 
-                 
-                         accept f-cpf(10:02) at line 19 col 46 with update auto-skip 
-                 
+                 perform until exit
+
+                      if   f-cpf greater zeros
+                           perform 9000-validar-cpf
+                           if   ws-documento-invalido
+                                move "CPF inválido! Verifique os dígitos informados." to ws-mensagem
+                                perform 9000-mensagem
+                                move zeros                 to f-cpf
+                           else
+                                exit perform
+                           end-if
+                      end-if
+
+                      accept f-cpf(01:03) at line 19 col 34 with update auto-skip
+
+                      accept f-cpf(04:03) at line 19 col 38 with update auto-skip
+
+                      accept f-cpf(07:03) at line 19 col 42 with update auto-skip
+
+                      accept f-cpf(10:02) at line 19 col 46 with update auto-skip
+
                  end-perform
 
             else
                  display ws-mascara-cnpj at line 19 col 34
 
-                 perform until f-cnpj <> zeros
-                 
+                 perform until exit
+
+                      if   f-cnpj greater zeros
+                           perform 9000-validar-cnpj
+                           if   ws-documento-invalido
+                                move "CNPJ inválido! Verifique os dígitos informados." to ws-mensagem
+                                perform 9000-mensagem
+                                move zeros                 to f-cnpj
+                           else
+                                exit perform
+                           end-if
+                      end-if
+
                       accept f-cnpj(01:02) at line 19 col 34 with auto-skip
-                                             
+
                       accept f-cnpj(03:03) at line 19 col 37 with auto-skip
-                                                 
+
                       accept f-cnpj(06:03) at line 19 col 41 with auto-skip
-                                              
+
                       accept f-cnpj(09:04) at line 19 col 45 with auto-skip
-                                          
-                      accept f-cnpj(13:02) at line 19 col 50 with auto-skip    
-                 
+
+                      accept f-cnpj(13:02) at line 19 col 50 with auto-skip
+
                  end-perform
             end-if
 
@@ -419,9 +460,11 @@
                  move function upper-case(f-id-status)  to f-id-status
                  
                  perform 9000-monta-descricao-status
-                  
+
             end-perform
 
+            accept f-limite-credito at line 41 col 34 with auto-skip
+
             if   not ws-cliente-existente
                  move "Confirma inclusão do registro? [S/N]"    to ws-mensagem
                  perform 9000-mensagem
@@ -476,9 +519,37 @@
 
       *>=================================================================================
        2100-relatorio section.
-       
-       
-       exit.        
+
+            if   not lnk-permite-consulta
+                 exit section
+            end-if
+
+            perform 9000-abrir-relatorio
+
+            move lnk-cd-empresa                    to f01400-cd-empresa
+            move lnk-cd-filial                     to f01400-cd-filial
+            move zeros                              to f01400-cd-cliente
+            perform 9000-str-pd01400-grt
+            perform 9000-ler-pd01400-nex
+
+            perform until not ws-operacao-ok
+                          or f01400-cd-empresa <> lnk-cd-empresa
+                          or f01400-cd-filial <> lnk-cd-filial
+
+                 move spaces                        to rl-linha-relatorio
+                 string f01400-cd-cliente " " f01400-razao-social delimited by "  "
+                        " - CGC/CPF " f01400-cgc
+                        into rl-linha-relatorio
+
+                 perform 9000-imprimir-linha-relatorio
+
+                 perform 9000-ler-pd01400-nex
+
+            end-perform
+
+            perform 9000-fechar-relatorio
+
+       exit.
                                                                  
       *>=================================================================================
       *> Rotinas Genérias - Frame
@@ -559,6 +630,7 @@
       
 
        copy CSP00900.cpy. *> Padrão
+       copy CSP00901.cpy. *> Relatório
 
       *>=================================================================================
        9000-monta-descricao-tipo-pessoa section.
@@ -631,8 +703,9 @@
             move f01400-nr-telefone-1              to f-nr-telefone-1              
             move f01400-nr-telefone-2              to f-nr-telefone-2              
             move f01400-nr-telefone-3              to f-nr-telefone-3              
-            move f01400-email                      to f-email                      
-            move f01400-id-status                  to f-id-status                  
+            move f01400-email                      to f-email
+            move f01400-limite-credito             to f-limite-credito
+            move f01400-id-status                  to f-id-status
             perform 9000-monta-descricao-status
 
             perform 8000-tela                                          
@@ -660,12 +733,107 @@
             move f-nr-telefone-1                   to f01400-nr-telefone-1              
             move f-nr-telefone-2                   to f01400-nr-telefone-2              
             move f-nr-telefone-3                   to f01400-nr-telefone-3              
-            move f-email                           to f01400-email                      
+            move f-email                           to f01400-email
+            move f-limite-credito                  to f01400-limite-credito
             move f-id-status                       to f01400-id-status
-                  
+
+       exit.
+
+      *>=================================================================================
+      *> Valida os dígitos verificadores do CPF informado em f-cpf,
+      *> pelo algoritmo padrão de módulo 11.
+       9000-validar-cpf section.
+
+            set  ws-documento-valido               to true
+
+            compute ws-soma-digito =
+                    f-cpf-digito(01) * 10 + f-cpf-digito(02) * 9 + f-cpf-digito(03) * 8
+                  + f-cpf-digito(04) * 7  + f-cpf-digito(05) * 6 + f-cpf-digito(06) * 5
+                  + f-cpf-digito(07) * 4  + f-cpf-digito(08) * 3 + f-cpf-digito(09) * 2
+
+            divide ws-soma-digito by 11 giving ws-quociente-digito
+                   remainder ws-resto-digito
+
+            if   ws-resto-digito < 2
+                 move 0                             to ws-dv1-calculado
+            else
+                 compute ws-dv1-calculado = 11 - ws-resto-digito
+            end-if
+
+            compute ws-soma-digito =
+                    f-cpf-digito(01) * 11 + f-cpf-digito(02) * 10 + f-cpf-digito(03) * 9
+                  + f-cpf-digito(04) * 8  + f-cpf-digito(05) * 7  + f-cpf-digito(06) * 6
+                  + f-cpf-digito(07) * 5  + f-cpf-digito(08) * 4  + f-cpf-digito(09) * 3
+                  + ws-dv1-calculado * 2
+
+            divide ws-soma-digito by 11 giving ws-quociente-digito
+                   remainder ws-resto-digito
+
+            if   ws-resto-digito < 2
+                 move 0                             to ws-dv2-calculado
+            else
+                 compute ws-dv2-calculado = 11 - ws-resto-digito
+            end-if
+
+            if   f-cpf-digito(10) not equal ws-dv1-calculado
+                 set  ws-documento-invalido         to true
+            end-if
+
+            if   f-cpf-digito(11) not equal ws-dv2-calculado
+                 set  ws-documento-invalido         to true
+            end-if
+
+       exit.
+
+      *>=================================================================================
+      *> Valida os dígitos verificadores do CNPJ informado em f-cnpj,
+      *> pelo algoritmo padrão de módulo 11.
+       9000-validar-cnpj section.
+
+            set  ws-documento-valido               to true
+
+            compute ws-soma-digito =
+                    f-cnpj-digito(01) * 5 + f-cnpj-digito(02) * 4 + f-cnpj-digito(03) * 3
+                  + f-cnpj-digito(04) * 2 + f-cnpj-digito(05) * 9 + f-cnpj-digito(06) * 8
+                  + f-cnpj-digito(07) * 7 + f-cnpj-digito(08) * 6 + f-cnpj-digito(09) * 5
+                  + f-cnpj-digito(10) * 4 + f-cnpj-digito(11) * 3 + f-cnpj-digito(12) * 2
+
+            divide ws-soma-digito by 11 giving ws-quociente-digito
+                   remainder ws-resto-digito
+
+            if   ws-resto-digito < 2
+                 move 0                             to ws-dv1-calculado
+            else
+                 compute ws-dv1-calculado = 11 - ws-resto-digito
+            end-if
+
+            compute ws-soma-digito =
+                    f-cnpj-digito(01) * 6 + f-cnpj-digito(02) * 5 + f-cnpj-digito(03) * 4
+                  + f-cnpj-digito(04) * 3 + f-cnpj-digito(05) * 2 + f-cnpj-digito(06) * 9
+                  + f-cnpj-digito(07) * 8 + f-cnpj-digito(08) * 7 + f-cnpj-digito(09) * 6
+                  + f-cnpj-digito(10) * 5 + f-cnpj-digito(11) * 4 + f-cnpj-digito(12) * 3
+                  + ws-dv1-calculado * 2
+
+            divide ws-soma-digito by 11 giving ws-quociente-digito
+                   remainder ws-resto-digito
+
+            if   ws-resto-digito < 2
+                 move 0                             to ws-dv2-calculado
+            else
+                 compute ws-dv2-calculado = 11 - ws-resto-digito
+            end-if
+
+            if   f-cnpj-digito(13) not equal ws-dv1-calculado
+                 set  ws-documento-invalido         to true
+            end-if
+
+            if   f-cnpj-digito(14) not equal ws-dv2-calculado
+                 set  ws-documento-invalido         to true
+            end-if
+
        exit.
 
       *>=================================================================================
       *> Leituras
 
-       copy CSR01400.cpy. 
\ No newline at end of file
+       copy CSR01400.cpy.
\ No newline at end of file
