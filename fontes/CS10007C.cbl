@@ -273,13 +273,21 @@
                       initialize                   f00800-usuario
                       move f-cpf                   to f00800-id-usuario
 
-                      compute ws-nr-random = function random * 333333333 
-                      
+                      compute ws-nr-random = function random * 333333333
+
                       move ws-nr-random            to f00800-pw-usuario
-                      
-                      string "Senha do usuário: [" f00800-pw-usuario "]" into ws-mensagem 
+
+                      move "Usuário incluído! Exibir a senha provisória nesta tela? [S/N]" to ws-mensagem
                       perform 9000-mensagem
 
+                      if   ws-mensagem-opcao-sim
+      *> Exibida apenas uma vez, direto no terminal - nunca via ws-mensagem,
+      *> para não deixar a senha registrada em nenhum log de mensagens.
+                           display "Senha provisória: " f00800-pw-usuario at line 24 col 01
+                           perform 9000-sleep-3s
+                           display "                                        " at line 24 col 01
+                      end-if
+
                       move f-nome-usuario          to f00800-nome-usuario
 
                       move f-data-nascimento       to ws-data
@@ -297,6 +305,7 @@
                       
                       accept ws-data-inv           from date yyyymmdd
                       move ws-data-inv             to f00800-data-criacao
+                      move ws-data-inv             to f00800-data-alteracao-senha
 
                       accept ws-horas              from time
                       move ws-horas                to f00800-hora-criacao
