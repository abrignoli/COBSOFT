@@ -7,22 +7,36 @@
       *>=================================================================================
        environment division.
        configuration section.
-            special-names. decimal-point is comma.      
+            special-names. decimal-point is comma.
 
+            select cobsoft-msg assign to disk wid-cobsoftmsg
+                 organization         is line sequential
+                 access mode          is sequential
+                 file status          is ws-resultado-acesso.
+
+      *>=================================================================================
+       data division.
+
+       fd   cobsoft-msg.
+       01   rs-cobsoft-msg                          pic x(600).
 
       *>=================================================================================
-       data division.      
-      
-      *>=================================================================================      
        working-storage section.
-       
+
        78   c-versao                                value "a".
        78   c-este-programa                         value "CS00003S".
 
        78   c-caracteres-invalidos                 value "ÇÁÃÀÂÕÓÒÔÊÉÚÜÙÍÌÎçáãàâõóòôêéúüùíìî".
        78   c-caracteres-invalidos-conv            value "CAAAAOOOOEEUUUIIIcaaaaooooeeuuuiii".
-              
+
+       01   ws-wid-arquivos-locais.
+            03 wid-cobsoftmsg                      pic x(255).
+
        01   ws-campos-trabalho.
+            03 ws-resultado-acesso                 pic x(02).
+               88 ws-operacao-ok                       value "00", "02".
+            03 ws-data-inv                          pic 9(08).
+            03 ws-horas                             pic 9(08).
             03 ws-mensagem                         pic x(560).
             03 filler redefines ws-mensagem.
                05 ws-mensagem-01                   pic x(056).
@@ -133,12 +147,12 @@
                  
                  move function upper-case(lw-mensagem-opcao)    to lw-mensagem-opcao
                  
-                 perform 9000-retorna-frame          
-            
+                 perform 9000-retorna-frame
+
             else
-            
-            end-if    
-       
+                 perform 9000-registrar-mensagem-background
+            end-if
+
        exit.
 
       *>=================================================================================
@@ -147,6 +161,31 @@
        
        exit.                                                   
 
+      *>================================================================
+      *> Execução background/batch (lnk-execucao-background) não tem tela
+      *> para exibir a mensagem - grava em log durável ao invés de perder
+      *> a mensagem, para o operador conferir depois.
+       9000-registrar-mensagem-background section.
+
+            move spaces                             to wid-cobsoftmsg
+            string lnk-log-path delimited by "  " "\COBSOFT_MENSAGENS.LOG" into wid-cobsoftmsg
+            open extend cobsoft-msg
+            if   not ws-operacao-ok
+                 open output cobsoft-msg
+            end-if
+
+            accept ws-data-inv                      from date yyyymmdd
+            accept ws-horas                         from time
+
+            move spaces                             to rs-cobsoft-msg
+            string ws-data-inv "/" ws-horas " [" lnk-cd-programa "] "
+                   lw-mensagem delimited by "  " into rs-cobsoft-msg
+            write rs-cobsoft-msg
+
+            close cobsoft-msg
+
+       exit.
+
       *>================================================================
        9000-salvar-frame section.
        
