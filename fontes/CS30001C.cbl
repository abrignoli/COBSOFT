@@ -9,12 +9,14 @@
        configuration section.
             special-names. decimal-point is comma.      
         
-       copy CSS02200.cpy.  
+       copy CSS02200.cpy.
+       copy CSS00901.cpy.
 
       *>=================================================================================
        data division.      
 
-       copy CSF02200.cpy.         
+       copy CSF02200.cpy.
+       copy CSF00901.cpy.
       
       *>=================================================================================      
        working-storage section.
@@ -25,10 +27,16 @@
        
        copy CSC00900.cpy.
        copy CSW00900.cpy.
-       
+
+       01   ws-campos-trabalho.
+            03 ws-id-status-valido                  pic x(01).
+               88 ws-status-valido                      value "S" false "N".
+
        01   f-parametros-nfe.
+            03 f-cd-modelo                         pic 9(02).
+            03 f-cd-serie                          pic 9(03).
             03 f-numero-documento                  pic 9(09).
-            03 f-serie-documento                   pic 9(03).
+            03 f-id-status                         pic x(01).
       *>=================================================================================
        linkage section.
                  
@@ -38,10 +46,14 @@
        screen section.
        
        01   frm-produto.
-            03 line 11 col 16   pic x(17) value "Numero Documento:".
-            03 line 11 col 34   pic 9(09) from f-numero-documento.
-            03 line 13 col 17   pic x(16) value "Serie Documento:".
-            03 line 13 col 34   pic 9(03) from f-serie-documento.
+            03 line 09 col 10   pic x(24) value "Modelo (55=NFe/65=NFCe):".
+            03 line 09 col 34   pic 9(02) from f-cd-modelo.
+            03 line 11 col 21   pic x(13) value "Codigo Serie:".
+            03 line 11 col 34   pic 9(03) from f-cd-serie.
+            03 line 13 col 13   pic x(21) value "Numero Doc. Corrente:".
+            03 line 13 col 34   pic 9(09) from f-numero-documento.
+            03 line 15 col 19   pic x(15) value "Situacao (A/I):".
+            03 line 15 col 34   pic x(01) from f-id-status.
 
       *>=================================================================================
        procedure division using lnk-par.
@@ -115,21 +127,38 @@
 
             if   not lnk-permite-inclusao
                  exit section
-            end-if       
+            end-if
 
-            perform 8000-limpa-tela 
+            perform 8000-limpa-tela
 
-            perform until f-numero-documento <> zeros
-            
-                accept f-numero-documento at line 11 col 34 with update auto-skip
+            perform until f-cd-modelo equal 55 or f-cd-modelo equal 65
+
+                accept f-cd-modelo at line 09 col 34 with update auto-skip
 
             end-perform
 
-            perform until f-serie-documento <> zeros
-            
-                accept f-serie-documento at line 13 col 34 with update auto-skip
+            perform until f-cd-serie <> zeros
+
+                accept f-cd-serie at line 11 col 34 with update auto-skip
+
+            end-perform
 
-            end-perform            
+            initialize                             f02200-parametros-nfe
+            move lnk-cd-empresa                    to f02200-cd-empresa
+            move lnk-cd-filial                     to f02200-cd-filial
+            move f-cd-modelo                       to f02200-cd-modelo
+            move f-cd-serie                        to f02200-cd-serie
+            perform 9000-ler-pd02200-ran
+            if   ws-operacao-ok
+                 string "Série já cadastrada para este modelo! [" f-cd-modelo "/" f-cd-serie "]" into ws-mensagem
+                 perform 9000-mensagem
+                 perform 8000-controle-frame
+                 exit section
+            end-if
+
+            accept f-numero-documento at line 13 col 34 with update auto-skip
+
+            move "A"                               to f-id-status
 
             move "Confirma inclusão do registro? [S/N]" to ws-mensagem
             perform 9000-mensagem
@@ -139,20 +168,19 @@
                  initialize                             f02200-parametros-nfe
                  move lnk-cd-empresa                    to f02200-cd-empresa
                  move lnk-cd-filial                     to f02200-cd-filial
+                 move f-cd-modelo                       to f02200-cd-modelo
+                 move f-cd-serie                        to f02200-cd-serie
                  move f-numero-documento                to f02200-numero-documento
-                 move f-serie-documento                 to f02200-serie-documento
+                 move f-id-status                       to f02200-id-status
 
                  perform 9000-gravar-pd02200
                  if   not ws-operacao-ok
-                      perform 9000-regravar-pd02200
-                      if   not ws-operacao-ok
-                           string "Erro ao gravar  f02200-parametros-nfe - " ws-resultado-acesso into ws-mensagem
-                           perform 9000-mensagem
-                      end-if
+                      string "Erro ao gravar  f02200-parametros-nfe - " ws-resultado-acesso into ws-mensagem
+                      perform 9000-mensagem
                  end-if
 
             end-if
- 
+
 
        exit.
 
@@ -160,24 +188,183 @@
       *>=================================================================================
        2100-consulta section.
 
+            if   not lnk-permite-consulta
+                 exit section
+            end-if
+
+            perform 8000-limpa-tela
+
+            perform 2200-informar-serie
+
+            perform 8000-tela
+
        exit.
 
 
       *>=================================================================================
        2100-manutencao section.
 
+            if   not lnk-permite-manutencao
+                 exit section
+            end-if
+
+            perform 8000-limpa-tela
+
+            perform 2200-informar-serie
+
+            perform 8000-tela
+
+            accept f-numero-documento at line 13 col 34 with update auto-skip
+
+            set  ws-status-valido                   to false
+            perform until ws-status-valido
+                 accept f-id-status at line 15 col 34 with update auto-skip
+                 if   f-id-status equal "A" or f-id-status equal "I"
+                      set ws-status-valido           to true
+                 else
+                      move "Situacao invalida! Informe A (Ativo) ou I (Inativo)" to ws-mensagem
+                      perform 9000-mensagem
+                 end-if
+            end-perform
+
+            move "Confirma alteração do registro? [S/N]" to ws-mensagem
+            perform 9000-mensagem
+
+            if   ws-mensagem-opcao-sim
+
+                 initialize                        f02200-parametros-nfe
+                 move lnk-cd-empresa               to f02200-cd-empresa
+                 move lnk-cd-filial                to f02200-cd-filial
+                 move f-cd-modelo                  to f02200-cd-modelo
+                 move f-cd-serie                   to f02200-cd-serie
+                 perform 9000-ler-pd02200-ran
+                 if   not ws-operacao-ok
+                      string "Série não Cadastrada! - [" f-cd-modelo "/" f-cd-serie "]" into ws-mensagem
+                      perform 9000-mensagem
+                      perform 8000-controle-frame
+                      exit section
+                 end-if
+
+                 move f-numero-documento           to f02200-numero-documento
+                 move f-id-status                  to f02200-id-status
+
+                 perform 9000-regravar-pd02200
+                 if   not ws-operacao-ok
+                      string "Erro de gravação - f02200-parametros-nfe [" f02200-parametros-nfe "]" into ws-mensagem
+                      perform 9000-mensagem
+                 end-if
+
+            end-if
+
        exit.
 
 
       *>=================================================================================
        2100-exclusao section.
 
+            if   not lnk-permite-exclusao
+                 exit section
+            end-if
+
+            perform 8000-limpa-tela
+
+            perform 2200-informar-serie
+
+            perform 8000-tela
+
+            move "Confirma exclusão de registro? [S/N]" to ws-mensagem
+            perform 9000-mensagem
+
+            if   ws-mensagem-opcao-sim
+
+                 initialize                        f02200-parametros-nfe
+                 move lnk-cd-empresa               to f02200-cd-empresa
+                 move lnk-cd-filial                to f02200-cd-filial
+                 move f-cd-modelo                  to f02200-cd-modelo
+                 move f-cd-serie                   to f02200-cd-serie
+                 perform 9000-ler-pd02200-ran
+                 if   ws-operacao-ok
+                      delete pd02200
+                 end-if
+
+            end-if
+
        exit.
 
 
       *>=================================================================================
        2100-relatorio section.
 
+            if   not lnk-permite-consulta
+                 exit section
+            end-if
+
+            perform 9000-abrir-relatorio
+
+            initialize                              f02200-parametros-nfe
+            move lnk-cd-empresa                     to f02200-cd-empresa
+            move lnk-cd-filial                      to f02200-cd-filial
+            move zeros                               to f02200-cd-modelo
+                                                         f02200-cd-serie
+            perform 9000-str-pd02200-grt
+            perform 9000-ler-pd02200-nex
+
+            perform until not ws-operacao-ok
+                          or f02200-cd-empresa <> lnk-cd-empresa
+                          or f02200-cd-filial <> lnk-cd-filial
+
+                 move spaces                        to rl-linha-relatorio
+                 string "Modelo " f02200-cd-modelo
+                        " - Serie " f02200-cd-serie
+                        " - Numero Documento " f02200-numero-documento
+                        " - Situacao " f02200-id-status
+                        into rl-linha-relatorio
+
+                 perform 9000-imprimir-linha-relatorio
+
+                 perform 9000-ler-pd02200-nex
+
+            end-perform
+
+            perform 9000-fechar-relatorio
+
+       exit.
+
+      *>=================================================================================
+      *> Busca (ou re-busca, em caso de código informado inexistente) uma
+      *> série de documento cadastrada por modelo + código de série -
+      *> compartilhada pela consulta, manutenção e exclusão.
+       2200-informar-serie section.
+
+            perform until exit
+
+                 perform until f-cd-modelo equal 55 or f-cd-modelo equal 65
+                      accept f-cd-modelo at line 09 col 34 with update auto-skip
+                 end-perform
+
+                 perform until f-cd-serie <> zeros
+                      accept f-cd-serie at line 11 col 34 with update auto-skip
+                 end-perform
+
+                 initialize                        f02200-parametros-nfe
+                 move lnk-cd-empresa               to f02200-cd-empresa
+                 move lnk-cd-filial                to f02200-cd-filial
+                 move f-cd-modelo                  to f02200-cd-modelo
+                 move f-cd-serie                   to f02200-cd-serie
+                 perform 9000-ler-pd02200-ran
+                 if   not ws-operacao-ok
+                      string "Série não cadastrada! [" f-cd-modelo "/" f-cd-serie "]" into ws-mensagem
+                      perform 9000-mensagem
+                      move zeros                    to f-cd-modelo
+                                                        f-cd-serie
+                 else
+                      move f02200-numero-documento  to f-numero-documento
+                      move f02200-id-status         to f-id-status
+                      exit perform
+                 end-if
+
+            end-perform
+
        exit.
       *>=================================================================================
        3000-finalizacao section.
@@ -214,6 +401,7 @@
       
 
        copy CSP00900.cpy. *> Padrão
+       copy CSP00901.cpy. *> Relatório
        
       *>=================================================================================
       *> Leituras 
