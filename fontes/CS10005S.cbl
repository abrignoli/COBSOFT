@@ -0,0 +1,315 @@
+      $set sourceformat"free"
+       program-id. CS10005S.
+      *>=================================================================================
+      *>
+      *>                    Importação em Lote de Logradouros (CEP)
+      *>
+      *>=================================================================================
+       environment division.
+       configuration section.
+            special-names. decimal-point is comma.
+
+       copy CSS00200.cpy.
+       copy CSS00300.cpy.
+       copy CSS00400.cpy.
+       copy CSS00500.cpy.
+       copy CSS00600.cpy.
+
+            select arq-logimp assign to disk wid-arqlogimp
+                 organization        is line sequential
+                 access mode         is sequential
+                 file status         is ws-resultado-acesso.
+
+            select arq-logerr assign to disk wid-arqlogerr
+                 organization        is line sequential
+                 access mode         is sequential
+                 file status         is ws-resultado-acesso.
+
+      *>=================================================================================
+       data division.
+
+       copy CSF00200.cpy.
+       copy CSF00300.cpy.
+       copy CSF00400.cpy.
+       copy CSF00500.cpy.
+       copy CSF00600.cpy.
+
+       fd   arq-logimp.
+       01   rs-logimp                              pic x(200).
+
+       fd   arq-logerr.
+       01   rs-logerr                              pic x(300).
+
+      *>=================================================================================
+       working-storage section.
+
+       78   c-versao                               value "a".
+       78   c-este-programa                        value "CS10005S".
+       78   c-descricao-programa                   value "IMPORTAÇÃO DE LOGRADOUROS".
+
+       copy CSC00900.cpy.
+       copy CSW00900.cpy.
+
+       01   ws-campos-trabalho.
+            03 ws-id-logradouro                    pic 9(09).
+            03 ws-modo-execucao                    pic x(01)   value "N".
+               88 ws-modo-simulacao                    value "S".
+               88 ws-modo-gravacao                     value "N".
+            03 ws-nr-registro-atual                 pic 9(07)   value zeros.
+            03 ws-nr-registros-importados           pic 9(07)   value zeros.
+            03 ws-nr-registros-com-erro             pic 9(07)   value zeros.
+
+       01   r01-logradouro-importado.
+            03 r01-cep-x                           pic x(08).
+            03 r01-nome-logradouro-x               pic x(55).
+            03 r01-cd-bairro-x                     pic x(10).
+            03 r01-cd-municipio-x                  pic x(07).
+            03 r01-cd-estado-x                     pic x(02).
+            03 r01-cd-pais-x                       pic x(04).
+
+      *>=================================================================================
+       linkage section.
+
+       copy CSL00900.cpy.
+
+      *>=================================================================================
+       procedure division using lnk-par.
+
+      *>=================================================================================
+
+       0000-controle section.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao.
+       0000-saida.
+            exit program
+            stop run
+       exit.
+
+      *>=================================================================================
+       1000-inicializacao section.
+
+            set  ws-modo-gravacao                   to true
+            if   lnk-linha-comando (1:9) equal "SIMULACAO"
+                 set ws-modo-simulacao               to true
+                 display "Modo simulação ativo - nenhum registro será gravado"
+            end-if
+
+            perform 9000-abrir-i-pd00200
+            perform 9000-abrir-i-pd00300
+            perform 9000-abrir-i-pd00400
+            perform 9000-abrir-i-pd00500
+            perform 9000-abrir-io-pd00600
+
+            move spaces                              to wid-arqlogimp
+            string lnk-dat-path delimited   by "  " "\CEP.CSV" into wid-arqlogimp
+            open input arq-logimp
+            if   not ws-operacao-ok
+                 move "Arquivo de importação de logradouros não encontrado - CEP.CSV" to ws-mensagem
+                 perform 9000-mensagem
+                 perform 9000-abortar
+            end-if
+
+            move spaces                              to wid-arqlogerr
+            string lnk-log-path delimited   by "  " "\CEP_ERROS.LOG" into wid-arqlogerr
+            open extend arq-logerr
+            if   not ws-operacao-ok
+                 open output arq-logerr
+            end-if
+            accept ws-data-inv                       from date yyyymmdd
+            accept ws-horas                          from time
+            move spaces                               to rs-logerr
+            string "=== Importação de logradouros iniciada em " ws-data-inv " " ws-horas " ===" into rs-logerr
+            write rs-logerr
+            close arq-logerr
+
+       exit.
+
+      *>=================================================================================
+       2000-processamento section.
+
+            read arq-logimp next
+            perform until not ws-operacao-ok
+
+                 add  1                              to ws-nr-registro-atual
+                 perform 2100-importar-logradouro
+
+                 read arq-logimp next
+            end-perform
+
+       exit.
+
+      *>=================================================================================
+       2100-importar-logradouro section.
+
+            initialize                                       r01-logradouro-importado
+
+            unstring rs-logimp delimited by ";"       into r01-cep-x
+                                                            r01-nome-logradouro-x
+                                                            r01-cd-bairro-x
+                                                            r01-cd-municipio-x
+                                                            r01-cd-estado-x
+                                                            r01-cd-pais-x
+
+            initialize                                       f00200-pais
+            move lnk-cd-empresa                              to f00200-cd-empresa
+            move lnk-cd-filial                                to f00200-cd-filial
+            move function numval(r01-cd-pais-x)              to f00200-cd-pais
+            perform 9000-ler-pd00200-ran-1
+            if   not ws-operacao-ok
+                 move "País não cadastrado"          to ws-mensagem
+                 perform 9000-mensagem
+                 perform 9000-registrar-erro-importacao
+                 exit section
+            end-if
+
+            initialize                                       f00300-estado
+            move lnk-cd-empresa                              to f00300-cd-empresa
+            move lnk-cd-filial                                to f00300-cd-filial
+            move f00200-id-pais                              to f00300-id-pais
+            move function numval(r01-cd-estado-x)            to f00300-cd-estado
+            perform 9000-ler-pd00300-ran-1
+            if   not ws-operacao-ok
+                 move "Estado não cadastrado"        to ws-mensagem
+                 perform 9000-mensagem
+                 perform 9000-registrar-erro-importacao
+                 exit section
+            end-if
+
+            initialize                                       f00400-municipio
+            move lnk-cd-empresa                              to f00400-cd-empresa
+            move lnk-cd-filial                                to f00400-cd-filial
+            move f00300-id-estado                            to f00400-id-estado
+            move function numval(r01-cd-municipio-x)         to f00400-cd-municipio
+            perform 9000-ler-pd00400-ran-1
+            if   not ws-operacao-ok
+                 move "Município não cadastrado"     to ws-mensagem
+                 perform 9000-mensagem
+                 perform 9000-registrar-erro-importacao
+                 exit section
+            end-if
+
+            initialize                                       f00500-bairro
+            move lnk-cd-empresa                              to f00500-cd-empresa
+            move lnk-cd-filial                                to f00500-cd-filial
+            move f00400-id-municipio                         to f00500-id-municipio
+            move function numval(r01-cd-bairro-x)            to f00500-cd-bairro
+            perform 9000-ler-pd00500-ran-1
+            if   not ws-operacao-ok
+                 move "Bairro não cadastrado"        to ws-mensagem
+                 perform 9000-mensagem
+                 perform 9000-registrar-erro-importacao
+                 exit section
+            end-if
+
+            initialize                                       f00600-logradouro
+            move lnk-cd-empresa                              to f00600-cd-empresa
+            move lnk-cd-filial                                to f00600-cd-filial
+            move f00500-id-bairro                            to f00600-id-bairro
+            move function numval(r01-cep-x)                  to f00600-cep
+            perform 9000-ler-pd00600-ran-1
+            if   ws-operacao-ok
+                 move "CEP já cadastrado para este bairro" to ws-mensagem
+                 perform 9000-mensagem
+                 perform 9000-registrar-erro-importacao
+                 exit section
+            end-if
+
+            initialize                                       f00600-logradouro
+            move lnk-cd-empresa                              to f00600-cd-empresa
+            move lnk-cd-filial                                to f00600-cd-filial
+            move 999999999                                   to f00600-id-logradouro
+            perform 9000-str-pd00600-ngrt
+            perform 9000-ler-pd00600-pre
+            if   ws-operacao-ok
+            and  f00600-cd-empresa equal lnk-cd-empresa
+            and  f00600-cd-filial  equal lnk-cd-filial
+                 add 1                                       to f00600-id-logradouro
+                 move f00600-id-logradouro                   to ws-id-logradouro
+            else
+                 move 1                                      to ws-id-logradouro
+            end-if
+
+            initialize                                       f00600-logradouro
+            move lnk-cd-empresa                              to f00600-cd-empresa
+            move lnk-cd-filial                                to f00600-cd-filial
+            move ws-id-logradouro                            to f00600-id-logradouro
+            move function numval(r01-cep-x)                  to f00600-cep
+            move r01-nome-logradouro-x                       to f00600-nome-logradouro
+            move f00500-id-bairro                            to f00600-id-bairro
+
+            if   ws-modo-simulacao
+                 add  1                              to ws-nr-registros-importados
+            else
+                 perform 9000-gravar-pd00600
+                 if   not ws-operacao-ok
+                      string "Erro ao gravar logradouro - Status [" ws-resultado-acesso "]" into ws-mensagem
+                      perform 9000-mensagem
+                      perform 9000-registrar-erro-importacao
+                 else
+                      add  1                          to ws-nr-registros-importados
+                 end-if
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       3000-finalizacao section.
+
+            close pd00200
+            close pd00300
+            close pd00400
+            close pd00500
+            close pd00600
+            close arq-logimp
+
+            move spaces                              to ws-mensagem
+            if   ws-modo-simulacao
+                 string "Simulação concluída - " ws-nr-registros-importados " registro(s) seriam importados" into ws-mensagem
+            else
+                 string "Importação concluída - " ws-nr-registros-importados " registro(s) importados" into ws-mensagem
+            end-if
+            perform 9000-mensagem
+
+            if   ws-nr-registros-com-erro > zeros
+                 move spaces                        to ws-mensagem
+                 string ws-nr-registros-com-erro " registro(s) com erro - detalhes em CEP_ERROS.LOG" into ws-mensagem
+                 perform 9000-mensagem
+            end-if
+
+       exit.
+
+      *>=================================================================================
+      *> Rotinas Genérias
+
+       copy CSP00900.cpy.
+
+      *>=================================================================================
+       9000-registrar-erro-importacao section.
+
+            add  1                                    to ws-nr-registros-com-erro
+
+            open extend arq-logerr
+            if   not ws-operacao-ok
+                 open output arq-logerr
+            end-if
+
+            move spaces                               to rs-logerr
+            string "Registro [" ws-nr-registro-atual "] - "
+                   ws-mensagem delimited by "  "
+                   " - Conteúdo [" rs-logimp delimited by "  " "]"
+                   into rs-logerr
+            write rs-logerr
+
+            close arq-logerr
+
+       exit.
+
+      *>=================================================================================
+      *> Leituras
+
+       copy CSR00200.cpy.
+       copy CSR00300.cpy.
+       copy CSR00400.cpy.
+       copy CSR00500.cpy.
+       copy CSR00600.cpy.
