@@ -14,6 +14,7 @@
        copy CSS01100.cpy.
        copy CSS01200.cpy.
        copy CSS01300.cpy.
+       copy CSS00901.cpy.
 
       *>=================================================================================
        data division.      
@@ -23,6 +24,7 @@
        copy CSF01100.cpy.
        copy CSF01200.cpy.
        copy CSF01300.cpy.
+       copy CSF00901.cpy.
                            
       *>=================================================================================      
        working-storage section.
@@ -58,6 +60,11 @@
             03 f-nome-usuario                      pic x(55).
             03 f-cd-perfil                         pic 9(03).
             03 f-nome-perfil                       pic x(55).
+
+       01   ws-campos-efetivo.
+            03 ws-id-permissao-origem-localizada   pic x(01).
+               88 ws-permissao-origem-localizada       value "S".
+            03 ws-descricao-origem-permissao       pic x(48).
             
       *>=================================================================================
        linkage section.
@@ -110,8 +117,39 @@
             03 line 45 col 04   pic x(116) from ws-linha-quadro.
             03 line 46 col 04   pic x(116) from ws-linha-quadro.
             03 line 47 col 04   pic x(116) from ws-linha-quadro.
-            03 line 48 col 04   pic x(116) from ws-rodape-quadro.  
-            
+            03 line 48 col 04   pic x(116) from ws-rodape-quadro.
+
+       01   frm-usuario-efetivo.
+            03 line 20 col 04   pic x(116) from ws-cabecalho-quadro.
+            03 line 21 col 04   pic x(116) from ws-linha-quadro.
+            03 line 22 col 04   pic x(116) from ws-linha-quadro.
+            03 line 23 col 04   pic x(116) from ws-linha-quadro.
+            03 line 24 col 04   pic x(116) from ws-linha-quadro.
+            03 line 25 col 04   pic x(116) from ws-linha-quadro.
+            03 line 26 col 04   pic x(116) from ws-linha-quadro.
+            03 line 27 col 04   pic x(116) from ws-linha-quadro.
+            03 line 28 col 04   pic x(116) from ws-linha-quadro.
+            03 line 29 col 04   pic x(116) from ws-linha-quadro.
+            03 line 30 col 04   pic x(116) from ws-linha-quadro.
+            03 line 31 col 04   pic x(116) from ws-linha-quadro.
+            03 line 32 col 04   pic x(116) from ws-linha-quadro.
+            03 line 33 col 04   pic x(116) from ws-linha-quadro.
+            03 line 34 col 04   pic x(116) from ws-linha-quadro.
+            03 line 35 col 04   pic x(116) from ws-linha-quadro.
+            03 line 36 col 04   pic x(116) from ws-linha-quadro.
+            03 line 37 col 04   pic x(116) from ws-linha-quadro.
+            03 line 38 col 04   pic x(116) from ws-linha-quadro.
+            03 line 39 col 04   pic x(116) from ws-linha-quadro.
+            03 line 40 col 04   pic x(116) from ws-linha-quadro.
+            03 line 41 col 04   pic x(116) from ws-linha-quadro.
+            03 line 42 col 04   pic x(116) from ws-linha-quadro.
+            03 line 43 col 04   pic x(116) from ws-linha-quadro.
+            03 line 44 col 04   pic x(116) from ws-linha-quadro.
+            03 line 45 col 04   pic x(116) from ws-linha-quadro.
+            03 line 46 col 04   pic x(116) from ws-linha-quadro.
+            03 line 47 col 04   pic x(116) from ws-linha-quadro.
+            03 line 48 col 04   pic x(116) from ws-rodape-quadro.
+
       *>=================================================================================
        procedure division using lnk-par.
        
@@ -175,6 +213,8 @@
                      perform 2100-exclusao
                 when 05
                      perform 2100-relatorio
+                when 06
+                     perform 2100-visualizar-efetivo
                 when 99
                      set wf-frame-retornar         to true                       
                 when other    
@@ -437,13 +477,105 @@
        
       *>=================================================================================
        2100-relatorio section.
-       
-       
-       exit.        
-                   
+
+            if   not lnk-permite-consulta
+                 exit section
+            end-if
+
+            perform 9000-abrir-relatorio
+
+            move lnk-cd-empresa                    to f01200-cd-empresa
+            move lnk-cd-filial                     to f01200-cd-filial
+            move zeros                              to f01200-id-usuario
+                                                        f01200-cd-perfil
+            perform 9000-str-pd01200-gtr
+            perform 9000-ler-pd01200-nex
+
+            perform until not ws-operacao-ok
+                          or f01200-cd-empresa <> lnk-cd-empresa
+                          or f01200-cd-filial <> lnk-cd-filial
+
+                 move spaces                        to f-nome-usuario
+                 move f01200-id-usuario             to f00800-id-usuario
+                 perform 9000-ler-pd00800-ran
+                 if   ws-operacao-ok
+                      move f00800-nome-usuario       to f-nome-usuario
+                 end-if
+
+                 move spaces                        to f-nome-perfil
+                 move f01200-cd-empresa             to f01000-cd-empresa
+                 move f01200-cd-filial              to f01000-cd-filial
+                 move f01200-cd-perfil              to f01000-cd-perfil
+                 perform 9000-ler-pd01000-ran
+                 if   ws-operacao-ok
+                      move f01000-descricao-perfil   to f-nome-perfil
+                 end-if
+
+                 move spaces                        to rl-linha-relatorio
+                 string f01200-id-usuario " " f-nome-usuario delimited by "  "
+                        " - Perfil " f01200-cd-perfil " " f-nome-perfil delimited by "  "
+                        into rl-linha-relatorio
+
+                 perform 9000-imprimir-linha-relatorio
+
+                 perform 9000-ler-pd01200-nex
+
+            end-perform
+
+            perform 9000-fechar-relatorio
+
+       exit.
+
+      *>=================================================================================
+      *> Tela de consulta somente leitura - mostra, para um usuário, cada
+      *> programa ao qual ele tem acesso (f01300-usuario-modulo, já resolvido
+      *> pela importação/gravação de USUARIO x PERFIL) e por qual perfil essa
+      *> permissão foi concedida, ou se não está mais amparada por nenhum
+      *> perfil atualmente atribuído (concessão direta/órfã).
+       2100-visualizar-efetivo section.
+
+            if   not lnk-permite-consulta
+                 exit section
+            end-if
+
+            perform 8000-limpa-tela
+
+            perform until f-cpf <> zeros
+
+                   accept f-cpf(01:03) at line 11 col 34 with update auto-skip
+
+                   accept f-cpf(04:03) at line 11 col 38 with update auto-skip
+
+                   accept f-cpf(07:03) at line 11 col 42 with update auto-skip
+
+                   accept f-cpf(10:02) at line 11 col 46 with update auto-skip
+
+            end-perform
+
+            initialize                             f00800-usuario
+            move f-cpf                             to f00800-id-usuario
+            perform 9000-ler-pd00800-ran
+            if   not ws-operacao-ok
+                 string "Usuário não encontrado! - [" f-cpf "]" into ws-mensagem
+                 perform 9000-mensagem
+                 perform 8000-controle-frame
+                 exit section
+            end-if
+
+            move f00800-nome-usuario               to f-nome-usuario
+
+            perform 9000-frame-padrao
+            display frm-usuario-perfil
+
+            perform 9000-tela-efetivo
+
+            perform 8000-controle-frame
+
+       exit.
+
       *>=================================================================================
        3000-finalizacao section.
-       
+
             close pd00800
             close pd01000
        
@@ -482,6 +614,7 @@
       
 
        copy CSP00900.cpy. *> Padrão
+       copy CSP00901.cpy. *> Relatório
 
       *>=================================================================================                          
        9000-tela-perfil-usuario section.
@@ -524,10 +657,106 @@
                       exit perform
                  end-if                   
                  
-                 perform 9000-ler-pd01200-nex      
-            end-perform     
-       
-       exit.                   
+                 perform 9000-ler-pd01200-nex
+            end-perform
+
+       exit.
+      *>=================================================================================
+       9000-tela-efetivo section.
+
+            display frm-usuario-efetivo
+
+            if   f-cpf not greater zeros
+                 exit section
+            end-if
+
+            move 21                                to ws-nr-linha
+
+            initialize                             f01300-usuario-modulo
+            move lnk-cd-empresa                    to f01300-cd-empresa
+            move lnk-cd-filial                     to f01300-cd-filial
+            move f-cpf                             to f01300-id-usuario
+            perform 9000-str-pd01300-gtr
+            perform 9000-ler-pd01300-nex
+            perform until not ws-operacao-ok
+                 or f01300-cd-empresa <> lnk-cd-empresa
+                 or f01300-cd-filial  <> lnk-cd-filial
+                 or f01300-id-usuario <> f-cpf
+
+                 perform 9000-localizar-origem-permissao
+
+                 move spaces                       to ws-linha-display
+
+                 string f01300-cd-programa " C:" f01300-id-consulta
+                        " I:" f00130-id-inclusao
+                        " M:" f01300-id-manutencao
+                        " E:" f00130-id-exclusao
+                        " - " ws-descricao-origem-permissao delimited by "  "
+                        into ws-linha-display
+
+                 display ws-linha-display at line ws-nr-linha col 06
+
+                 add 01                            to ws-nr-linha
+
+                 if   ws-nr-linha > 47
+                      exit perform
+                 end-if
+
+                 perform 9000-ler-pd01300-nex
+            end-perform
+
+       exit.
+
+      *>=================================================================================
+      *> Determina se a permissão f01300 corrente para o programa em curso
+      *> ainda está amparada por algum perfil atribuído ao usuário (f01200 x
+      *> f01100) e, se sim, por qual; senão é tratada como concessão direta.
+       9000-localizar-origem-permissao section.
+
+            move "Concessão direta"                to ws-descricao-origem-permissao
+            move "N"                                to ws-id-permissao-origem-localizada
+
+            initialize                             f01200-usuario-perfil
+            move lnk-cd-empresa                    to f01200-cd-empresa
+            move lnk-cd-filial                     to f01200-cd-filial
+            move f-cpf                             to f01200-id-usuario
+            perform 9000-str-pd01200-gtr
+            perform 9000-ler-pd01200-nex
+
+            perform until not ws-operacao-ok
+                 or f01200-cd-empresa <> lnk-cd-empresa
+                 or f01200-cd-filial  <> lnk-cd-filial
+                 or f01200-id-usuario <> f-cpf
+                 or ws-permissao-origem-localizada
+
+                 initialize                        f01100-perfil-modulo
+                 move lnk-cd-empresa               to f01100-cd-empresa
+                 move lnk-cd-filial                to f01100-cd-filial
+                 move f01200-cd-perfil             to f01100-cd-perfil
+                 move f01300-cd-programa           to f01100-cd-programa
+                 perform 9000-ler-pd01100-ran
+
+                 if   ws-operacao-ok
+
+                      initialize                   f01000-perfil
+                      move lnk-cd-empresa          to f01000-cd-empresa
+                      move lnk-cd-filial           to f01000-cd-filial
+                      move f01200-cd-perfil        to f01000-cd-perfil
+                      perform 9000-ler-pd01000-ran
+
+                      string "Perfil " f01200-cd-perfil " " f01000-descricao-perfil delimited by "  "
+                             into ws-descricao-origem-permissao
+
+                      move "S"                     to ws-id-permissao-origem-localizada
+
+                 end-if
+
+                 perform 9000-ler-pd01200-nex
+
+            end-perform
+
+       exit.
+
       *>=================================================================================
        9000-inclusao-manutencao section.
 
