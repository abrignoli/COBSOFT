@@ -10,15 +10,17 @@
             special-names. decimal-point is comma.      
 
        copy CSS00700.cpy.
-       copy CSS00800.cpy. 
+       copy CSS00800.cpy.
        copy CSS00900.cpy.
+       copy CSS00901.cpy.
 
       *>=================================================================================
        data division.
-             
+
        copy CSF00700.cpy.
-       copy CSF00800.cpy. 
+       copy CSF00800.cpy.
        copy CSF00900.cpy.
+       copy CSF00901.cpy.
      
       *>=================================================================================      
        working-storage section.
@@ -57,6 +59,12 @@
             03 f-nome-usuario                      pic x(55).
             03 f-cd-empresa                        pic 9(03).
             03 f-cd-filial                         pic 9(04).
+
+       01   ws-tabela-atribuicao-lote.
+            03 ws-qtd-atribuicoes-lote              pic 9(02) value zero.
+            03 ws-atribuicao-lote occurs 50 times indexed by ws-ix-atrib-lote.
+               05 ws-atrib-lote-cd-empresa          pic 9(03).
+               05 ws-atrib-lote-cd-filial           pic 9(04).
        
       *>=================================================================================
        linkage section.
@@ -204,6 +212,8 @@
                      perform 2100-exclusao
                 when 05
                      perform 2100-relatorio
+                when 06
+                     perform 2100-atribuicao-lote
                 when 99
                      set wf-frame-retornar         to true                       
                 when other    
@@ -386,10 +396,179 @@
        
       *>=================================================================================
        2100-relatorio section.
-       
-       
-       exit.        
-             
+
+            if   not lnk-permite-consulta
+                 exit section
+            end-if
+
+            perform 9000-abrir-relatorio
+
+            move zeros                             to f00900-id-usuario
+                                                       f00900-cd-empresa
+                                                       f00900-cd-filial
+            perform 9000-str-pd00900-gtr
+            perform 9000-ler-pd00900-nex
+
+            perform until not ws-operacao-ok
+
+                 move spaces                        to f-nome-usuario
+                 move f00900-id-usuario             to f00800-id-usuario
+                 perform 9000-ler-pd00800-ran
+                 if   ws-operacao-ok
+                      move f00800-nome-usuario       to f-nome-usuario
+                 end-if
+
+                 move spaces                        to rl-linha-relatorio
+                 string f00900-id-usuario " " f-nome-usuario delimited by "  "
+                        " - " f00900-cd-empresa " " f00900-cd-filial
+                        into rl-linha-relatorio
+
+                 perform 9000-imprimir-linha-relatorio
+
+                 perform 9000-ler-pd00900-nex
+
+            end-perform
+
+            perform 9000-fechar-relatorio
+
+       exit.
+
+      *>=================================================================================
+      *> Vincula o usuário a uma lista de empresas/filiais informada de uma só
+      *> vez, gravando todos os vínculos em uma única operação de confirmação -
+      *> ao invés de repetir o fluxo de inclusão uma vez por unidade.
+       2100-atribuicao-lote section.
+
+            if   not lnk-permite-inclusao
+                 exit section
+            end-if
+
+            perform 8000-limpa-tela
+
+            perform until f-cpf <> zeros
+
+                   accept f-cpf(01:03) at line 11 col 34 with update auto-skip
+
+                   accept f-cpf(04:03) at line 11 col 38 with update auto-skip
+
+                   accept f-cpf(07:03) at line 11 col 42 with update auto-skip
+
+                   accept f-cpf(10:02) at line 11 col 46 with update auto-skip
+
+            end-perform
+
+            initialize                             f00800-usuario
+            move f-cpf                             to f00800-id-usuario
+            perform 9000-ler-pd00800-ran
+            if   not ws-operacao-ok
+                 string "Usuário não encontrado! - [" f-cpf "]" into ws-mensagem
+                 perform 9000-mensagem
+                 perform 8000-controle-frame
+                 exit section
+            end-if
+
+            if   f00800-desenvolvimento
+                 move "Usuário com perfil especial - Inclusão não permitida!" to ws-mensagem
+                 perform 9000-mensagem
+                 perform 8000-controle-frame
+                 exit section
+            end-if
+
+            perform 9000-move-registros-frame
+
+            move zero                              to ws-qtd-atribuicoes-lote
+
+            move "Informe as empresas/filiais a atribuir - codigo empresa 000 encerra a lista" to ws-mensagem
+            perform 9000-mensagem
+
+            perform until exit
+
+                 move zeros                        to f-cd-empresa
+                 move zeros                        to f-cd-filial
+
+                 accept f-cd-empresa at line 15 col 34 with update auto-skip
+
+                 if   f-cd-empresa equal zeros
+                      exit perform
+                 end-if
+
+                 perform until f-cd-filial <> zeros
+                      accept f-cd-filial at line 17 col 34 with update auto-skip
+                 end-perform
+
+                 initialize                        f00700-empresa
+                 move f-cd-empresa                 to f00700-cd-empresa
+                 move f-cd-filial                  to f00700-cd-filial
+                 perform 9000-ler-pd00700-ran
+                 if   not ws-operacao-ok
+                      string "Empresa não cadastrada! [" f-cd-empresa "." f-cd-filial "]" into ws-mensagem
+                      perform 9000-mensagem
+                      exit perform cycle
+                 end-if
+
+                 initialize                        f00900-usuario-empresa
+                 move f-cpf                        to f00900-id-usuario
+                 move f-cd-empresa                 to f00900-cd-empresa
+                 move f-cd-filial                  to f00900-cd-filial
+                 perform 9000-ler-pd00900-ran
+                 if   ws-operacao-ok
+                      string "Usuário já vinculado a unidade [" f-cd-empresa "." f-cd-filial "]! Item ignorado." into ws-mensagem
+                      perform 9000-mensagem
+                      exit perform cycle
+                 end-if
+
+                 if   ws-qtd-atribuicoes-lote >= 50
+                      move "Limite de 50 itens por lote atingido!" to ws-mensagem
+                      perform 9000-mensagem
+                      exit perform cycle
+                 end-if
+
+                 add 1                              to ws-qtd-atribuicoes-lote
+                 move f-cd-empresa                  to ws-atrib-lote-cd-empresa(ws-qtd-atribuicoes-lote)
+                 move f-cd-filial                   to ws-atrib-lote-cd-filial(ws-qtd-atribuicoes-lote)
+
+                 string "Empresa [" f-cd-empresa "." f-cd-filial "] adicionada à lista - total " ws-qtd-atribuicoes-lote into ws-mensagem
+                 perform 9000-mensagem
+
+            end-perform
+
+            if   ws-qtd-atribuicoes-lote equal zero
+                 move "Nenhuma empresa/filial informada - lote cancelado" to ws-mensagem
+                 perform 9000-mensagem
+                 perform 8000-controle-frame
+                 exit section
+            end-if
+
+            string "Confirma atribuição do usuário às " ws-qtd-atribuicoes-lote " empresa(s)/filial(is) listada(s)? [S/N]" into ws-mensagem
+            perform 9000-mensagem
+
+            if   ws-mensagem-opcao-sim
+
+                 perform varying ws-ix-atrib-lote from 1 by 1
+                         until ws-ix-atrib-lote > ws-qtd-atribuicoes-lote
+
+                      initialize                    f00900-usuario-empresa
+                      move f-cpf                    to f00900-id-usuario
+                      move ws-atrib-lote-cd-empresa(ws-ix-atrib-lote) to f00900-cd-empresa
+                      move ws-atrib-lote-cd-filial(ws-ix-atrib-lote)  to f00900-cd-filial
+
+                      perform 9000-gravar-pd00900
+
+                      if   not ws-operacao-ok
+                           string "Erro de gravação - f00900-usuario-empresa [" f00900-usuario-empresa "]" into ws-mensagem
+                           perform 9000-mensagem
+                      end-if
+
+                 end-perform
+
+                 perform 8000-tela
+
+            end-if
+
+            perform 8000-controle-frame
+
+       exit.
+
       *>=================================================================================
        3000-finalizacao section.
 
@@ -432,6 +611,7 @@
       *> Rotinas Genérias
 
        copy CSP00900.cpy. *> Padrão
+       copy CSP00901.cpy. *> Relatório
 
       *>=================================================================================       
        9000-move-registros-frame section.
