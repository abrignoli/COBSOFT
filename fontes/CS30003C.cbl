@@ -11,10 +11,11 @@
 
        copy CSS01400.cpy.
        copy CSS01800.cpy.
+       copy CSS02000.cpy.
        copy CSS02100.cpy.
        copy CSS05000.cpy.
        copy CSS05100.cpy.
-       copy CSS06000.cpy.  
+       copy CSS06000.cpy.
 
             select arq-nfe assign to disk wid-arq-nfe
                 organization             is indexed
@@ -27,11 +28,12 @@
       *>=================================================================================
        data division.
 
-       copy CSF01400.cpy.      
+       copy CSF01400.cpy.
        copy CSF01800.cpy.
+       copy CSF02000.cpy.
        copy CSF02100.cpy.
        copy CSF05000.cpy.
-       copy CSF05100.cpy.    
+       copy CSF05100.cpy.
        copy CSF06000.cpy.
 
        fd   arq-nfe.
@@ -43,6 +45,7 @@
             03 nfe-quantidade-mercadoria           pic 9(06)v9(04).
             03 nfe-valor-unitario                  pic 9(09)v9(02).
             03 nfe-valor-total                     pic 9(09)v9(02).
+            03 nfe-cd-deposito                     pic 9(04).
 
       *>=================================================================================      
        working-storage section.
@@ -51,7 +54,8 @@
        78   c-este-programa                        value "CS30003C".
        78   c-descricao-programa                   value "EMISSAO NF-E".
        78   c-impressao-nfe                        value "CS00106S".
-       
+       78   c-dias-retencao-wrk                    value 1.
+
        copy CSC00900.cpy.
        copy CSW00900.cpy.
        copy CSW05000.cpy.
@@ -77,6 +81,9 @@
             03 ws-id-produto-estoque               pic x(01).
                88 ws-produto-indisponivel-estoque       value "N".
                88 ws-produto-disponivel-estoque         value "S".
+            03 ws-id-limite-credito                pic x(01).
+               88 ws-limite-credito-excedido            value "S".
+               88 ws-limite-credito-ok                  value "N".
             03 ws-nr-coluna                        pic 9(09).
             03 ws-nr-linha                         pic 9(09).
             03 ws-ds-funcao                        pic x(19).
@@ -87,6 +94,7 @@
             03 ws-produto.
                07 ws-sequencia-produto             pic 9(09).
                07 ws-codigo-produto                pic 9(09).
+               07 ws-cd-deposito                   pic 9(04).
                07 ws-qtde-produto                  pic 9(06)v9(04).
                07 ws-valor-unitario-produto        pic 9(09)v9(02).
                07 ws-valor-total-produto           pic 9(09)v9(02).
@@ -94,6 +102,9 @@
                07 ws-qtde-reservada                pic s9(09)v9(04).  
             03 ws-total-produto.
                07 ws-valor-total                   pic 9(10)v9(02).
+               07 ws-saldo-cliente                 pic 9(10)v9(02).
+            03 ws-cd-transportador                 pic 9(09).
+            03 ws-nome-maquina-wrk                 pic x(55).
        01   ws-linha-nfe-itens.
             03 ws-ln-cd-produto                    pic zzzzzzzzz.
             03 filler                              pic x(03) value " ³ ".
@@ -137,6 +148,9 @@
        01   lk-parametros-nfe.
             03 lk-numero-documento                 pic 9(09).
             03 lk-serie-documento                  pic 9(03).
+            03 lk-tipo-emissao                     pic x(01).
+               88 lk-nfe-emissao-normal                value "N".
+               88 lk-nfe-reimpressao                   value "R".
 
        01   f-cliente.
             03 f-cd-cliente                        pic 9(09).
@@ -166,17 +180,34 @@
                88 f-cliente-inativo                     value "I".
                88 f-cliente-bloqueado                   value "B".
             03 f-ds-status                         pic x(30).
+            03 f-cd-transportador                  pic 9(09).
+            03 f-razao-social-transportador        pic x(55).
 
        01   f-produto.
-            03 f-cd-produto                        pic zzzzzzzzz. 
+            03 f-cd-produto                        pic zzzzzzzzz.
             03 f-descricao-produto                 pic x(55).
+            03 f-cd-deposito                       pic z(04).
             03 f-qtde-produto                      pic zzz.zzz,zzzz.
             03 f-vl-unitario-produto               pic zzz.zzz.zzz,zz.
-            03 f-vl-total-produto                  pic zzz.zzz.zzz,zz.            
+            03 f-vl-total-produto                  pic zzz.zzz.zzz,zz.
 
        01   f-produto-total.
             03 f-vl-total                          pic z.zzz.zzz.zzz,zz.
-    
+
+       01   f-cancelamento.
+            03 f-numero-documento-cnl               pic 9(09).
+            03 f-serie-documento-cnl                pic 9(03).
+            03 f-razao-social-cnl                   pic x(55).
+            03 f-vl-total-cnl                       pic z.zzz.zzz.zzz,zz.
+            03 f-ds-status-cnl                      pic x(30).
+
+       01   f-reimpressao.
+            03 f-numero-documento-imp               pic 9(09).
+            03 f-serie-documento-imp                pic 9(03).
+            03 f-razao-social-imp                   pic x(55).
+            03 f-vl-total-imp                       pic z.zzz.zzz.zzz,zz.
+            03 f-ds-status-imp                      pic x(30).
+
       *>=================================================================================
        linkage section.
                  
@@ -239,6 +270,9 @@
             03 line 39 col 34   pic x(01) from f-id-status.
             03 line 39 col 36   pic x(01) value "-".
             03 line 39 col 38   pic x(30) from f-ds-status.
+            03 line 41 col 15   pic x(18) value "Codigo Transp.:".
+            03 line 41 col 34   pic 9(09) from f-cd-transportador.
+            03 line 41 col 44   pic x(55) from f-razao-social-transportador.
 
        01   frm-produto.
             03 line 11 col 10   pic x(15) value "Codigo Cliente:".
@@ -248,7 +282,9 @@
             03 line 13 col 10   pic x(15) value "Codigo produto:".
             03 line 13 col 26   pic z(09) from f-cd-produto.
             03 line 13 col 46   pic x(18) value "Descricao Produto:".
-            03 line 13 col 65   pic x(55) from f-descricao-produto. 
+            03 line 13 col 65   pic x(55) from f-descricao-produto.
+            03 line 17 col 10   pic x(10) value "Deposito:".
+            03 line 17 col 26   pic z(04) from f-cd-deposito.
             03 line 15 col 14   pic x(11) value "Quantidade:".
             03 line 15 col 26   pic zzz.zzz,zzzz from f-qtde-produto.       
             03 line 15 col 49   pic x(15) value "Valor Unitario:".
@@ -256,7 +292,31 @@
             03 line 15 col 89   pic x(14) value "Total Produto:". 
             03 line 15 col 104  pic zzz.zzz.zzz,zz from f-vl-total-produto.
             03 line 49 col 91   pic x(12) value "VALOR TOTAL:".
-            03 line 49 col 104  pic z.zzz.zzz.zzz,zz from f-vl-total.  
+            03 line 49 col 104  pic z.zzz.zzz.zzz,zz from f-vl-total.
+
+       01   frm-cancelamento.
+            03 line 11 col 07   pic x(18) value "Numero Documento:".
+            03 line 11 col 26   pic 9(09) from f-numero-documento-cnl.
+            03 line 11 col 46   pic x(06) value "Serie:".
+            03 line 11 col 53   pic 9(03) from f-serie-documento-cnl.
+            03 line 13 col 17   pic x(08) value "Cliente:".
+            03 line 13 col 26   pic x(55) from f-razao-social-cnl.
+            03 line 15 col 12   pic x(13) value "Valor Total:".
+            03 line 15 col 26   pic z.zzz.zzz.zzz,zz from f-vl-total-cnl.
+            03 line 17 col 10   pic x(15) value "Status Atual:".
+            03 line 17 col 26   pic x(30) from f-ds-status-cnl.
+
+       01   frm-reimpressao.
+            03 line 11 col 07   pic x(18) value "Numero Documento:".
+            03 line 11 col 26   pic 9(09) from f-numero-documento-imp.
+            03 line 11 col 46   pic x(06) value "Serie:".
+            03 line 11 col 53   pic 9(03) from f-serie-documento-imp.
+            03 line 13 col 17   pic x(08) value "Cliente:".
+            03 line 13 col 26   pic x(55) from f-razao-social-imp.
+            03 line 15 col 12   pic x(13) value "Valor Total:".
+            03 line 15 col 26   pic z.zzz.zzz.zzz,zz from f-vl-total-imp.
+            03 line 17 col 10   pic x(15) value "Status Atual:".
+            03 line 17 col 26   pic x(30) from f-ds-status-imp.
 
        01   frm-quadro-produto.
             03 line 017 col 004   pic x(116) from ws-cabecalho-quadro.
@@ -324,13 +384,16 @@
 
             perform 9000-abrir-i-pd01400
             perform 9000-abrir-i-pd01800
+            perform 9000-abrir-i-pd02000
             perform 9000-abrir-i-pd02100
             perform 9000-abrir-io-pd05000
             perform 9000-abrir-io-pd05100
             perform 9000-abrir-io-pd06000
-       
+
+            perform 9000-limpar-wrk-orfaos
+
        exit.
-        
+
       *>=================================================================================
        2000-processamento section.
        
@@ -356,6 +419,7 @@
 
             close pd01400
             close pd01800
+            close pd02000
             close pd02100
        
        exit. 
@@ -374,6 +438,10 @@
                      if   ws-habilita-confirmar-cancelar
                           set wf-frame-retornar    to true
                      end-if
+                when 04
+                     perform 2100-cancelar-nfe
+                when 05
+                     perform 2100-reimprimir-nfe
                 when 99
                      set wf-frame-retornar         to true                       
                 when other    
@@ -414,13 +482,207 @@
                  exit section
             end-if
 
+            perform 9000-verifica-limite-credito
+            if   ws-limite-credito-excedido
+                 exit section
+            end-if
+
             perform 2300-emitir-nota-fiscal
 
             move lk-parametros-nfe          to lnk-linha-comando
-            
+
             call c-impressao-nfe using lnk-par
-            cancel c-impressao-nfe 
-  
+            cancel c-impressao-nfe
+
+       exit.
+
+      *>=================================================================================
+      *> Cancela uma NF-e já confirmada/emitida (f05000-mestre-nota-fiscal),
+      *> estornando ao estoque a quantidade baixada de cada item na emissão
+      *> e marcando o documento como cancelado (f05000-nfe-cancelada).
+       2100-cancelar-nfe section.
+
+            if   not lnk-permite-exclusao
+                 exit section
+            end-if
+
+            perform 8000-limpa-tela-cancelamento
+
+            perform until f-numero-documento-cnl <> zeros
+                 accept f-numero-documento-cnl at line 11 col 26 with update auto-skip
+            end-perform
+
+            perform until f-serie-documento-cnl <> zeros
+                 accept f-serie-documento-cnl at line 11 col 53 with update auto-skip
+            end-perform
+
+            initialize                             f05000-mestre-nota-fiscal
+            move lnk-cd-empresa                    to f05000-cd-empresa
+            move lnk-cd-filial                     to f05000-cd-filial
+            move 01                                to f05000-tipo-nota
+            move f-numero-documento-cnl            to f05000-numero-documento
+            move f-serie-documento-cnl             to f05000-serie-documento
+            perform 9000-ler-pd05000-ran
+            if   not ws-operacao-ok
+                 move "Nota fiscal não encontrada!" to ws-mensagem
+                 perform 9000-mensagem
+                 exit section
+            end-if
+
+            if   f05000-nfe-cancelada
+                 move "Nota fiscal já está cancelada!" to ws-mensagem
+                 perform 9000-mensagem
+                 exit section
+            end-if
+
+            move spaces                            to f-razao-social-cnl
+            initialize                             f01400-cliente
+            move f05000-cd-destinatario            to f01400-cd-cliente
+            perform 9000-ler-pd01400-ran
+            if   ws-operacao-ok
+                 move f01400-razao-social          to f-razao-social-cnl
+            end-if
+
+            move f05000-valor-total                to f-vl-total-cnl
+            move "EMITIDA"                          to f-ds-status-cnl
+
+            perform 8000-tela-cancelamento
+
+            move "Confirma o cancelamento desta NF-e? O estoque baixado será estornado! [S/N]" to ws-mensagem
+            perform 9000-mensagem
+
+            if   ws-mensagem-opcao-sim
+
+                 perform 9000-estornar-itens-nfe
+
+                 set  f05000-nfe-cancelada         to true
+
+                 accept ws-data-inv                from date yyyymmdd
+                 accept ws-horas                   from time
+                 string "CANCELADA EM " ws-data-inv " " ws-horas(01:06)
+                        " POR " lnk-id-usuario delimited by "  "
+                        into f05000-motivo-sefaz
+
+                 perform 9000-regravar-pd05000
+                 if   not ws-operacao-ok
+                      string "Erro ao cancelar nota fiscal - " ws-resultado-acesso into ws-mensagem
+                      perform 9000-mensagem
+                 else
+                      move "CANCELADA"              to f-ds-status-cnl
+                      perform 8000-tela-cancelamento
+
+                      string "Nota fiscal [" f05000-numero-documento "/" f05000-serie-documento
+                             "] cancelada com sucesso!" into ws-mensagem
+                      perform 9000-mensagem
+                 end-if
+
+            end-if
+
+       exit.
+
+      *>=================================================================================
+      *> Localiza uma NF-e já emitida (f05000-mestre-nota-fiscal) pelo numero
+      *> do documento/serie e reenvia seus dados ao CS00106S para reimpressao,
+      *> sem alterar o estoque ou o status do documento.
+       2100-reimprimir-nfe section.
+
+            if   not lnk-permite-consulta
+                 exit section
+            end-if
+
+            perform 8000-limpa-tela-reimpressao
+
+            perform until f-numero-documento-imp <> zeros
+                 accept f-numero-documento-imp at line 11 col 26 with update auto-skip
+            end-perform
+
+            perform until f-serie-documento-imp <> zeros
+                 accept f-serie-documento-imp at line 11 col 53 with update auto-skip
+            end-perform
+
+            initialize                             f05000-mestre-nota-fiscal
+            move lnk-cd-empresa                    to f05000-cd-empresa
+            move lnk-cd-filial                     to f05000-cd-filial
+            move 01                                to f05000-tipo-nota
+            move f-numero-documento-imp            to f05000-numero-documento
+            move f-serie-documento-imp             to f05000-serie-documento
+            perform 9000-ler-pd05000-ran
+            if   not ws-operacao-ok
+                 move "Nota fiscal não encontrada!" to ws-mensagem
+                 perform 9000-mensagem
+                 exit section
+            end-if
+
+            move spaces                            to f-razao-social-imp
+            initialize                             f01400-cliente
+            move f05000-cd-destinatario            to f01400-cd-cliente
+            perform 9000-ler-pd01400-ran
+            if   ws-operacao-ok
+                 move f01400-razao-social          to f-razao-social-imp
+            end-if
+
+            move f05000-valor-total                to f-vl-total-imp
+
+            if   f05000-nfe-cancelada
+                 move "CANCELADA"                  to f-ds-status-imp
+            else
+                 move "EMITIDA"                    to f-ds-status-imp
+            end-if
+
+            perform 8000-tela-reimpressao
+
+            move "Confirma a reimpressão desta NF-e? [S/N]" to ws-mensagem
+            perform 9000-mensagem
+
+            if   ws-mensagem-opcao-sim
+
+                 initialize                        lk-parametros-nfe
+                 move f05000-numero-documento       to lk-numero-documento
+                 move f05000-serie-documento        to lk-serie-documento
+                 set  lk-nfe-reimpressao            to true
+
+                 move lk-parametros-nfe             to lnk-linha-comando
+
+                 call c-impressao-nfe using lnk-par
+                 cancel c-impressao-nfe
+
+            end-if
+
+       exit.
+
+      *>=================================================================================
+      *> Percorre os itens (f05100) da NF-e recém localizada em f05000 e
+      *> devolve ao estoque (f06000) a quantidade baixada de cada mercadoria.
+       9000-estornar-itens-nfe section.
+
+            initialize                              f05100-item-nota-fiscal
+            move f05000-cd-empresa                  to f05100-cd-empresa
+            move f05000-cd-filial                   to f05100-cd-filial
+            move f05000-tipo-nota                   to f05100-tipo-nota
+            move f05000-numero-documento             to f05100-numero-documento
+            move f05000-serie-documento              to f05100-serie-documento
+            move f05000-cd-destinatario              to f05100-cd-destinatario
+            move zeros                               to f05100-sequencia
+            perform 9000-str-pd05100-grt
+            perform 9000-ler-pd05100-nex
+
+            perform until not ws-operacao-ok
+                          or f05100-cd-empresa        <> f05000-cd-empresa
+                          or f05100-cd-filial         <> f05000-cd-filial
+                          or f05100-tipo-nota         <> f05000-tipo-nota
+                          or f05100-numero-documento  <> f05000-numero-documento
+                          or f05100-serie-documento   <> f05000-serie-documento
+
+                 move f05100-cd-mercadoria           to ws-codigo-produto
+                 move f05100-quantidade-mercadoria   to ws-qtde-produto
+                 move f05100-cd-deposito              to ws-cd-deposito
+
+                 perform 9000-entrada-estoque
+
+                 perform 9000-ler-pd05100-nex
+
+            end-perform
+
        exit.
 
       *>================================================================================= 
@@ -490,6 +752,46 @@
 
             perform 9000-move-registros-frame
 
+            perform 2200-transportador
+
+       exit.
+
+      *>=================================================================================
+      *> Seleciona o transportador que fará a entrega da mercadoria; código
+      *> zero mantém o pedido sem transportador vinculado (f05000-cd-transportador
+      *> permanece zerado).
+       2200-transportador section.
+
+            move zeros                             to f-cd-transportador
+                                                       ws-cd-transportador
+            move spaces                             to f-razao-social-transportador
+
+            perform until exit
+
+                 accept f-cd-transportador at line 41 col 34 with update auto-skip
+
+                 if   f-cd-transportador equal zeros
+                      exit perform
+                 end-if
+
+                 initialize                         f02000-transportador
+                 move lnk-cd-empresa                to f02000-cd-empresa
+                 move lnk-cd-filial                 to f02000-cd-filial
+                 move f-cd-transportador             to f02000-cd-transportador
+                 perform 9000-ler-pd02000-ran
+                 if   not ws-operacao-ok
+                      string "Transportador [" f-cd-transportador "] não cadastrado!" into ws-mensagem
+                      perform 9000-mensagem
+                      move zeros                    to f-cd-transportador
+                 else
+                      move f02000-cd-transportador  to ws-cd-transportador
+                      move f02000-razao-social      to f-razao-social-transportador
+                      perform 9000-move-registros-frame
+                      exit perform
+                 end-if
+
+            end-perform
+
        exit.
 
       *>=================================================================================
@@ -542,13 +844,22 @@
                     end-if                     
                 end-perform
 
-                if   ws-produto-nao-excluido-lista     
+                if   ws-produto-nao-excluido-lista
 
                      perform until exit
-                     
+                         accept f-cd-deposito at line 17 col 26 with update auto-skip
+                         if   f-cd-deposito greater zeros
+                              exit perform
+                         end-if
+                     end-perform
+
+                     move f-cd-deposito                 to ws-cd-deposito
+
+                     perform until exit
+
                          accept f-qtde-produto at line 15 col 26 with update auto-skip
                          move f-qtde-produto            to ws-qtde-produto
-                     
+
                          perform 9000-verifica-estoque
 
                          if   ws-produto-disponivel-estoque
@@ -609,13 +920,34 @@
       *>=================================================================================
        2200-preco-produto section.
 
-            set ws-produto-preco-nao-cadastrado    to true 
-            
+            set ws-produto-preco-nao-cadastrado    to true
+
+            accept ws-data-inv               from date yyyymmdd
+
             initialize                       f02100-preco-produto
             move lnk-cd-empresa              to f02100-cd-empresa
             move lnk-cd-filial               to f02100-cd-filial
             move f-cd-produto                to f02100-cd-produto
-            perform 9000-ler-pd02100-ran
+            move ws-data-inv                 to f02100-data-vigencia
+            perform 9000-str-pd02100-ngrt
+            if   ws-operacao-ok
+                 perform 9000-ler-pd02100-pre
+                 perform until exit
+                      if   not ws-operacao-ok
+                           exit perform
+                      end-if
+                      if   f02100-cd-empresa not equal lnk-cd-empresa
+                      or   f02100-cd-filial  not equal lnk-cd-filial
+                      or   f02100-cd-produto not equal f-cd-produto
+                           move "23"               to ws-resultado-acesso
+                           exit perform
+                      end-if
+                      if   f02100-preco-ativo
+                           exit perform
+                      end-if
+                      perform 9000-ler-pd02100-pre
+                 end-perform
+            end-if
             if   not ws-operacao-ok
                  if   ws-registro-inexistente
                       string "Produto [ " f-cd-produto "] não possuí preço cadastrado!" into ws-mensagem
@@ -663,11 +995,13 @@
                      delete arq-nfe 
                 else
                      set ws-produto-consta-lista       to true
-                     
+
                      move nfe-quantidade-mercadoria    to f-qtde-produto
                      move nfe-valor-unitario           to f-vl-unitario-produto
                                                           ws-valor-unitario-produto
                      move nfe-valor-total              to f-vl-total-produto
+                     move nfe-cd-deposito              to f-cd-deposito
+                                                          ws-cd-deposito
                      
                      perform 8000-tela-produto
                 end-if  
@@ -729,6 +1063,7 @@
             move ws-qtde-produto                to nfe-quantidade-mercadoria
             move ws-valor-unitario-produto      to nfe-valor-unitario
             move ws-valor-total-produto         to nfe-valor-total
+            move ws-cd-deposito                 to nfe-cd-deposito
             write nfe
             if   not ws-operacao-ok
                  string "Erro ao gravar nfe - Status " ws-resultado-acesso into ws-mensagem
@@ -755,6 +1090,7 @@
                  move ws-qtde-produto                to nfe-quantidade-mercadoria
                  move ws-valor-unitario-produto      to nfe-valor-unitario
                  move ws-valor-total-produto         to nfe-valor-total
+                 move ws-cd-deposito                 to nfe-cd-deposito
                  rewrite nfe
                  if   not ws-operacao-ok
                       string "Erro ao regravar nfe - Status " ws-resultado-acesso into ws-mensagem
@@ -777,18 +1113,22 @@
                  perform 9000-abortar
             end-if
 
+            move 55                                to lnk-cd-modelo
+            move zeros                             to lnk-cd-serie
             call c-proximo-documento using lnk-par
             cancel c-proximo-documento
 
             initialize                             lk-parametros-nfe
             move lnk-numero-documento              to lk-numero-documento
-            move lnk-serie-documento               to lk-serie-documento 
-            
+            move lnk-serie-documento               to lk-serie-documento
+            set  lk-nfe-emissao-normal             to true
+
             initialize                             wf05000-mestre-nota-fiscal
             move lnk-cd-empresa                    to wf05000-cd-empresa
             move lnk-cd-filial                     to wf05000-cd-filial
             move 01                                to wf05000-tipo-nota
             move f-cd-cliente                      to wf05000-cd-destinatario
+            move ws-cd-transportador               to wf05000-cd-transportador
             move lnk-numero-documento              to wf05000-numero-documento
             move lnk-serie-documento               to wf05000-serie-documento
             move zeros                             to wf05000-sequencia
@@ -845,29 +1185,51 @@
                 add 01                             to wf05100-sequencia
                 
                 move nfe-cd-mercadoria             to wf05100-cd-mercadoria
-                
-                *> Buscar CST mercadoria
-                
-                *> Buscar CFOP mercadoria
+
+                *> Buscar CST/CFOP/Aliquota de ICMS da mercadoria
+                initialize                         f01800-produto
+                move wf05100-cd-empresa            to f01800-cd-empresa
+                move wf05100-cd-filial             to f01800-cd-filial
+                move nfe-cd-mercadoria             to f01800-cd-produto
+                perform 9000-ler-pd01800-ran
+                if   ws-operacao-ok
+                     move f01800-cst                to wf05100-cst
+                     move f01800-cfop                to wf05100-cfop
+                     move f01800-aliquota-icms       to wf05100-aliq-icms
+                else
+                     move zeros                      to wf05100-cst
+                     move zeros                      to wf05100-cfop
+                     move zeros                      to wf05100-aliq-icms
+                end-if
 
                 initialize                         ws-produto
                 move nfe-cd-mercadoria             to ws-codigo-produto
                 move nfe-quantidade-mercadoria     to ws-qtde-produto
-                
+                move nfe-cd-deposito               to ws-cd-deposito
+
                 perform 9000-saida-estoque
-                
+
+                move nfe-cd-deposito               to wf05100-cd-deposito
+
                 move nfe-cd-unidade-medida         to wf05100-cd-unidade-medida
                 move nfe-quantidade-mercadoria     to wf05100-quantidade-mercadoria
                 move nfe-valor-unitario            to wf05100-valor-unitario
                 move nfe-valor-total               to wf05100-valor-total
-                
+
                 *> Acumular Total NF-e
                 add  wf05100-valor-total           to wf05000-valor-total
-                
+
                 *> Calcular Base de ICMS
-                
-                *> Calcular Valor de ICMS 
-                
+                move wf05100-valor-total           to wf05100-base-icms
+
+                *> Calcular Valor de ICMS
+                compute wf05100-valor-icms  rounded =
+                        wf05100-base-icms * wf05100-aliq-icms / 100
+
+                *> Acumular Base/Valor de ICMS da NF-e
+                add  wf05100-base-icms             to wf05000-base-icms
+                add  wf05100-valor-icms            to wf05000-valor-icms
+
                 perform 9000-item-nota-fiscal
                 
                 write f05100-item-nota-fiscal
@@ -893,8 +1255,18 @@
             
             if   lnk-permite-inclusao
                  move "01 - Emissao"               to ws-ds-funcao
-                 string ws-ds-funcao               into lnk-ds-funcao with pointer ws-nr-coluna 
-            end-if              
+                 string ws-ds-funcao               into lnk-ds-funcao with pointer ws-nr-coluna
+            end-if
+
+            if   lnk-permite-exclusao
+                 move "04 - Cancelar NF-e"         to ws-ds-funcao
+                 string ws-ds-funcao               into lnk-ds-funcao with pointer ws-nr-coluna
+            end-if
+
+            if   lnk-permite-consulta
+                 move "05 - Reimprimir NF-e"       to ws-ds-funcao
+                 string ws-ds-funcao               into lnk-ds-funcao with pointer ws-nr-coluna
+            end-if
 
             move "99 - Retornar"                   to ws-ds-funcao
             string ws-ds-funcao                    into lnk-ds-funcao with pointer ws-nr-coluna
@@ -940,8 +1312,18 @@
             
             if   lnk-permite-inclusao
                  move "01 - Emissao"               to ws-ds-funcao
-                 string ws-ds-funcao               into lnk-ds-funcao with pointer ws-nr-coluna 
-            end-if              
+                 string ws-ds-funcao               into lnk-ds-funcao with pointer ws-nr-coluna
+            end-if
+
+            if   lnk-permite-exclusao
+                 move "04 - Cancelar NF-e"         to ws-ds-funcao
+                 string ws-ds-funcao               into lnk-ds-funcao with pointer ws-nr-coluna
+            end-if
+
+            if   lnk-permite-consulta
+                 move "05 - Reimprimir NF-e"       to ws-ds-funcao
+                 string ws-ds-funcao               into lnk-ds-funcao with pointer ws-nr-coluna
+            end-if
 
             move "99 - Retornar"                   to ws-ds-funcao
             string ws-ds-funcao                    into lnk-ds-funcao with pointer ws-nr-coluna
@@ -974,9 +1356,48 @@
             end-if
 
             display frm-cliente
-       
+
+       exit.
+
+      *>=================================================================================
+       8000-limpa-tela-cancelamento section.
+
+            initialize                             f-cancelamento
+
+            perform 9000-frame-padrao
+
+            display frm-cancelamento
+
+       exit.
+
+      *>=================================================================================
+       8000-limpa-tela-reimpressao section.
+
+            initialize                             f-reimpressao
+
+            perform 9000-frame-padrao
+
+            display frm-reimpressao
+
        exit.
 
+      *>=================================================================================
+       8000-tela-reimpressao section.
+
+            perform 9000-frame-padrao
+
+            display frm-reimpressao
+
+       exit.
+
+      *>=================================================================================
+       8000-tela-cancelamento section.
+
+            perform 9000-frame-padrao
+
+            display frm-cancelamento
+
+       exit.
 
       *>=================================================================================
        8000-tela-produto section.
@@ -1131,6 +1552,57 @@
     
        exit.
       *>=================================================================================
+      *> Soma o valor de todas as NF-e de saída não canceladas do cliente
+      *> (f05000 não tem chave alternativa por destinatário, então o
+      *> arquivo é percorrido a partir do primeiro documento da empresa/
+      *> filial) e confere se o pedido atual estouraria o limite de
+      *> crédito cadastrado em f01400-limite-credito.
+       9000-verifica-limite-credito section.
+
+            set  ws-limite-credito-ok             to true
+            move zeros                            to ws-saldo-cliente
+
+            initialize                             f01400-cliente
+            move lnk-cd-empresa                    to f01400-cd-empresa
+            move lnk-cd-filial                     to f01400-cd-filial
+            move f-cd-cliente                      to f01400-cd-cliente
+            perform 9000-ler-pd01400-ran
+            if   not ws-operacao-ok
+                 exit section
+            end-if
+
+            initialize                             f05000-mestre-nota-fiscal
+            move lnk-cd-empresa                    to f05000-cd-empresa
+            move lnk-cd-filial                     to f05000-cd-filial
+            perform 9000-str-pd05000-grt
+            perform 9000-ler-pd05000-nex
+
+            perform until not ws-operacao-ok
+                          or f05000-cd-empresa   <> lnk-cd-empresa
+                          or f05000-cd-filial    <> lnk-cd-filial
+
+                 if   f05000-tipo-nota           equal 01
+                 and  f05000-cd-destinatario     equal f01400-cd-cliente
+                 and  not f05000-nfe-cancelada
+                      add f05000-valor-total      to ws-saldo-cliente
+                 end-if
+
+                 perform 9000-ler-pd05000-nex
+
+            end-perform
+
+            if   f01400-limite-credito greater zeros
+            and  ws-saldo-cliente + ws-valor-total > f01400-limite-credito
+                 set  ws-limite-credito-excedido   to true
+                 string "Pedido bloqueado - cliente [" f-cd-cliente
+                        "] excede o limite de credito! Saldo atual "
+                        ws-saldo-cliente " + pedido " ws-valor-total
+                        " > limite " f01400-limite-credito into ws-mensagem
+                 perform 9000-mensagem
+            end-if
+
+       exit.
+      *>=================================================================================
        9000-verifica-estoque section.
 
             move zeros                         to ws-qtde-disponivel
@@ -1141,6 +1613,7 @@
             move lnk-cd-empresa                 to f06000-cd-empresa
             move lnk-cd-filial                  to f06000-cd-filial
             move ws-codigo-produto              to f06000-cd-produto
+            move ws-cd-deposito                 to f06000-cd-deposito
             perform 9000-ler-pd06000-ran
             if   not ws-operacao-ok
             and  not ws-registro-inexistente
@@ -1171,6 +1644,7 @@
             move lnk-cd-empresa                 to f06000-cd-empresa
             move lnk-cd-filial                  to f06000-cd-filial
             move ws-codigo-produto              to f06000-cd-produto
+            move ws-cd-deposito                 to f06000-cd-deposito
             perform 9000-ler-pd06000-ran
             if   not ws-operacao-ok
             and  not ws-registro-inexistente
@@ -1179,20 +1653,83 @@
                  perform 9000-abortar
             end-if
 
-            compute ws-qtde-disponivel = f06000-qtde-disponivel - ws-qtde-produto  
+            compute ws-qtde-disponivel = f06000-qtde-disponivel - ws-qtde-produto
 
             move ws-qtde-disponivel              to f06000-qtde-disponivel
-            
+
+            perform 9000-regravar-pd06000
+
+       exit.
+
+      *>=================================================================================
+      *> Estorna ao estoque a quantidade de ws-codigo-produto/ws-qtde-produto
+      *> baixada por uma NF-e agora cancelada.
+       9000-entrada-estoque section.
+
+            move zeros                         to ws-qtde-disponivel
+
+            initialize                          f06000-estoque
+            move lnk-cd-empresa                 to f06000-cd-empresa
+            move lnk-cd-filial                  to f06000-cd-filial
+            move ws-codigo-produto              to f06000-cd-produto
+            move ws-cd-deposito                 to f06000-cd-deposito
+            perform 9000-ler-pd06000-ran
+            if   not ws-operacao-ok
+            and  not ws-registro-inexistente
+                 string "Erro de leitura f01800-produto - " ws-resultado-acesso into ws-mensagem
+                 perform 9000-mensagem
+                 perform 9000-abortar
+            end-if
+
+            compute ws-qtde-disponivel = f06000-qtde-disponivel + ws-qtde-produto
+
+            move ws-qtde-disponivel              to f06000-qtde-disponivel
+
             perform 9000-regravar-pd06000
 
        exit.
 
+      *>=================================================================================
+      *> Remove os arquivos .WRK de pedidos abandonados (sessão encerrada
+      *> sem confirmar nem cancelar a NF-e) com mais de c-dias-retencao-wrk
+      *> dias, evitando que fiquem acumulando em lnk-tmp-path indefinidamente.
+      *> Os servidores de batch em produção são Linux (mesma razão pela
+      *> qual CS00006S usa o C$SLEEP portável em vez do Sleep do
+      *> kernel32), então o comando de varredura/exclusão é escolhido em
+      *> tempo de execução pelo mesmo idioma de deteção de plataforma já
+      *> usado por CS00100S/9000-obter-maquina-login (COMPUTERNAME só
+      *> existe em Windows).
+       9000-limpar-wrk-orfaos section.
+
+            move spaces                            to ws-nome-maquina-wrk
+            display "COMPUTERNAME"                 upon environment-name
+            accept ws-nome-maquina-wrk             from environment-value
+
+            move spaces                            to ws-command-exec
+            if   ws-nome-maquina-wrk not equal spaces
+                 string "forfiles /p " lnk-tmp-path
+                        " /m " c-este-programa "_*.WRK"
+                        " /d -" c-dias-retencao-wrk
+                        " /c ""cmd /c del @path"" > nul 2>nul" x"00"
+                    delimited by "  " into ws-command-exec
+            else
+                 string "find " lnk-tmp-path
+                        " -maxdepth 1 -name " c-este-programa "_*.WRK"
+                        " -mtime +" c-dias-retencao-wrk
+                        " -exec rm -f {} + > /dev/null 2>&1" x"00"
+                    delimited by "  " into ws-command-exec
+            end-if
+            call "SYSTEM" using ws-command-exec
+
+       exit.
+
       *>=================================================================================
       *> Leituras
 
-       copy CSR01400.cpy. 
+       copy CSR01400.cpy.
        copy CSR01800.cpy.
+       copy CSR02000.cpy.
        copy CSR02100.cpy.
        copy CSR05000.cpy.
        copy CSR05100.cpy.
-       copy CSR06000.cpy.  
\ No newline at end of file
+       copy CSR06000.cpy.
\ No newline at end of file
