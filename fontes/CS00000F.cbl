@@ -24,8 +24,8 @@
        01   ws-campos-trabalho.
             03 ws-index-0                          pic 9(001).
             03 ws-nr-coluna                        pic 9(003).
-            03 ws-ds-programa                      pic x(116).
-            03 filler redefines ws-ds-programa occurs 116 times.
+            03 ws-ds-programa                      pic x(085).
+            03 filler redefines ws-ds-programa occurs 085 times.
                05 ws-byte-ds-programa              pic x(001).
             03 ws-ds-funcao                        pic x(019).    
        
@@ -40,7 +40,8 @@
                05 filler                           pic x(001)    value all " ".
                05 filler                           pic x(001)    value all "³".
                05 filler                           pic x(001)    value all " ".
-               05 linha-ds-programa                pic x(116)    value all " ".
+               05 linha-ds-programa                pic x(085)    value all " ".
+               05 linha-usuario-logado             pic x(031)    value all " ".
                05 filler                           pic x(001)    value all " ".
                05 filler                           pic x(001)    value all "³".
                05 filler                           pic x(001)    value all " ".
@@ -245,20 +246,29 @@
             move lnk-cd-programa                   to linha-cd-programa
             move lnk-vs-programa                   to linha-vs-programa
             
-            move lnk-ds-programa                   to ws-ds-programa
-            
-            perform varying ws-index-0 from 116 by -1 until ws-index-0 < 1
+            move lnk-ds-programa(1:85)             to ws-ds-programa
+
+            perform varying ws-index-0 from 085 by -1 until ws-index-0 < 1
                  or ws-byte-ds-programa(ws-index-0) not equal spaces
-                      continue   
+                      continue
             end-perform
-            
-            if   ws-index-0 > 0   
-                 compute ws-nr-coluna = (116 - ws-index-0)/2
+
+            if   ws-index-0 > 0
+                 compute ws-nr-coluna = (085 - ws-index-0)/2
             end-if
-            
-            move lnk-ds-programa                   to linha-ds-programa(ws-nr-coluna:)     
-            
+
+            move ws-ds-programa                    to linha-ds-programa(ws-nr-coluna:)
+
             move lnk-data-so                       to linha-dt-sistema
+
+            *> Usuário logado - visível em toda tela para conferência rápida
+            *> em estação compartilhada entre turnos
+            move spaces                             to linha-usuario-logado
+            string "Usuário: "                     delimited by size
+                   lnk-id-usuario                   delimited by space
+                   " - "                            delimited by size
+                   lnk-nome-usuario                 delimited by "  "
+              into linha-usuario-logado
             
            *> Monta Rodapé Padrão
            
