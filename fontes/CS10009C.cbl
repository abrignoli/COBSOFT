@@ -10,11 +10,15 @@
             special-names. decimal-point is comma.      
 
        copy CSS01000.cpy.
+       copy CSS01100.cpy.
+       copy CSS00901.cpy.
 
       *>=================================================================================
-       data division.      
- 
+       data division.
+
        copy CSF01000.cpy.
+       copy CSF01100.cpy.
+       copy CSF00901.cpy.
      
       *>=================================================================================      
        working-storage section.
@@ -38,6 +42,17 @@
        01   f-perfil.
             03 f-cd-perfil                         pic 9(03).
             03 f-descricao-perfil                  pic x(55).
+
+       01   ws-clonagem-perfil.
+            03 ws-cd-perfil-origem                 pic 9(03).
+            03 ws-qtd-programas-clonados           pic 9(03) value zero.
+            03 ws-qtd-itens-clonagem                pic 9(03) value zero.
+            03 ws-item-clonagem occurs 200 times indexed by ws-ix-clonagem.
+               05 ws-cd-programa-clonagem          pic x(08).
+               05 ws-id-consulta-clonagem          pic x(01).
+               05 ws-id-inclusao-clonagem          pic x(01).
+               05 ws-id-manutencao-clonagem        pic x(01).
+               05 ws-id-exclusao-clonagem          pic x(01).
       *>=================================================================================
        linkage section.
                  
@@ -72,6 +87,7 @@
            initialize                             wf-opcoes-frame
 
            perform 9000-abrir-io-pd01000
+           perform 9000-abrir-io-pd01100
 
        exit.
         
@@ -110,6 +126,8 @@
                      perform 2100-exclusao
                 when 05
                      perform 2100-relatorio
+                when 06
+                     perform 2100-clonar-perfil
                 when 99
                      set wf-frame-retornar         to true                       
                 when other    
@@ -314,16 +332,202 @@
        
       *>=================================================================================
        2100-relatorio section.
-       
-       
-       exit.        
-             
+
+            if   not lnk-permite-consulta
+                 exit section
+            end-if
+
+            perform 9000-abrir-relatorio
+
+            move lnk-cd-empresa                    to f01000-cd-empresa
+            move lnk-cd-filial                     to f01000-cd-filial
+            move zeros                              to f01000-cd-perfil
+            perform 9000-str-pd01000-gtr
+            perform 9000-ler-pd01000-nex
+
+            perform until not ws-operacao-ok
+                          or f01000-cd-empresa <> lnk-cd-empresa
+                          or f01000-cd-filial <> lnk-cd-filial
+
+                 move spaces                        to rl-linha-relatorio
+                 string f01000-cd-perfil " " f01000-descricao-perfil delimited by "  "
+                        into rl-linha-relatorio
+
+                 perform 9000-imprimir-linha-relatorio
+
+                 perform 9000-ler-pd01000-nex
+
+            end-perform
+
+            perform 9000-fechar-relatorio
+
+       exit.
+
+      *>=================================================================================
+      *> Duplica o conjunto de permissões (f01100-perfil-modulo) de um perfil
+      *> já cadastrado para um novo perfil, evitando remontar programa a
+      *> programa os direitos de um perfil equivalente.
+       2100-clonar-perfil section.
+
+            if   not lnk-permite-inclusao
+                 exit section
+            end-if
+
+            perform 8000-limpa-tela
+
+            move "Informe o codigo do perfil a ser clonado" to ws-mensagem
+            perform 9000-mensagem
+
+            perform until f-cd-perfil <> zeros
+                 accept f-cd-perfil at line 11 col 34 with update auto-skip
+            end-perform
+
+            initialize                             f01000-perfil
+            move lnk-cd-empresa                    to f01000-cd-empresa
+            move lnk-cd-filial                     to f01000-cd-filial
+            move f-cd-perfil                       to f01000-cd-perfil
+            perform 9000-ler-pd01000-ran
+            if   not ws-operacao-ok
+                 string "Perfil não Cadastrado! - [" f-cd-perfil "]" into ws-mensagem
+                 perform 9000-mensagem
+                 perform 8000-controle-frame
+                 exit section
+            end-if
+
+            move f01000-cd-perfil                  to ws-cd-perfil-origem
+
+            move zero                              to ws-qtd-itens-clonagem
+
+            initialize                             f01100-perfil-modulo
+            move lnk-cd-empresa                    to f01100-cd-empresa
+            move lnk-cd-filial                     to f01100-cd-filial
+            move ws-cd-perfil-origem               to f01100-cd-perfil
+            move zeros                             to f01100-cd-programa
+            perform 9000-str-pd01100-gtr
+            perform 9000-ler-pd01100-nex
+
+            perform until not ws-operacao-ok
+                          or f01100-cd-empresa <> lnk-cd-empresa
+                          or f01100-cd-filial <> lnk-cd-filial
+                          or f01100-cd-perfil <> ws-cd-perfil-origem
+                          or ws-qtd-itens-clonagem >= 200
+
+                 add 1                              to ws-qtd-itens-clonagem
+                 move f01100-cd-programa            to ws-cd-programa-clonagem(ws-qtd-itens-clonagem)
+                 move f01100-id-consulta            to ws-id-consulta-clonagem(ws-qtd-itens-clonagem)
+                 move f01100-id-inclusao            to ws-id-inclusao-clonagem(ws-qtd-itens-clonagem)
+                 move f01100-id-manutencao          to ws-id-manutencao-clonagem(ws-qtd-itens-clonagem)
+                 move f01100-id-exclusao            to ws-id-exclusao-clonagem(ws-qtd-itens-clonagem)
+
+                 perform 9000-ler-pd01100-nex
+
+            end-perform
+
+            if   ws-qtd-itens-clonagem equal zero
+                 string "Perfil [" ws-cd-perfil-origem "] não possui permissões cadastradas para clonar" into ws-mensagem
+                 perform 9000-mensagem
+                 perform 8000-controle-frame
+                 exit section
+            end-if
+
+            perform 8000-limpa-tela
+
+            move "Informe o codigo do novo perfil (destino da clonagem)" to ws-mensagem
+            perform 9000-mensagem
+
+            perform until f-cd-perfil <> zeros
+                          and f-cd-perfil <> ws-cd-perfil-origem
+
+                 accept f-cd-perfil at line 11 col 34 with update auto-skip
+
+                 if   f-cd-perfil equal ws-cd-perfil-origem
+                      move "Codigo do novo perfil deve ser diferente do perfil de origem!" to ws-mensagem
+                      perform 9000-mensagem
+                      move zeros                    to f-cd-perfil
+                 end-if
+
+            end-perform
+
+            initialize                             f01000-perfil
+            move lnk-cd-empresa                    to f01000-cd-empresa
+            move lnk-cd-filial                     to f01000-cd-filial
+            move f-cd-perfil                       to f01000-cd-perfil
+            perform 9000-ler-pd01000-ran
+            if   ws-operacao-ok
+                 string "Perfil já cadastrado! [" f-cd-perfil "]" into ws-mensagem
+                 perform 9000-mensagem
+                 perform 8000-controle-frame
+                 exit section
+            end-if
+
+            perform until f-descricao-perfil <> spaces
+                 accept f-descricao-perfil at line 13 col 34 with update auto-skip
+            end-perform
+
+            string "Confirma clonagem de " ws-qtd-itens-clonagem " permissão(ões) do perfil [" ws-cd-perfil-origem "] para o novo perfil [" f-cd-perfil "]? [S/N]" into ws-mensagem
+            perform 9000-mensagem
+
+            if   ws-mensagem-opcao-sim
+
+                 initialize                        f01000-perfil
+                 move lnk-cd-empresa               to f01000-cd-empresa
+                 move lnk-cd-filial                to f01000-cd-filial
+                 move f-cd-perfil                  to f01000-cd-perfil
+                 move f-descricao-perfil           to f01000-descricao-perfil
+
+                 perform 9000-gravar-pd01000
+
+                 if   not ws-operacao-ok
+                      string "Erro de gravação - f01000-perfil [" f01000-perfil "]" into ws-mensagem
+                      perform 9000-mensagem
+                      perform 8000-controle-frame
+                      exit section
+                 end-if
+
+                 move zero                         to ws-qtd-programas-clonados
+
+                 perform varying ws-ix-clonagem from 1 by 1
+                         until ws-ix-clonagem > ws-qtd-itens-clonagem
+
+                      initialize                   f01100-perfil-modulo
+                      move lnk-cd-empresa          to f01100-cd-empresa
+                      move lnk-cd-filial           to f01100-cd-filial
+                      move f-cd-perfil             to f01100-cd-perfil
+                      move ws-cd-programa-clonagem(ws-ix-clonagem)   to f01100-cd-programa
+                      move ws-id-consulta-clonagem(ws-ix-clonagem)   to f01100-id-consulta
+                      move ws-id-inclusao-clonagem(ws-ix-clonagem)   to f01100-id-inclusao
+                      move ws-id-manutencao-clonagem(ws-ix-clonagem) to f01100-id-manutencao
+                      move ws-id-exclusao-clonagem(ws-ix-clonagem)   to f01100-id-exclusao
+
+                      perform 9000-gravar-pd01100
+
+                      if   ws-operacao-ok
+                           add 1                    to ws-qtd-programas-clonados
+                      else
+                           string "Erro de gravação - f01100-perfil-modulo [" f01100-perfil-modulo "]" into ws-mensagem
+                           perform 9000-mensagem
+                      end-if
+
+                 end-perform
+
+                 string "Perfil clonado com sucesso! " ws-qtd-programas-clonados " permissão(ões) copiada(s)" into ws-mensagem
+                 perform 9000-mensagem
+
+                 perform 8000-tela
+
+            end-if
+
+            perform 8000-controle-frame
+
+       exit.
+
       *>=================================================================================
        3000-finalizacao section.
 
             close pd01000
+            close pd01100
 
-       exit.                                                   
+       exit.
       *>=================================================================================
       *> Rotinas Genérias - Frame
  
@@ -350,6 +554,7 @@
       *> Rotinas Genérias
 
        copy CSP00900.cpy. *> Padrão
+       copy CSP00901.cpy. *> Relatório
 
       *>=================================================================================       
        9000-move-registros-frame section.
@@ -379,4 +584,5 @@
       *>=================================================================================
       *> Leituras
 
-       copy CSR01000.cpy. 
\ No newline at end of file
+       copy CSR01000.cpy.
+       copy CSR01100.cpy. 
\ No newline at end of file
