@@ -0,0 +1,436 @@
+      $set sourceformat"free"
+       program-id. CS00000M.
+      *>=================================================================================
+      *>
+      *>                           Menu Principal
+      *>
+      *>=================================================================================
+       environment division.
+       configuration section.
+            special-names. decimal-point is comma.
+            
+       copy CSS00100.cpy. *> Módulos
+       copy CSS01300.cpy. *> Usuário x Módulos
+       copy CSS02400.cpy. *> Auditoria de acesso negado
+
+      *>=================================================================================
+       data division.
+
+       copy CSF00100.cpy. *> Módulos
+       copy CSF01300.cpy. *> Usuário x Módulos
+       copy CSF02400.cpy. *> Auditoria de acesso negado
+      
+      *>=================================================================================      
+       working-storage section.
+       
+       78   c-versao                                value "a".
+       78   c-este-programa                         value "CS00000M".
+       78   c-descricao-programa                    value "MENU PRINCIPAL".
+
+       78   c-max-modulos-tabela                    value 100.
+       78   c-nr-modulos-por-pagina                 value 06.
+       78   c-opcao-buscar-modulo                   value 96.
+       78   c-opcao-pagina-anterior                 value 97.
+       78   c-opcao-proxima-pagina                  value 98.
+
+       copy CSC00900.cpy.
+       copy CSW00900.cpy.
+
+       01   ws-campos-trabalho.
+            03 ws-nr-linha                         pic 9(02).
+            03 ws-nr-coluna                        pic 9(02).
+            03 ws-cd-programa                      pic x(08).
+            03 ws-id-acesso                        pic x(01).
+               88 ws-usuario-acesso                     value "S".
+               88 ws-usuario-sem-acesso                 value "N".
+            03 ws-linha-modulo                     pic x(58).
+            03 ws-linha-paginacao                  pic x(76).
+            03 ws-pagina-atual                      pic 9(03) value 1.
+            03 ws-nr-paginas                        pic 9(03) value 1.
+            03 ws-nr-modulos-carregados             pic 9(03) value zeros.
+            03 ws-ix-modulos                        pic 9(03) comp.
+            03 ws-ix-inicio                         pic 9(03) comp.
+            03 ws-ix-fim                            pic 9(03) comp.
+            03 ws-cd-busca                          pic x(08).
+            03 ws-id-modulo-encontrado             pic x(01).
+               88 ws-modulo-encontrado                  value "S".
+            03 ws-nr-sequencia-auditoria-negado     pic 9(06).
+
+       01   ws-tabela-modulos.
+            03 ws-modulo                           occurs 100 times.
+               05 ws-tab-cd-programa                pic x(08).
+               05 ws-tab-operacao                   pic 9(02).
+               05 ws-tab-descricao                  pic x(55).
+
+      *>=================================================================================
+       linkage section.
+       
+       copy CSL00900.cpy.
+      
+      *>=================================================================================
+       screen section.
+                                                    
+                                                                           
+      *>=================================================================================
+       procedure division using lnk-par.
+       
+      *>=================================================================================
+
+       0000-controle section.
+            perform 1000-inicializacao
+            perform 2000-processamento
+            perform 3000-finalizacao.
+       0000-saida.    
+            exit program
+            stop run
+       exit.
+       
+      *>=================================================================================
+       1000-inicializacao section.
+     
+            initialize                             wf-opcoes-frame
+                    
+       exit.
+        
+      *>=================================================================================
+       2000-processamento section.
+       
+            perform until wf-frame-retornar
+                 
+                 evaluate wf-frame
+                      when 0
+                           perform 8000-tela
+                      when 9
+                           perform 2999-controle-frame     
+                      when other
+                           move "Frame inválido!"  to ws-mensagem
+                           perform 9000-mensagem
+                           perform 9000-abortar
+                 end-evaluate
+                           
+            end-perform
+       
+       exit.
+           
+      *>=================================================================================
+       2999-controle-frame section.
+
+            perform 8000-accept-opcao
+
+            if   not wf-opcao-retornar
+
+                 evaluate wf-opcao
+                      when c-opcao-proxima-pagina
+                           if   ws-pagina-atual < ws-nr-paginas
+                                add 1                  to ws-pagina-atual
+                           end-if
+                      when c-opcao-pagina-anterior
+                           if   ws-pagina-atual > 1
+                                subtract 1             from ws-pagina-atual
+                           end-if
+                      when c-opcao-buscar-modulo
+                           perform 9000-buscar-modulo-por-codigo
+                      when other
+                           perform 9000-executar-modulo
+                 end-evaluate
+
+                 perform 8000-inicia-frame
+
+            end-if
+
+            if   wf-opcao-retornar
+                 set wf-frame-retornar             to true
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-executar-modulo section.
+
+            perform 9000-abrir-io-pd00100
+            perform 9000-abrir-io-pd01300
+            perform 9000-abrir-io-pd02400
+
+            initialize                   f00100-modulos
+            move lnk-cd-empresa          to f00100-cd-empresa
+            move lnk-cd-filial           to f00100-cd-filial
+            move c-este-programa         to f00100-programa-principal
+            move wf-opcao                to f00100-operacao-programa
+            perform 9000-ler-pd00100-ran-1
+            if   not ws-operacao-ok
+            and  not ws-registro-inexistente
+                 string "Erro de leitura f00100-modulos - Status [" ws-resultado-acesso "]" into ws-mensagem
+                 perform 9000-mensagem
+                 perform 9000-abortar
+            end-if
+
+            move f00100-cd-programa           to ws-cd-programa
+
+            if   not lnk-login-master
+                 initialize                   f01300-usuario-modulo
+                 move lnk-cd-empresa          to f01300-cd-empresa
+                 move lnk-cd-filial           to f01300-cd-filial
+                 move lnk-id-usuario          to f01300-id-usuario
+                 move ws-cd-programa          to f01300-cd-programa
+                 perform 9000-ler-pd01300-ran
+                 if   not ws-operacao-ok
+                 and  not ws-registro-inexistente
+                      string "Erro de leitura f00100-modulos - Status [" ws-resultado-acesso "]" into ws-mensagem
+                      perform 9000-mensagem
+                      perform 9000-abortar
+                 end-if
+
+                 move f01300-id-consulta      to lnk-id-consulta
+                 move f00130-id-inclusao      to lnk-id-inclusao
+                 move f01300-id-manutencao    to lnk-id-manutencao
+                 move f00130-id-exclusao      to lnk-id-exclusao
+            else
+                 set lnk-permite-consulta     to true
+                 set lnk-permite-inclusao     to true
+                 set lnk-permite-manutencao   to true
+                 set lnk-permite-exclusao     to true
+            end-if
+
+            if   (lnk-permite-consulta or lnk-permite-inclusao or lnk-permite-manutencao or lnk-permite-exclusao)
+            and  ws-cd-programa not equal spaces
+                 close pd00100
+                 close pd01300
+                 close pd02400
+
+                 call ws-cd-programa using lnk-par
+                 cancel ws-cd-programa
+            else
+                 if   ws-cd-programa not equal spaces
+                      perform 9000-registrar-acesso-negado
+                 end-if
+
+                 close pd00100
+                 close pd01300
+                 close pd02400
+
+                 move "Módulo não encontrado ou sem acesso!" to ws-mensagem
+                 perform 9000-mensagem
+            end-if
+
+            set lnk-nao-permite-consulta      to true
+            set lnk-nao-permite-inclusao      to true
+            set lnk-nao-permite-manutencao    to true
+            set lnk-nao-permite-exclusao      to true
+
+       exit.
+
+      *>=================================================================================
+       9000-buscar-modulo-por-codigo section.
+
+            move spaces                            to ws-cd-busca
+            perform until ws-cd-busca <> spaces
+                 accept ws-cd-busca at line 24 col 30 with update auto-skip
+            end-perform
+
+            move "N"                                to ws-id-modulo-encontrado
+
+            move function upper-case(ws-cd-busca)  to ws-cd-busca
+
+            perform varying ws-ix-modulos from 1 by 1
+                    until ws-ix-modulos > ws-nr-modulos-carregados
+                       or ws-modulo-encontrado
+
+                 if   ws-tab-cd-programa (ws-ix-modulos) equal ws-cd-busca
+                      set ws-modulo-encontrado       to true
+                      move ws-tab-operacao (ws-ix-modulos) to wf-opcao
+                 end-if
+
+            end-perform
+
+            if   ws-modulo-encontrado
+                 perform 9000-executar-modulo
+            else
+                 string "Módulo [" ws-cd-busca "] não encontrado!" into ws-mensagem
+                 perform 9000-mensagem
+            end-if
+
+       exit.
+      
+      *>=================================================================================
+       3000-finalizacao section.
+       
+       
+       exit.  
+                                                        
+      *>=================================================================================
+       8000-tela section.
+
+            perform 9000-frame-padrao
+
+            perform 9000-carrega-modulos
+
+            compute ws-nr-paginas = (ws-nr-modulos-carregados + c-nr-modulos-por-pagina - 1)
+                                     / c-nr-modulos-por-pagina
+            if   ws-nr-paginas < 1
+                 move 1                             to ws-nr-paginas
+            end-if
+            if   ws-pagina-atual > ws-nr-paginas
+                 move ws-nr-paginas                 to ws-pagina-atual
+            end-if
+            if   ws-pagina-atual < 1
+                 move 1                             to ws-pagina-atual
+            end-if
+
+            compute ws-ix-inicio = ((ws-pagina-atual - 1) * c-nr-modulos-por-pagina) + 1
+            compute ws-ix-fim    = ws-pagina-atual * c-nr-modulos-por-pagina
+            if   ws-ix-fim > ws-nr-modulos-carregados
+                 move ws-nr-modulos-carregados      to ws-ix-fim
+            end-if
+
+            move 11                                to ws-nr-linha
+            move 04                                to ws-nr-coluna
+
+            perform varying ws-ix-modulos from ws-ix-inicio by 1
+                    until ws-ix-modulos > ws-ix-fim
+
+                 string ws-tab-operacao (ws-ix-modulos) " - "
+                        ws-tab-descricao (ws-ix-modulos) into ws-linha-modulo
+
+                 display ws-linha-modulo at line ws-nr-linha col ws-nr-coluna
+
+                 add 02                              to ws-nr-linha
+
+            end-perform
+
+            move spaces                             to ws-linha-paginacao
+            string "Página " ws-pagina-atual " de " ws-nr-paginas
+                   " - 96-Buscar Módulo  97-Anterior  98-Próxima  99-Sair"
+                   into ws-linha-paginacao
+            display ws-linha-paginacao at line 24 col 04
+
+            perform 8000-controle-frame
+
+       exit.
+      
+      *>=================================================================================
+      *> Rotinas Genérias - Frame
+ 
+       copy CSC00903.cpy. *> Frame
+                               
+      *>=================================================================================
+      *> Rotinas Genérias
+      
+
+       copy CSP00900.cpy. *> Padrão
+       
+      *>=================================================================================
+       9000-carrega-modulos section.
+
+            move zeros                              to ws-nr-modulos-carregados
+
+            perform 9000-abrir-io-pd00100
+            perform 9000-abrir-io-pd01300
+
+            initialize                             f00100-modulos
+            move lnk-cd-empresa                    to f00100-cd-empresa
+            move lnk-cd-filial                     to f00100-cd-filial
+            move c-este-programa                   to f00100-programa-principal
+            perform 9000-str-pd00100-grt
+            perform 9000-ler-pd00100-nex
+            perform until not ws-operacao-ok
+                 or f00100-cd-empresa   <>  lnk-cd-empresa
+                 or f00100-cd-filial    <>  lnk-cd-filial
+
+                 if   f00100-programa-principal equal c-este-programa
+
+                       if   not lnk-login-master
+                            move f00100-cd-programa     to ws-cd-programa
+                            perform 9000-verifica-acesso
+                       end-if
+
+                       if   (ws-usuario-acesso or lnk-login-master)
+                       and  ws-nr-modulos-carregados < c-max-modulos-tabela
+
+                            add 1                        to ws-nr-modulos-carregados
+                            move f00100-cd-programa      to ws-tab-cd-programa (ws-nr-modulos-carregados)
+                            move f00100-operacao-programa to ws-tab-operacao (ws-nr-modulos-carregados)
+                            move f00100-descricao-programa to ws-tab-descricao (ws-nr-modulos-carregados)
+
+                       end-if
+
+                 end-if
+
+                 perform 9000-ler-pd00100-nex
+            end-perform
+
+            close pd00100
+            close pd01300
+
+       exit.
+
+      *>=================================================================================
+      *> Grava um registro na trilha de auditoria quando um usuário
+      *> efetivamente tenta executar um módulo para o qual
+      *> não possui autorização em f01300-usuario-modulo.
+       9000-registrar-acesso-negado section.
+
+            initialize                              f02400-auditoria-acesso-negado
+
+            accept ws-data-inv                      from date yyyymmdd
+            move ws-data-inv                        to f02400-data-acesso
+
+            accept ws-horas                         from time
+            move ws-horas                           to f02400-hora-acesso
+
+            perform 9000-proxima-sequencia-negado
+            move ws-nr-sequencia-auditoria-negado   to f02400-nr-sequencia
+
+            move lnk-id-usuario                     to f02400-id-usuario
+            move lnk-cd-empresa                     to f02400-cd-empresa
+            move lnk-cd-filial                      to f02400-cd-filial
+            move ws-cd-programa                     to f02400-cd-programa
+
+            perform 9000-gravar-pd02400
+            if   not ws-operacao-ok
+                 string "Erro ao gravar auditoria de acesso negado - " ws-resultado-acesso into ws-mensagem
+                 perform 9000-mensagem
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-proxima-sequencia-negado section.
+
+            move ws-data-inv                        to f02400-data-acesso
+            move ws-horas                           to f02400-hora-acesso
+            move 999999                              to f02400-nr-sequencia
+            perform 9000-str-pd02400-ngrt
+            perform 9000-ler-pd02400-pre
+            if   ws-operacao-ok
+            and  f02400-data-acesso equal ws-data-inv
+            and  f02400-hora-acesso equal ws-horas
+                 compute ws-nr-sequencia-auditoria-negado = f02400-nr-sequencia + 1
+            else
+                 move 1                              to ws-nr-sequencia-auditoria-negado
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-verifica-acesso section.
+
+            set ws-usuario-sem-acesso              to true
+            
+            initialize                             f01300-usuario-modulo
+            move lnk-cd-empresa                    to f01300-cd-empresa
+            move lnk-cd-filial                     to f01300-cd-filial
+            move lnk-id-usuario                    to f01300-id-usuario
+            move ws-cd-programa                    to f01300-cd-programa
+            perform 9000-ler-pd01300-ran
+            if   ws-operacao-ok
+                 set ws-usuario-acesso             to true
+            end-if
+       
+       exit.
+             
+      *>=================================================================================
+      *> Leituras
+      
+       copy CSR00100.cpy. *> Módulos
+       copy CSR01300.cpy. *> Usuário x Módulos
+       copy CSR02400.cpy. *> Auditoria de acesso negado
\ No newline at end of file
