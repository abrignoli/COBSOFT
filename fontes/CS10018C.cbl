@@ -1,50 +1,58 @@
       $set sourceformat"free"
        program-id. CS10018C.
       *>=================================================================================
-      *>    
+      *>
       *>                                Preços Produtos
       *>
       *>=================================================================================
        environment division.
        configuration section.
-            special-names. decimal-point is comma.      
-        
+            special-names. decimal-point is comma.
+
        copy CSS01800.cpy.
-       copy CSS02100.cpy.  
+       copy CSS02100.cpy.
+       copy CSS00901.cpy.
 
       *>=================================================================================
-       data division.      
+       data division.
 
        copy CSF01800.cpy.
-       copy CSF02100.cpy.         
-      
-      *>=================================================================================      
+       copy CSF02100.cpy.
+       copy CSF00901.cpy.
+
+      *>=================================================================================
        working-storage section.
-       
-       78   c-versao                               value "a".
+
+       78   c-versao                               value "b".
        78   c-este-programa                        value "CS10018C".
        78   c-descricao-programa                   value "PRECOS PRODUTOS".
-       
+
        copy CSC00900.cpy.
        copy CSW00900.cpy.
-       
-       
+
+
        01   ws-campos-trabalho.
             03 ws-cd-produto                       pic 9(09).
-            03 ws-vl-unitario                      pic 9(09)v9(02).   
+            03 ws-vl-unitario                      pic 9(09)v9(02).
+            03 ws-data-vigencia                    pic 9(08).
+            03 ws-id-registro                      pic x(01).
+               88 ws-registro-encontrado                value "S" false "N".
 
        01   f-produto.
             03 f-cd-produto                        pic zzzzzzzzz.
             03 f-descricao-produto                 pic x(55).
             03 f-vl-unitario                       pic zzz.zzz.zzz,zz.
+            03 f-data-vigencia                     pic 9(08).
+            03 f-data-alteracao                    pic 9(08).
+            03 f-hora-alteracao                    pic 9(08).
       *>=================================================================================
        linkage section.
-                 
+
        copy CSL00900.cpy.
-      
+
       *>=================================================================================
        screen section.
-       
+
        01   frm-produto.
             03 line 11 col 18   pic x(15) value "Codigo Produto:".
             03 line 11 col 34   pic 9(09) from f-cd-produto.
@@ -52,55 +60,60 @@
             03 line 13 col 34   pic x(55) from f-descricao-produto.
             03 line 15 col 19   pic x(15) value "Valor Unitario:".
             03 line 15 col 34   pic zzz.zzz.zzz,zz from f-vl-unitario.
+            03 line 17 col 12   pic x(21) value "Vigente Desde (data):".
+            03 line 17 col 34   pic 9(08) from f-data-vigencia.
+            03 line 19 col 19   pic x(15) value "Ult. Alteracao:".
+            03 line 19 col 34   pic 9(08) from f-data-alteracao.
+            03 line 19 col 44   pic 9(08) from f-hora-alteracao.
 
       *>=================================================================================
        procedure division using lnk-par.
-       
+
       *>=================================================================================
 
        0000-controle section.
             perform 1000-inicializacao
             perform 2000-processamento
             perform 3000-finalizacao.
-       0000-saida.    
+       0000-saida.
             exit program
             stop run
        exit.
-       
+
       *>=================================================================================
        1000-inicializacao section.
 
            initialize                             wf-opcoes-frame
-           
+
            perform 9000-abrir-i-pd01800
-           perform 9000-abrir-io-pd02100        
-       
+           perform 9000-abrir-io-pd02100
+
        exit.
-        
+
       *>=================================================================================
        2000-processamento section.
 
              perform until wf-frame-retornar
-                      
+
                  evaluate wf-frame
                       when 0
                            perform 8000-tela
                            perform 8000-controle-frame
                       when 9
                            perform 2999-controle-frame
-                      when other   
+                      when other
                            move "Frame invalido!"   to ws-mensagem
                            perform 9000-mensagem
                  end-evaluate
-                           
-            end-perform       
-       
+
+            end-perform
+
        exit.
       *>=================================================================================
        2999-controle-frame section.
-        
+
             perform 8000-accept-opcao
-            
+
             evaluate wf-opcao
                 when 01
                      perform 2100-incluir
@@ -113,71 +126,58 @@
                 when 05
                      perform 2100-relatorio
                 when 99
-                     set wf-frame-retornar         to true                       
-                when other    
+                     set wf-frame-retornar         to true
+                when other
                      move "Opcao invalida!"   to ws-mensagem
-                     perform 9000-mensagem            
+                     perform 9000-mensagem
             end-evaluate
 
-       exit. 
+       exit.
 
       *>=================================================================================
        2100-incluir section.
 
             if   not lnk-permite-inclusao
                  exit section
-            end-if       
-
-            perform 8000-limpa-tela 
-
-            perform until exit
-            
-                accept f-cd-produto at line 11 col 34 with update auto-skip
+            end-if
 
-                move f-cd-produto              to ws-cd-produto
+            perform 8000-limpa-tela
 
-                if   ws-cd-produto greater zeros
-                     initialize                f01800-produto
-                     move lnk-cd-empresa       to f01800-cd-empresa
-                     move lnk-cd-filial        to f01800-cd-filial
-                     move ws-cd-produto        to f01800-cd-produto
-                     perform 9000-ler-pd01800-ran
-                     if   not ws-operacao-ok
-                     and  not ws-registro-inexistente
-                          string "Erro de leitura f01800-produto - " ws-resultado-acesso into ws-mensagem
-                          perform 9000-mensagem
-                     else
-                          if   ws-registro-inexistente
-                               string "Produto não cadastrado! [" ws-cd-produto "]" into ws-mensagem
-                               perform 9000-mensagem                              
-                          else
-                               move f01800-cd-produto           to f-cd-produto
-                               move f01800-descricao-produto    to f-descricao-produto
+            perform 2200-informar-produto
 
-                               perform 8000-tela
+            if   not ws-registro-encontrado
+                 exit section
+            end-if
 
-                               exit perform        
-                          end-if      
-                     end-if                          
-                end-if                     
+      *>          apresenta o preco vigente hoje, se houver, antes de lancar o novo
+            perform 2300-buscar-preco-vigente
 
-            end-perform
+            if   ws-operacao-ok
+                 move f02100-vl-unitario            to f-vl-unitario
+                 move f02100-data-vigencia          to f-data-vigencia
+                 display f-vl-unitario at line 15 col 34
+                 display f-data-vigencia at line 17 col 34
+            end-if
 
             perform until exit
-                
+
                 move zeros                         to ws-vl-unitario
-                
+
                 accept f-vl-unitario at line 15 col 34 with update auto-skip
 
                 move f-vl-unitario                 to ws-vl-unitario
 
                 if   ws-vl-unitario greater zeros
                      exit perform
-                end-if                
+                end-if
 
             end-perform
 
-            move "Confirma inclusão do registro? [S/N]" to ws-mensagem
+            accept ws-data-inv                     from date yyyymmdd
+            move ws-data-inv                       to ws-data-vigencia f-data-vigencia
+            display f-data-vigencia at line 17 col 34
+
+            move "Confirma inclusão do novo preço vigente? [S/N]" to ws-mensagem
             perform 9000-mensagem
 
             if   ws-mensagem-opcao-sim
@@ -186,9 +186,11 @@
                  move lnk-cd-empresa                    to f02100-cd-empresa
                  move lnk-cd-filial                     to f02100-cd-filial
                  move f-cd-produto                      to f02100-cd-produto
+                 move ws-data-vigencia                  to f02100-data-vigencia
                  move ws-vl-unitario                    to f02100-vl-unitario
                  move function numval(lnk-id-usuario)   to f02100-id-usuario
-                 
+                 set  f02100-preco-ativo                to true
+
                  accept ws-data-inv                     from date yyyymmdd
                  accept ws-horas                        from time
 
@@ -199,13 +201,16 @@
                  if   not ws-operacao-ok
                       perform 9000-regravar-pd02100
                       if   not ws-operacao-ok
-                           string "Erro ao gravar  f02100-preco-produto - " ws-resultado-acesso into ws-mensagem
+                           string "Erro ao gravar preço - " ws-resultado-acesso into ws-mensagem
                            perform 9000-mensagem
                       end-if
                  end-if
 
+                 move f02100-data-alteracao             to f-data-alteracao
+                 move f02100-hora-alteracao              to f-hora-alteracao
+
             end-if
- 
+
 
        exit.
 
@@ -213,64 +218,297 @@
       *>=================================================================================
        2100-consulta section.
 
+            if   not lnk-permite-consulta
+                 exit section
+            end-if
+
+            perform 2200-informar-produto
+
+            if   not ws-registro-encontrado
+                 exit section
+            end-if
+
+            perform 2300-buscar-preco-vigente
+
+            if   ws-operacao-ok
+                 move f02100-vl-unitario            to f-vl-unitario
+                 move f02100-data-vigencia          to f-data-vigencia
+                 move f02100-data-alteracao         to f-data-alteracao
+                 move f02100-hora-alteracao         to f-hora-alteracao
+            else
+                 move "Nenhum preço vigente cadastrado para este produto!" to ws-mensagem
+                 perform 9000-mensagem
+            end-if
+
+            perform 8000-tela
+
        exit.
 
 
       *>=================================================================================
        2100-manutencao section.
 
+            if   not lnk-permite-manutencao
+                 exit section
+            end-if
+
+            perform 2200-informar-produto
+
+            if   not ws-registro-encontrado
+                 exit section
+            end-if
+
+            perform 2300-buscar-preco-vigente
+
+            if   not ws-operacao-ok
+                 move "Nenhum preço vigente cadastrado para este produto!" to ws-mensagem
+                 perform 9000-mensagem
+                 exit section
+            end-if
+
+            move f02100-vl-unitario                to f-vl-unitario
+            move f02100-data-vigencia               to f-data-vigencia
+
+            perform 8000-tela
+
+            perform until exit
+
+                move zeros                          to ws-vl-unitario
+
+                accept f-vl-unitario at line 15 col 34 with update auto-skip
+
+                move f-vl-unitario                  to ws-vl-unitario
+
+                if   ws-vl-unitario greater zeros
+                     exit perform
+                end-if
+
+            end-perform
+
+            move ws-vl-unitario                     to f02100-vl-unitario
+            move function numval(lnk-id-usuario)    to f02100-id-usuario
+
+            accept ws-data-inv                      from date yyyymmdd
+            accept ws-horas                         from time
+
+            move ws-data-inv                        to f02100-data-alteracao
+            move ws-horas                           to f02100-hora-alteracao
+
+            perform 9000-regravar-pd02100
+            if   not ws-operacao-ok
+                 string "Erro ao alterar preço - " ws-resultado-acesso into ws-mensagem
+                 perform 9000-mensagem
+            else
+                 move f02100-data-alteracao          to f-data-alteracao
+                 move f02100-hora-alteracao          to f-hora-alteracao
+            end-if
+
        exit.
 
 
       *>=================================================================================
        2100-exclusao section.
 
+            if   not lnk-permite-exclusao
+                 exit section
+            end-if
+
+            perform 2200-informar-produto
+
+            if   not ws-registro-encontrado
+                 exit section
+            end-if
+
+            perform 2300-buscar-preco-vigente
+
+            if   not ws-operacao-ok
+                 move "Nenhum preço vigente cadastrado para este produto!" to ws-mensagem
+                 perform 9000-mensagem
+                 exit section
+            end-if
+
+            move f02100-vl-unitario                 to f-vl-unitario
+            move f02100-data-vigencia               to f-data-vigencia
+
+            perform 8000-tela
+
+            set  f02100-preco-inativo               to true
+            perform 9000-regravar-pd02100
+            if   not ws-operacao-ok
+                 string "Erro ao inativar preço - " ws-resultado-acesso into ws-mensagem
+                 perform 9000-mensagem
+            end-if
+
        exit.
 
 
       *>=================================================================================
        2100-relatorio section.
 
+            if   not lnk-permite-consulta
+                 exit section
+            end-if
+
+            perform 9000-abrir-relatorio
+
+            move lnk-cd-empresa                    to f02100-cd-empresa
+            move lnk-cd-filial                     to f02100-cd-filial
+            move zeros                              to f02100-cd-produto
+                                                       f02100-data-vigencia
+            perform 9000-str-pd02100-grt
+            perform 9000-ler-pd02100-nex
+
+            perform until not ws-operacao-ok
+                          or f02100-cd-empresa <> lnk-cd-empresa
+                          or f02100-cd-filial <> lnk-cd-filial
+
+                 move spaces                        to f01800-descricao-produto
+                 move f02100-cd-empresa             to f01800-cd-empresa
+                 move f02100-cd-filial              to f01800-cd-filial
+                 move f02100-cd-produto             to f01800-cd-produto
+                 perform 9000-ler-pd01800-ran
+
+                 move spaces                        to rl-linha-relatorio
+                 string f02100-cd-produto " " f01800-descricao-produto delimited by "  "
+                        " - VIGÊNCIA " f02100-data-vigencia " - R$ " f02100-vl-unitario
+                        into rl-linha-relatorio
+
+                 perform 9000-imprimir-linha-relatorio
+
+                 perform 9000-ler-pd02100-nex
+
+            end-perform
+
+            perform 9000-fechar-relatorio
+
+       exit.
+
+      *>=================================================================================
+       2200-informar-produto section.
+
+            move "N"                                to ws-id-registro
+
+            perform until exit
+
+                accept f-cd-produto at line 11 col 34 with update auto-skip
+
+                move f-cd-produto              to ws-cd-produto
+
+                if   ws-cd-produto greater zeros
+                     initialize                f01800-produto
+                     move lnk-cd-empresa       to f01800-cd-empresa
+                     move lnk-cd-filial        to f01800-cd-filial
+                     move ws-cd-produto        to f01800-cd-produto
+                     perform 9000-ler-pd01800-ran
+                     if   not ws-operacao-ok
+                     and  not ws-registro-inexistente
+                          string "Erro de leitura f01800-produto - " ws-resultado-acesso into ws-mensagem
+                          perform 9000-mensagem
+                          exit perform
+                     else
+                          if   ws-registro-inexistente
+                               string "Produto não cadastrado! [" ws-cd-produto "]" into ws-mensagem
+                               perform 9000-mensagem
+                          else
+                               move f01800-cd-produto           to f-cd-produto
+                               move f01800-descricao-produto    to f-descricao-produto
+                               move "S"                          to ws-id-registro
+
+                               perform 8000-tela
+
+                               exit perform
+                          end-if
+                     end-if
+                end-if
+
+            end-perform
+
+       exit.
+
+      *>=================================================================================
+      *> Localiza o preço vigente para o produto informado, na data atual, ou seja,
+      *> o registro de maior data-vigencia que ainda seja menor ou igual a hoje.
+       2300-buscar-preco-vigente section.
+
+            accept ws-data-inv                     from date yyyymmdd
+
+            move zeros                              to ws-resultado-acesso
+
+            initialize                              f02100-preco-produto
+            move lnk-cd-empresa                     to f02100-cd-empresa
+            move lnk-cd-filial                      to f02100-cd-filial
+            move ws-cd-produto                      to f02100-cd-produto
+            move ws-data-inv                        to f02100-data-vigencia
+            perform 9000-str-pd02100-ngrt
+            if   not ws-operacao-ok
+                 exit section
+            end-if
+
+            perform 9000-ler-pd02100-pre
+
+            perform until exit
+
+                if   not ws-operacao-ok
+                     exit perform
+                end-if
+
+                if   f02100-cd-empresa not equal lnk-cd-empresa
+                or   f02100-cd-filial  not equal lnk-cd-filial
+                or   f02100-cd-produto not equal ws-cd-produto
+                     move "23"                       to ws-resultado-acesso
+                     exit perform
+                end-if
+
+                if   f02100-preco-ativo
+                     exit perform
+                end-if
+
+                perform 9000-ler-pd02100-pre
+
+            end-perform
+
        exit.
+
       *>=================================================================================
        3000-finalizacao section.
 
             close pd01800
             close pd02100
-       
-       
-       exit.                                                   
+
+
+       exit.
       *>=================================================================================
       *> Rotinas Genérias - Frame
- 
+
        copy CSC00903.cpy. *> Frame
 
       *>=================================================================================
        8000-tela section.
-                  
+
             perform 9000-frame-padrao
             display frm-produto
-       
-       exit.          
+
+       exit.
 
       *>=================================================================================
        8000-limpa-tela section.
-       
+
             initialize                             f-produto
-            
+
             perform 9000-frame-padrao
             display frm-produto
-       
-       exit. 
-                               
+
+       exit.
+
       *>=================================================================================
       *> Rotinas Genérias
-      
+
 
        copy CSP00900.cpy. *> Padrão
-       
+       copy CSP00901.cpy. *> Relatório
+
       *>=================================================================================
-      *> Leituras 
+      *> Leituras
 
        copy CSR01800.cpy.
-       copy CSR02100.cpy.
\ No newline at end of file
+       copy CSR02100.cpy.
