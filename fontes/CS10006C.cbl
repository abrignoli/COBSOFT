@@ -30,7 +30,9 @@
        78   c-versao                               value "a".
        78   c-este-programa                        value "CS10006C".
        78   c-descricao-programa                   value "LOGRADOUROS".
-       
+
+       78   c-importacao-logradouros               value "CS10005S".
+
        copy CSC00900.cpy.
        copy CSW00900.cpy.
        
@@ -735,11 +737,23 @@
        exit.       
        
       *>=================================================================================
+      *> Importação em lote de logradouros a partir do arquivo CEP.CSV
        2100-relatorio section.
-       
-       
-       exit.        
-              
+
+            if   not lnk-permite-inclusao
+                 exit section
+            end-if
+
+            move "Confirma importação em lote de logradouros (CEP.CSV)? [S/N]" to ws-mensagem
+            perform 9000-mensagem
+
+            if   ws-mensagem-opcao-sim
+                 call c-importacao-logradouros using lnk-par
+                 cancel c-importacao-logradouros
+            end-if
+
+       exit.
+
 
       *>=================================================================================
        3000-finalizacao section.
