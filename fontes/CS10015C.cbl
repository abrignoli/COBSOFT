@@ -1,40 +1,50 @@
       $set sourceformat"free"
        program-id. CS10015C.
       *>=================================================================================
-      *>    
+      *>
       *>                                Cadastro de Produtos
       *>
       *>=================================================================================
        environment division.
        configuration section.
-            special-names. decimal-point is comma.      
-        
+            special-names. decimal-point is comma.
+
        copy CSS01800.cpy.
+       copy CSS01600.cpy.
+       copy CSS00901.cpy.
 
       *>=================================================================================
-       data division.      
+       data division.
 
        copy CSF01800.cpy.
-      
-      *>=================================================================================      
+       copy CSF01600.cpy.
+       copy CSF00901.cpy.
+
+      *>=================================================================================
        working-storage section.
-       
-       78   c-versao                               value "a".
+
+       78   c-versao                               value "b".
        78   c-este-programa                        value "CS10015C".
        78   c-descricao-programa                   value "PRODUTOS".
-       
+
        copy CSC00900.cpy.
        copy CSW00900.cpy.
-       
-       
+
+
        01   ws-campos-trabalho.
             03 ws-cd-produto                       pic 9(09).
+            03 ws-cd-categoria                     pic 9(09).
+            03 ws-id-registro                      pic x(01).
+               88 ws-registro-encontrado                value "S" false "N".
+            03 ws-id-status-valido                  pic x(01).
+               88 ws-status-valido                      value "S" false "N".
 
        01   f-produto.
             03 f-cd-produto                        pic 9(09).
             03 f-descricao-produto                 pic x(55).
             03 f-descricao-abreviada               pic x(55).
             03 f-cd-categoria                      pic 9(09).
+            03 f-descricao-categoria               pic x(55).
             03 f-ean                               pic 9(13).
             03 f-ncm                               pic 9(08).
             03 f-data-inclusao                     pic 9(08).
@@ -42,80 +52,105 @@
             03 f-unidade-medida                    pic x(10).
             03 f-fator-conversao                   pic 9(09).
             03 f-peso-bruto                        pic zzzzzzzzz,zzzz.
-            03 f-peso-liquido                      pic zzzzzzzzz,zzzz.       
+            03 f-peso-liquido                      pic zzzzzzzzz,zzzz.
+            03 f-cst                               pic 9(04).
+            03 f-cfop                              pic 9(04).
+            03 f-aliquota-icms                     pic zzzzzzzzz,zz.
+            03 f-id-status                         pic x(01).
 
       *>=================================================================================
        linkage section.
-                 
+
        copy CSL00900.cpy.
-      
+
       *>=================================================================================
        screen section.
-       
+
        01   frm-produto.
             03 line 11 col 18   pic x(15) value "Codigo Produto:".
             03 line 11 col 34   pic 9(09) from f-cd-produto.
             03 line 13 col 23   pic x(10) value "Descricao:".
+            03 line 13 col 34   pic x(55) from f-descricao-produto.
             03 line 15 col 13   pic x(20) value "Descricao Abreviada:".
+            03 line 15 col 34   pic x(55) from f-descricao-abreviada.
             03 line 17 col 16   pic x(17) value "Codigo Categoria:".
+            03 line 17 col 34   pic 9(09) from f-cd-categoria.
             03 line 19 col 13   pic x(20) value "Descricao Categoria: ".
+            03 line 19 col 34   pic x(55) from f-descricao-categoria.
             03 line 21 col 22   pic x(11) value "Codigo EAN:".
+            03 line 21 col 34   pic 9(13) from f-ean.
             03 line 23 col 29   pic x(04) value "NCM:".
+            03 line 23 col 34   pic 9(08) from f-ncm.
             03 line 25 col 19   pic x(14) value "Data Inclusao:".
+            03 line 25 col 34   pic 9(08) from f-data-inclusao.
             03 line 25 col 48   pic x(14) value "Data Exclusao:".
+            03 line 25 col 63   pic 9(08) from f-data-exclusao.
             03 line 27 col 15   pic x(18) value "Unidade de Medida:".
+            03 line 27 col 34   pic x(10) from f-unidade-medida.
             03 line 29 col 14   pic x(19) value "Fator de Conversao:".
+            03 line 29 col 34   pic 9(09) from f-fator-conversao.
             03 line 31 col 22   pic x(11) value "Peso Bruto:".
+            03 line 31 col 34   pic zzzzzzzzz,zzzz from f-peso-bruto.
             03 line 31 col 49   pic x(13) value "Peso Liquido:".
+            03 line 31 col 63   pic zzzzzzzzz,zzzz from f-peso-liquido.
+            03 line 33 col 29   pic x(04) value "CST:".
+            03 line 33 col 34   pic 9(04) from f-cst.
+            03 line 33 col 49   pic x(05) value "CFOP:".
+            03 line 33 col 63   pic 9(04) from f-cfop.
+            03 line 35 col 15   pic x(18) value "Aliquota de ICMS:".
+            03 line 35 col 34   pic zzzzzzzzz,zz from f-aliquota-icms.
+            03 line 37 col 20   pic x(13) value "Situacao (A/I):".
+            03 line 37 col 34   pic x(01) from f-id-status.
 
 
       *>=================================================================================
        procedure division using lnk-par.
-       
+
       *>=================================================================================
 
        0000-controle section.
             perform 1000-inicializacao
             perform 2000-processamento
             perform 3000-finalizacao.
-       0000-saida.    
+       0000-saida.
             exit program
             stop run
        exit.
-       
+
       *>=================================================================================
        1000-inicializacao section.
 
            initialize                             wf-opcoes-frame
 
-           perform 9000-abrir-io-pd01800        
-       
+           perform 9000-abrir-io-pd01800
+           perform 9000-abrir-i-pd01600
+
        exit.
-        
+
       *>=================================================================================
        2000-processamento section.
 
              perform until wf-frame-retornar
-                      
+
                  evaluate wf-frame
                       when 0
                            perform 8000-tela
                            perform 8000-controle-frame
                       when 9
                            perform 2999-controle-frame
-                      when other   
+                      when other
                            move "Frame invalido!"   to ws-mensagem
                            perform 9000-mensagem
                  end-evaluate
-                           
-            end-perform       
-       
+
+            end-perform
+
        exit.
       *>=================================================================================
        2999-controle-frame section.
-        
+
             perform 8000-accept-opcao
-            
+
             evaluate wf-opcao
                 when 01
                      perform 2100-incluir
@@ -128,22 +163,22 @@
                 when 05
                      perform 2100-relatorio
                 when 99
-                     set wf-frame-retornar         to true                       
-                when other    
+                     set wf-frame-retornar         to true
+                when other
                      move "Opcao invalida!"   to ws-mensagem
-                     perform 9000-mensagem            
+                     perform 9000-mensagem
             end-evaluate
 
-       exit. 
+       exit.
 
       *>=================================================================================
        2100-incluir section.
 
             if   not lnk-permite-inclusao
                  exit section
-            end-if       
+            end-if
 
-            perform 8000-limpa-tela 
+            perform 8000-limpa-tela
 
             initialize                             f01800-produto
             move lnk-cd-empresa                    to f01800-cd-empresa
@@ -157,40 +192,61 @@
                  add 1                             to f01800-cd-produto
                  move f01800-cd-produto            to ws-cd-produto
             else
-                 move 1                            to ws-cd-produto                                            
-            end-if            
+                 move 1                            to ws-cd-produto
+            end-if
 
             move ws-cd-produto                     to f-cd-produto
-            
+
             perform 8000-tela
 
             perform until f-descricao-produto <> spaces
-                 accept f-descricao-produto at line 13 col 34 with update auto-skip  
+                 accept f-descricao-produto at line 13 col 34 with update auto-skip
             end-perform
 
             perform until f-descricao-abreviada <> spaces
                  accept f-descricao-abreviada at line 15 col 34 with update auto-skip
             end-perform
 
-            perform until f-cd-categoria <> spaces
-                 accept f-cd-categoria at line 17 col 34 with update auto-skip 
-            end-perform
+            perform 2300-informar-categoria
+
+            accept f-ean at line 21 col 34 with update auto-skip
+            accept f-ncm at line 23 col 34 with update auto-skip
+
+            accept ws-data-inv from date yyyymmdd
+            move ws-data-inv                       to f-data-inclusao
+            display f-data-inclusao at line 25 col 34
+
+            accept f-unidade-medida at line 27 col 34 with update auto-skip
+            accept f-fator-conversao at line 29 col 34 with update auto-skip
+            accept f-peso-bruto at line 31 col 34 with update auto-skip
+            accept f-peso-liquido at line 31 col 63 with update auto-skip
+            accept f-cst at line 33 col 34 with update auto-skip
+            accept f-cfop at line 33 col 63 with update auto-skip
+            accept f-aliquota-icms at line 35 col 34 with update auto-skip
 
             initialize                             f01800-produto
             move lnk-cd-empresa                    to f01800-cd-empresa
             move lnk-cd-filial                     to f01800-cd-filial
             move f-cd-produto                      to f01800-cd-produto
             move f-descricao-produto               to f01800-descricao-produto
+            move f-descricao-abreviada             to f01800-descricao-abreviada
+            move f-cd-categoria                    to f01800-cd-categoria
+            move f-ean                              to f01800-ean
+            move f-ncm                              to f01800-ncm
+            move f-data-inclusao                    to f01800-data-inclusao
+            move f-unidade-medida                   to f01800-unidade-medida
+            move f-fator-conversao                  to f01800-fator-conversao
+            move f-peso-bruto                       to f01800-peso-bruto
+            move f-peso-liquido                     to f01800-peso-liquido
+            move f-cst                               to f01800-cst
+            move f-cfop                              to f01800-cfop
+            move f-aliquota-icms                     to f01800-aliquota-icms
+            set  f01800-produto-ativo               to true
             perform 9000-gravar-pd01800
             if   not ws-operacao-ok
-                 perform 9000-regravar-pd01800
-                 if    not ws-operacao-ok
-                       string "Erro ao gravar produto! - " ws-resultado-acesso into ws-mensagem
-                       perform 9000-mensagem
-                 end-if
+                 string "Erro ao gravar produto! - " ws-resultado-acesso into ws-mensagem
+                 perform 9000-mensagem
             end-if
-    
-            
 
        exit.
 
@@ -198,60 +254,292 @@
       *>=================================================================================
        2100-consulta section.
 
+            if   not lnk-permite-consulta
+                 exit section
+            end-if
+
+            perform 2200-informar-produto
+
+            if   ws-operacao-ok
+                 perform 8000-tela
+            end-if
+
        exit.
 
 
       *>=================================================================================
        2100-manutencao section.
 
+            if   not lnk-permite-manutencao
+                 exit section
+            end-if
+
+            perform 2200-informar-produto
+
+            if   not ws-operacao-ok
+                 exit section
+            end-if
+
+            perform 8000-tela
+
+            perform until f-descricao-produto <> spaces
+                 accept f-descricao-produto at line 13 col 34 with update auto-skip
+            end-perform
+
+            perform until f-descricao-abreviada <> spaces
+                 accept f-descricao-abreviada at line 15 col 34 with update auto-skip
+            end-perform
+
+            perform 2300-informar-categoria
+
+            accept f-ean at line 21 col 34 with update auto-skip
+            accept f-ncm at line 23 col 34 with update auto-skip
+            accept f-unidade-medida at line 27 col 34 with update auto-skip
+            accept f-fator-conversao at line 29 col 34 with update auto-skip
+            accept f-peso-bruto at line 31 col 34 with update auto-skip
+            accept f-peso-liquido at line 31 col 63 with update auto-skip
+            accept f-cst at line 33 col 34 with update auto-skip
+            accept f-cfop at line 33 col 63 with update auto-skip
+            accept f-aliquota-icms at line 35 col 34 with update auto-skip
+
+            set  ws-status-valido                   to false
+            perform until ws-status-valido
+                 accept f-id-status at line 37 col 34 with update auto-skip
+                 if   f-id-status equal "A" or f-id-status equal "I"
+                      set ws-status-valido           to true
+                 else
+                      move "Situacao invalida! Informe A (Ativo) ou I (Inativo)" to ws-mensagem
+                      perform 9000-mensagem
+                 end-if
+            end-perform
+
+            move f-descricao-produto               to f01800-descricao-produto
+            move f-descricao-abreviada             to f01800-descricao-abreviada
+            move f-cd-categoria                    to f01800-cd-categoria
+            move f-ean                              to f01800-ean
+            move f-ncm                              to f01800-ncm
+            move f-unidade-medida                   to f01800-unidade-medida
+            move f-fator-conversao                  to f01800-fator-conversao
+            move f-peso-bruto                       to f01800-peso-bruto
+            move f-peso-liquido                     to f01800-peso-liquido
+            move f-cst                               to f01800-cst
+            move f-cfop                              to f01800-cfop
+            move f-aliquota-icms                     to f01800-aliquota-icms
+            move f-id-status                        to f01800-id-status
+            perform 9000-regravar-pd01800
+            if   not ws-operacao-ok
+                 string "Erro ao alterar produto! - " ws-resultado-acesso into ws-mensagem
+                 perform 9000-mensagem
+            end-if
+
        exit.
 
 
       *>=================================================================================
        2100-exclusao section.
 
+            if   not lnk-permite-exclusao
+                 exit section
+            end-if
+
+            perform 2200-informar-produto
+
+            if   not ws-operacao-ok
+                 exit section
+            end-if
+
+            perform 8000-tela
+
+            accept ws-data-inv from date yyyymmdd
+            move ws-data-inv                       to f-data-exclusao
+            display f-data-exclusao at line 25 col 63
+
+            set  f01800-produto-inativo            to true
+            move f-data-exclusao                    to f01800-data-exclusao
+            move f01800-id-status                   to f-id-status
+            perform 9000-regravar-pd01800
+            if   not ws-operacao-ok
+                 string "Erro ao inativar produto! - " ws-resultado-acesso into ws-mensagem
+                 perform 9000-mensagem
+            else
+                 perform 8000-tela
+            end-if
+
        exit.
 
 
       *>=================================================================================
        2100-relatorio section.
 
+            if   not lnk-permite-consulta
+                 exit section
+            end-if
+
+            perform 9000-abrir-relatorio
+
+            move lnk-cd-empresa                    to f01800-cd-empresa
+            move lnk-cd-filial                     to f01800-cd-filial
+            move zeros                              to f01800-cd-produto
+            perform 9000-str-pd01800-grt
+            perform 9000-ler-pd01800-nex
+
+            perform until not ws-operacao-ok
+                          or f01800-cd-empresa <> lnk-cd-empresa
+                          or f01800-cd-filial <> lnk-cd-filial
+
+                 move spaces                        to rl-linha-relatorio
+                 string f01800-cd-produto " " f01800-descricao-produto delimited by "  "
+                        " - NCM " f01800-ncm
+                        into rl-linha-relatorio
+
+                 perform 9000-imprimir-linha-relatorio
+
+                 perform 9000-ler-pd01800-nex
+
+            end-perform
+
+            perform 9000-fechar-relatorio
+
        exit.
+
+      *>=================================================================================
+       2200-informar-produto section.
+
+            perform 8000-limpa-tela
+
+            move zeros                              to ws-resultado-acesso
+
+            perform until ws-operacao-ok or ws-registro-inexistente
+
+                accept f-cd-produto at line 11 col 34 with update auto-skip
+
+                move f-cd-produto                  to ws-cd-produto
+
+                initialize                     f01800-produto
+                move lnk-cd-empresa             to f01800-cd-empresa
+                move lnk-cd-filial               to f01800-cd-filial
+                move ws-cd-produto               to f01800-cd-produto
+                perform 9000-ler-pd01800-ran
+
+                if   not ws-operacao-ok
+                and  not ws-registro-inexistente
+                     string "Erro de leitura de produto - " ws-resultado-acesso into ws-mensagem
+                     perform 9000-mensagem
+                     perform 9000-abortar
+                end-if
+
+                if   ws-registro-inexistente
+                     string "Produto nao cadastrado! [" ws-cd-produto "]" into ws-mensagem
+                     perform 9000-mensagem
+                end-if
+
+            end-perform
+
+            if   ws-operacao-ok
+                 move f01800-cd-produto            to f-cd-produto
+                 move f01800-descricao-produto     to f-descricao-produto
+                 move f01800-descricao-abreviada   to f-descricao-abreviada
+                 move f01800-cd-categoria           to f-cd-categoria
+                 move f01800-ean                    to f-ean
+                 move f01800-ncm                    to f-ncm
+                 move f01800-data-inclusao          to f-data-inclusao
+                 move f01800-data-exclusao          to f-data-exclusao
+                 move f01800-unidade-medida         to f-unidade-medida
+                 move f01800-fator-conversao        to f-fator-conversao
+                 move f01800-peso-bruto             to f-peso-bruto
+                 move f01800-peso-liquido           to f-peso-liquido
+                 move f01800-cst                    to f-cst
+                 move f01800-cfop                   to f-cfop
+                 move f01800-aliquota-icms          to f-aliquota-icms
+                 move f01800-id-status              to f-id-status
+                 perform 2400-ler-categoria
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       2300-informar-categoria section.
+
+            move "N"                                to ws-id-registro
+
+            perform until ws-registro-encontrado
+
+                 perform until f-cd-categoria <> zeros
+                      accept f-cd-categoria at line 17 col 34 with update auto-skip
+                 end-perform
+
+                 perform 2400-ler-categoria
+
+                 if   ws-registro-encontrado
+                      display f-descricao-categoria at line 19 col 34
+                 else
+                      string "Categoria nao cadastrada! [" f-cd-categoria "]" into ws-mensagem
+                      perform 9000-mensagem
+                      move zeros                    to f-cd-categoria
+                 end-if
+
+            end-perform
+
+       exit.
+
+      *>=================================================================================
+       2400-ler-categoria section.
+
+            move "N"                                to ws-id-registro
+            move spaces                              to f-descricao-categoria
+
+            initialize                          f01600-categoria-material
+            move lnk-cd-empresa                  to f01600-cd-empresa
+            move lnk-cd-filial                    to f01600-cd-filial
+            move f-cd-categoria                   to f01600-cd-categoria
+            perform 9000-ler-pd01600-ran
+
+            if   ws-operacao-ok
+                 move f01600-descricao-categoria  to f-descricao-categoria
+                 move "S"                          to ws-id-registro
+            end-if
+
+       exit.
+
       *>=================================================================================
        3000-finalizacao section.
-       
-       
-       exit.                                                   
+
+            close pd01800
+            close pd01600
+
+       exit.
       *>=================================================================================
       *> Rotinas Genérias - Frame
- 
+
        copy CSC00903.cpy. *> Frame
 
       *>=================================================================================
        8000-tela section.
-                  
+
             perform 9000-frame-padrao
             display frm-produto
-       
-       exit.          
+
+       exit.
 
       *>=================================================================================
        8000-limpa-tela section.
-       
+
             initialize                             f-produto
-            
+
             perform 9000-frame-padrao
             display frm-produto
-       
-       exit. 
-                               
+
+       exit.
+
       *>=================================================================================
       *> Rotinas Genérias
-      
+
 
        copy CSP00900.cpy. *> Padrão
-       
+       copy CSP00901.cpy. *> Relatório
+
       *>=================================================================================
-      *> Leituras 
+      *> Leituras
 
-       copy CSR01800.cpy.
\ No newline at end of file
+       copy CSR01800.cpy.
+       copy CSR01600.cpy.
