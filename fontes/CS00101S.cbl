@@ -1,50 +1,186 @@
       $set sourceformat"free"
        program-id. CS00101S.
       *>=================================================================================
-      *>    
-      *>                         Recupera��o de Login - Usu�rio
+      *>
+      *>                         Recuperação de Login - Usuário
       *>
       *>=================================================================================
        environment division.
        configuration section.
-            special-names. decimal-point is comma.      
+            special-names. decimal-point is comma.
+
+       copy CSS00800.cpy. *> Usuários
+
+      *>=================================================================================
+       data division.
 
+       copy CSF00800.cpy. *> Usuários
 
       *>=================================================================================
-       data division.      
-      
-      *>=================================================================================      
        working-storage section.
-       
+
        78   c-versao                                value "a".
-       78   c-este-programa                         value "CS00101S".     
-                                                                          
+       78   c-este-programa                         value "CS00101S".
+       78   c-descricao-programa                    value "RECUPERACAO DE LOGIN".
+
+       78   c-nr-max-tentativas-identidade          value 3.
+
+       01   ws-campos-trabalho.
+            03 ws-nr-tentativas-identidade          pic 9(02) value zeros.
+            03 ws-id-identidade-confirmada          pic x(01) value "N".
+               88 ws-identidade-confirmada              value "S".
+            03 ws-data-nascimento-informada         pic 9(08).
+            03 ws-email-informado                   pic x(55).
+            03 ws-nr-random                         pic 9(09).
+
+       copy CSW00900.cpy.
+
       *>=================================================================================
-       procedure division.
-       
+       linkage section.
+
+       copy CSL00900.cpy.
+
+       01   lw-login.
+            03 lw-nr-tentativas                    pic 9(02).
+            03 lw-id-retorno-usuario               pic x(01).
+               88 lw-login-invalido                     value "I".
+               88 lw-login-valido                       value "V".
+
+      *>=================================================================================
+       procedure division using lnk-par lw-login.
+
       *>=================================================================================
 
        0000-controle section.
             perform 1000-inicializacao
             perform 2000-processamento
             perform 3000-finalizacao.
-       0000-saida.    
+       0000-saida.
             exit program
             stop run
        exit.
-       
+
       *>=================================================================================
        1000-inicializacao section.
-       
+
+            perform 9000-abrir-io-pd00800
+
        exit.
-        
+
       *>=================================================================================
        2000-processamento section.
-       
+
+            initialize                              f00800-usuario
+            move function numval(lnk-id-usuario)    to f00800-id-usuario
+            perform 9000-ler-pd00800-ran
+            if   not ws-operacao-ok
+                 move "Usuário não localizado - contate o administrador" to ws-mensagem
+                 perform 9000-mensagem
+                 exit section
+            end-if
+
+            evaluate true
+
+                 when f00800-ativo
+                      move "Usuário não está bloqueado nem em aprovação - nada a recuperar" to ws-mensagem
+                      perform 9000-mensagem
+
+                 when f00800-inativo
+                      move "Usuário inativo - contate o administrador" to ws-mensagem
+                      perform 9000-mensagem
+
+                 when f00800-bloqueado
+                 or   f00800-em-aprovacao
+                      perform 2100-confirmar-identidade
+                      if   ws-identidade-confirmada
+                           perform 2200-liberar-acesso
+                      else
+                           move "Não foi possível confirmar sua identidade - contate o administrador" to ws-mensagem
+                           perform 9000-mensagem
+                      end-if
+
+            end-evaluate
+
+       exit.
+
+      *>=================================================================================
+      *> Confirma a identidade do usuário bloqueado/em aprovação pedindo
+      *> dois dados já cadastrados (data de nascimento e e-mail), sem
+      *> depender da senha esquecida/inválida que motivou o bloqueio.
+       2100-confirmar-identidade section.
+
+            move "N"                                to ws-id-identidade-confirmada
+            move zeros                               to ws-nr-tentativas-identidade
+
+            perform until ws-identidade-confirmada
+                       or ws-nr-tentativas-identidade >= c-nr-max-tentativas-identidade
+
+                 add 1                               to ws-nr-tentativas-identidade
+
+                 move zeros                          to ws-data-nascimento-informada
+                 display "Confirme sua data de nascimento (AAAAMMDD): " at line 20 col 01
+                 accept ws-data-nascimento-informada at line 20 col 45
+
+                 move spaces                         to ws-email-informado
+                 display "Confirme seu e-mail cadastrado.............: " at line 21 col 01
+                 accept ws-email-informado           at line 21 col 45
+
+                 if   ws-data-nascimento-informada equal f00800-data-nascimento
+                 and  function upper-case(ws-email-informado) equal function upper-case(f00800-email)
+                      move "S"                       to ws-id-identidade-confirmada
+                 else
+                      move "Dados não conferem com o cadastro!" to ws-mensagem
+                      perform 9000-mensagem
+                 end-if
+
+            end-perform
+
+       exit.
+
+      *>=================================================================================
+      *> Identidade confirmada - reativa o usuário, zera as tentativas
+      *> inválidas e gera uma senha provisória, forçando a troca no
+      *> próximo login (mesma rotina de senha provisória do CS00100S).
+       2200-liberar-acesso section.
+
+            compute ws-nr-random = function random * 333333333
+
+            move ws-nr-random                       to f00800-pw-usuario
+            accept ws-data-inv                      from date yyyymmdd
+            move ws-data-inv                        to f00800-data-alteracao-senha
+            set  f00800-trocar-senha                to true
+            move zeros                              to f00800-nr-tentativas-invalidas
+            set  f00800-ativo                       to true
+
+            perform 9000-regravar-pd00800
+            if   not ws-operacao-ok
+                 string "Erro ao liberar acesso - f00800-usuario [" f00800-usuario "]" into ws-mensagem
+                 perform 9000-mensagem
+                 exit section
+            end-if
+
+            move "Acesso liberado! Sua nova senha provisória é exibida abaixo." to ws-mensagem
+            perform 9000-mensagem
+
+            display "Nova senha provisória: " f00800-pw-usuario at line 24 col 01
+            perform 9000-sleep-3s
+            display "                                        " at line 24 col 01
+
        exit.
 
       *>=================================================================================
        3000-finalizacao section.
-       
-       
-       exit.                                                   
+
+            close pd00800
+
+       exit.
+
+      *>=================================================================================
+      *> Rotinas Genérias
+
+       copy CSP00900.cpy.
+
+      *>=================================================================================
+      *> Leituras
+
+       copy CSR00800.cpy. *> Tabelas
