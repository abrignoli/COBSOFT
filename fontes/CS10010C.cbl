@@ -12,6 +12,7 @@
        copy CSS00000.cpy.
        copy CSS01000.cpy.
        copy CSS01100.cpy.
+       copy CSS00901.cpy.
 
       *>=================================================================================
        data division. 
@@ -19,6 +20,7 @@
        copy CSF00000.cpy.
        copy CSF01000.cpy.
        copy CSF01100.cpy.
+       copy CSF00901.cpy.
              
       *>=================================================================================      
        working-storage section.
@@ -397,9 +399,39 @@
        
       *>=================================================================================
        2100-relatorio section.
-       
-       
-       exit.  
+
+            if   not lnk-permite-consulta
+                 exit section
+            end-if
+
+            perform 9000-abrir-relatorio
+
+            move lnk-cd-empresa                    to f01100-cd-empresa
+            move lnk-cd-filial                     to f01100-cd-filial
+            move zeros                              to f01100-cd-perfil
+            move spaces                              to f01100-cd-programa
+            perform 9000-str-pd01100-gtr
+            perform 9000-ler-pd01100-nex
+
+            perform until not ws-operacao-ok
+                          or f01100-cd-empresa <> lnk-cd-empresa
+                          or f01100-cd-filial <> lnk-cd-filial
+
+                 move spaces                        to rl-linha-relatorio
+                 string f01100-cd-perfil " " f01100-cd-programa " "
+                        "C[" f01100-id-consulta "] I[" f01100-id-inclusao "] "
+                        "M[" f01100-id-manutencao "] E[" f01100-id-exclusao "]"
+                        into rl-linha-relatorio
+
+                 perform 9000-imprimir-linha-relatorio
+
+                 perform 9000-ler-pd01100-nex
+
+            end-perform
+
+            perform 9000-fechar-relatorio
+
+       exit.
       *>=================================================================================
        3000-finalizacao section.
        
@@ -435,6 +467,7 @@
       
 
        copy CSP00900.cpy. *> Padrão
+       copy CSP00901.cpy. *> Relatório
 
       *>=================================================================================                          
        9000-monta-descricao-consulta section.
