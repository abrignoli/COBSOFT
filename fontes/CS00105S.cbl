@@ -26,7 +26,10 @@
        01   ws-campos-trabalho.
             03 ws-numero-documento                 pic 9(09).
             03 ws-serie-documento                  pic 9(03).
-       
+            03 ws-id-serie-localizada              pic x(01).
+               88 ws-serie-localizada                  value "S".
+               88 ws-serie-nao-localizada               value "N".
+
        copy CSW00900.cpy.
 
       *>=================================================================================
@@ -58,44 +61,91 @@
       *>=================================================================================
        2000-processamento section.
 
+            move "N"                               to ws-id-serie-localizada
+
+            if   lnk-cd-serie <> zeros
+                 perform 9000-localizar-serie-informada
+            else
+                 perform 9000-localizar-serie-ativa-modelo
+            end-if
+
+            if   ws-serie-nao-localizada
+                 move "Nenhuma série ativa cadastrada para o modelo/série informado!" to ws-mensagem
+                 perform 9000-mensagem
+                 perform 9000-abortar
+            end-if
+
+            move f02200-cd-serie                   to ws-serie-documento
+
+            add 1                                  to f02200-numero-documento
+
+            if   lnk-qtd-reserva-documento equal zeros
+                 move f02200-numero-documento       to ws-numero-documento
+            else
+                 move f02200-numero-documento       to lnk-numero-documento-inicial
+                 add lnk-qtd-reserva-documento      to f02200-numero-documento
+                 subtract 1                         from f02200-numero-documento
+                 move f02200-numero-documento       to lnk-numero-documento-final
+                 move f02200-numero-documento       to ws-numero-documento
+            end-if
+
+            perform 9000-regravar-pd02200
+            if   not ws-operacao-ok
+                 string "Erro de gravacao f02200-parametros-nfe - " ws-resultado-acesso into ws-mensagem
+                 perform 9000-mensagem
+            end-if
+
+            move ws-numero-documento               to lnk-numero-documento
+            move ws-serie-documento                to lnk-serie-documento
+
+       exit.
+
+      *>=================================================================================
+      *> Localiza a série de documento explicitamente informada em
+      *> lnk-cd-modelo/lnk-cd-serie, desde que esteja ativa.
+       9000-localizar-serie-informada section.
+
             initialize                             f02200-parametros-nfe
             move lnk-cd-empresa                    to f02200-cd-empresa
             move lnk-cd-filial                     to f02200-cd-filial
+            move lnk-cd-modelo                     to f02200-cd-modelo
+            move lnk-cd-serie                      to f02200-cd-serie
             perform 9000-ler-pd02200-ran
+
             if   ws-operacao-ok
-            and  f02200-cd-empresa equal lnk-cd-empresa
-            and  f02200-cd-filial  equal lnk-cd-filial
-                 add 1                             to f02200-numero-documento
-                 move f02200-numero-documento      to ws-numero-documento
-                 move f02200-serie-documento       to ws-serie-documento
-                 if   ws-numero-documento equal zeros
-                      move 1                       to ws-numero-documento
-                      
-                      add 1                        to f02200-serie-documento
-                      move f02200-serie-documento  to ws-serie-documento                              
-                 end-if
-            else
-                 move 1                            to ws-numero-documento
-                 move 1                            to ws-serie-documento                                            
-            end-if 
+            and  f02200-serie-ativa
+                 move "S"                          to ws-id-serie-localizada
+            end-if
+
+       exit.
+
+      *>=================================================================================
+      *> Nenhuma série foi informada - localiza a primeira série ativa
+      *> cadastrada para o modelo informado.
+       9000-localizar-serie-ativa-modelo section.
 
             initialize                             f02200-parametros-nfe
             move lnk-cd-empresa                    to f02200-cd-empresa
             move lnk-cd-filial                     to f02200-cd-filial
-            move ws-numero-documento               to f02200-numero-documento
-            move ws-serie-documento                to f02200-serie-documento
-            perform 9000-gravar-pd02200
-            if   not ws-operacao-ok
-                 perform 9000-regravar-pd02200
-                 if   not ws-operacao-ok
-                      string "Erro de gravacao f02200-parametros-nfe - " ws-resultado-acesso into ws-mensagem
-                      perform 9000-mensagem
+            move lnk-cd-modelo                     to f02200-cd-modelo
+            move zeros                             to f02200-cd-serie
+            perform 9000-str-pd02200-grt
+            perform 9000-ler-pd02200-nex
+
+            perform until not ws-operacao-ok
+                          or f02200-cd-empresa <> lnk-cd-empresa
+                          or f02200-cd-filial  <> lnk-cd-filial
+                          or f02200-cd-modelo  <> lnk-cd-modelo
+                          or ws-serie-localizada
+
+                 if   f02200-serie-ativa
+                      move "S"                     to ws-id-serie-localizada
+                 else
+                      perform 9000-ler-pd02200-nex
                  end-if
-            end-if
 
-            move ws-numero-documento               to lnk-numero-documento
-            move ws-serie-documento                to lnk-serie-documento
-       
+            end-perform
+
        exit.
 
       *>=================================================================================
