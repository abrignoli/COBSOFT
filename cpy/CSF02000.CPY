@@ -0,0 +1,16 @@
+       fd   pd02000.
+
+       01   f02000-transportador.
+            03 f02000-cd-empresa                   pic 9(03).
+            03 f02000-cd-filial                    pic 9(04).
+            03 f02000-cd-transportador              pic 9(09).
+            03 f02000-razao-social                  pic x(55).
+            03 f02000-codigo-antt                   pic x(15).
+            03 f02000-cgc                           pic 9(14).
+            03 f02000-ie                            pic x(11).
+            03 f02000-endereco                      pic x(55).
+            03 f02000-municipio                     pic x(55).
+            03 f02000-unidade-federativa             pic x(02).
+            03 f02000-id-status                     pic x(01).
+               88 f02000-transportador-ativo             value "A".
+               88 f02000-transportador-inativo           value "I".
