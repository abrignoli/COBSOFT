@@ -0,0 +1,19 @@
+       fd pd01500.
+
+       01   f01500-fornecedor.
+            03 f01500-cd-empresa                   pic 9(03).
+            03 f01500-cd-filial                    pic 9(04).
+            03 f01500-cd-fornecedor                pic 9(09).
+            03 f01500-razao-social                 pic x(55).
+            03 f01500-nome-fantasia                pic x(55).
+            03 f01500-tipo-pessoa                  pic x(01).
+               88 f01500-pessoa-fisica                 value "F".
+               88 f01500-pessoa-juridica               value "J".
+            03 f01500-cgc                          pic 9(14).
+            03 f01500-ie                           pic x(11).
+            03 f01500-id-logradouro                pic 9(09).
+            03 f01500-nr-endereco                  pic x(10).
+            03 f01500-nr-telefone-1                pic 9(14).
+            03 f01500-nr-telefone-2                pic 9(14).
+            03 f01500-nr-telefone-3                pic 9(14).
+            03 f01500-email                        pic x(55).
