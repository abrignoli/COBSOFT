@@ -0,0 +1,13 @@
+       fd   pd02200.
+
+       01   f02200-parametros-nfe.
+            03 f02200-cd-empresa                   pic 9(03).
+            03 f02200-cd-filial                    pic 9(04).
+            03 f02200-cd-modelo                    pic 9(02).
+               88 f02200-modelo-nfe                    value 55.
+               88 f02200-modelo-nfce                   value 65.
+            03 f02200-cd-serie                     pic 9(03).
+            03 f02200-numero-documento              pic 9(09).
+            03 f02200-id-status                     pic x(01).
+               88 f02200-serie-ativa                    value "A".
+               88 f02200-serie-inativa                  value "I".
