@@ -53,4 +53,55 @@
             03 ws-mascara-cep                      pic x(09)    value "     -   ".
             03 ws-mascara-telefone                 pic x(20)    value "+   (   )      -    ".
             03 ws-mascara-data                     pic x(10)    value "  /  /    ".
-            03 ws-nr-segundos                      pic 9(06).   
+            03 ws-nr-segundos                      pic 9(06).
+
+      *>=================================================================================
+      *> Identificacao dinamica (assign to disk) dos arquivos do sistema
+       01   ws-wid-arquivos.
+            03 wid-pd00000                         pic x(255).
+            03 wid-pd00100                         pic x(255).
+            03 wid-pd00200                         pic x(255).
+            03 wid-pd00300                         pic x(255).
+            03 wid-pd00400                         pic x(255).
+            03 wid-pd00500                         pic x(255).
+            03 wid-pd00600                         pic x(255).
+            03 wid-pd00700                         pic x(255).
+            03 wid-pd00800                         pic x(255).
+            03 wid-pd00900                         pic x(255).
+            03 wid-pd01000                         pic x(255).
+            03 wid-pd01100                         pic x(255).
+            03 wid-pd01200                         pic x(255).
+            03 wid-pd01300                         pic x(255).
+            03 wid-pd01400                         pic x(255).
+            03 wid-pd01500                         pic x(255).
+            03 wid-pd01600                         pic x(255).
+            03 wid-pd01700                         pic x(255).
+            03 wid-pd01800                         pic x(255).
+            03 wid-pd01900                         pic x(255).
+            03 wid-pd02000                         pic x(255).
+            03 wid-pd02100                         pic x(255).
+            03 wid-pd02200                         pic x(255).
+            03 wid-pd02300                         pic x(255).
+            03 wid-pd02400                         pic x(255).
+            03 wid-pd02500                         pic x(255).
+            03 wid-pd02600                         pic x(255).
+            03 wid-pd02700                         pic x(255).
+            03 wid-pd02800                         pic x(255).
+            03 wid-pd02900                         pic x(255).
+            03 wid-pd03000                         pic x(255).
+            03 wid-pd03300                         pic x(255).
+            03 wid-pd05000                         pic x(255).
+            03 wid-pd05100                         pic x(255).
+            03 wid-pd06000                         pic x(255).
+            03 wid-arqpcl                          pic x(255).
+            03 wid-arqxml                          pic x(255).
+            03 wid-arqxml-assinado                 pic x(255).
+            03 wid-arqsefaz-resp                   pic x(255).
+            03 wid-arqverifica                     pic x(255).
+            03 wid-arqrelatorio                    pic x(255).
+            03 wid-cobsoftcfg                      pic x(255).
+            03 wid-cobsoftckp                      pic x(255).
+            03 wid-cobsofterr                      pic x(255).
+            03 wid-arqlogimp                       pic x(255).
+            03 wid-arqlogerr                       pic x(255).
+            03 wid-arq-nfe                         pic x(255).
