@@ -0,0 +1,96 @@
+      *>=================================================================================
+       9000-abrir-i-pd02000 section.
+           string lnk-dat-path delimited   by "  " "\EFD020.DAT" into wid-pd02000
+
+           open input pd02000
+           if   not ws-operacao-ok
+
+                string "Erro de abertura arquivo EFD020.DAT - Status [" ws-resultado-acesso "]" into ws-mensagem
+
+                perform 9000-mensagem
+                perform 9000-abortar
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-abrir-o-pd02000 section.
+           string lnk-dat-path delimited   by "  " "\EFD020.DAT" into wid-pd02000
+
+           open output pd02000
+           if   not ws-operacao-ok
+
+                string "Erro de abertura arquivo EFD020.DAT - Status [" ws-resultado-acesso "]" into ws-mensagem
+
+                perform 9000-mensagem
+                perform 9000-abortar
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-abrir-io-pd02000 section.
+           string lnk-dat-path delimited   by "  " "\EFD020.DAT" into wid-pd02000
+
+           open i-o pd02000
+           if   not ws-operacao-ok
+
+                string "Erro de abertura arquivo EFD020.DAT - Status [" ws-resultado-acesso "]" into ws-mensagem
+
+                perform 9000-mensagem
+                perform 9000-abortar
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd02000-grt section.
+
+            start pd02000 key is greater f02000-chave
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd02000-ngrt section.
+
+            start pd02000 key is not greater f02000-chave
+
+       exit.
+
+      *>=================================================================================
+       9000-ler-pd02000-ran section.
+
+            read pd02000
+
+       exit.
+
+      *>=================================================================================
+       9000-ler-pd02000-nex section.
+
+            read pd02000 next
+
+       exit.
+
+      *>=================================================================================
+       9000-ler-pd02000-pre section.
+
+            read pd02000 previous
+
+       exit.
+
+      *>=================================================================================
+       9000-gravar-pd02000 section.
+
+            write f02000-transportador
+
+       exit.
+
+      *>=================================================================================
+       9000-regravar-pd02000 section.
+
+            rewrite f02000-transportador
+
+       exit.
