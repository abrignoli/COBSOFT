@@ -0,0 +1,96 @@
+      *>=================================================================================
+       9000-abrir-i-pd02400 section.
+           string lnk-dat-path delimited   by "  " "\EFD024.DAT" into wid-pd02400
+
+           open input pd02400
+           if   not ws-operacao-ok
+
+                string "Erro de abertura arquivo EFD024.DAT - Status [" ws-resultado-acesso "]" into ws-mensagem
+
+                perform 9000-mensagem
+                perform 9000-abortar
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-abrir-o-pd02400 section.
+           string lnk-dat-path delimited   by "  " "\EFD024.DAT" into wid-pd02400
+
+           open output pd02400
+           if   not ws-operacao-ok
+
+                string "Erro de abertura arquivo EFD024.DAT - Status [" ws-resultado-acesso "]" into ws-mensagem
+
+                perform 9000-mensagem
+                perform 9000-abortar
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-abrir-io-pd02400 section.
+           string lnk-dat-path delimited   by "  " "\EFD024.DAT" into wid-pd02400
+
+           open i-o pd02400
+           if   not ws-operacao-ok
+
+                string "Erro de abertura arquivo EFD024.DAT - Status [" ws-resultado-acesso "]" into ws-mensagem
+
+                perform 9000-mensagem
+                perform 9000-abortar
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd02400-grt section.
+
+            start pd02400 key is greater f02400-chave
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd02400-ngrt section.
+
+            start pd02400 key is not greater f02400-chave
+
+       exit.
+
+      *>=================================================================================
+       9000-ler-pd02400-ran section.
+
+            read pd02400
+
+       exit.
+
+      *>=================================================================================
+       9000-ler-pd02400-nex section.
+
+            read pd02400 next
+
+       exit.
+
+      *>=================================================================================
+       9000-ler-pd02400-pre section.
+
+            read pd02400 previous
+
+       exit.
+
+      *>=================================================================================
+       9000-gravar-pd02400 section.
+
+            write f02400-auditoria-acesso-negado
+
+       exit.
+
+      *>=================================================================================
+       9000-regravar-pd02400 section.
+
+            rewrite f02400-auditoria-acesso-negado
+
+       exit.
