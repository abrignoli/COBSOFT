@@ -0,0 +1,12 @@
+       fd   pd02500.
+
+       01   f02500-auditoria-status-empresa.
+            03 f02500-cd-empresa                    pic 9(03).
+            03 f02500-cd-filial                     pic 9(04).
+            03 f02500-data-alteracao                pic 9(08).
+            03 f02500-hora-alteracao                pic 9(08).
+            03 f02500-nr-sequencia                  pic 9(06).
+            03 f02500-id-usuario                    pic x(11).
+            03 f02500-id-status-anterior            pic x(01).
+            03 f02500-id-status-novo                pic x(01).
+            03 f02500-motivo                        pic x(55).
