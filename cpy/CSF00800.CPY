@@ -17,17 +17,18 @@
                88 f00800-em-aprovacao                  value "E".
                88 f00800-ativo                         value "A".
             03 f00800-id-trocar-senha              pic x(01).
-               88 f00800-trocar-senha                  value "S".
+               88 f00800-trocar-senha                  value "S" false "N".
             03 f00800-id-perfil-especial           pic x(01).
                88 f00800-desenvolvimento               value "D".
             03 f00800-data-criacao                 pic 9(08).
             03 f00800-hora-criacao                 pic 9(08).
             03 f00800-data-ultimo-login            pic 9(08).
             03 f00800-hora-ultimo-login            pic 9(08).
-            03 f00800-maquina-login                pic x(55).   
-            
-            
-            
-      
+            03 f00800-maquina-login                pic x(55).
+            03 f00800-data-alteracao-senha         pic 9(08).
+            03 f00800-nr-tentativas-invalidas      pic 9(02).
+
+
+
 
 
