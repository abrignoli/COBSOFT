@@ -0,0 +1,13 @@
+           select pd01900 assign to disk wid-pd01900
+                organization        is indexed
+                access mode         is dynamic
+                record key          is f01900-chave =
+                                       f01900-cd-empresa
+                                       f01900-cd-filial
+                                       f01900-cd-produto
+                                       f01900-cd-deposito
+                                       f01900-data-movimento
+                                       f01900-hora-movimento
+                                       f01900-nr-sequencia
+                lock mode           is manual
+                file status         is ws-resultado-acesso.
