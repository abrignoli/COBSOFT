@@ -0,0 +1,36 @@
+      *>=================================================================================
+      *> Rotinas Genéricas - Listagem/Exportação de Cadastro
+      *>=================================================================================
+       9000-abrir-relatorio section.
+
+            accept ws-data-inv                      from date yyyymmdd
+            accept ws-horas                         from time
+
+            move spaces                              to wid-arqrelatorio
+            string lnk-log-path delimited by "  " "\" c-este-programa "_"
+                   lnk-cd-empresa "_" lnk-cd-filial "_" ws-data-inv "_" ws-horas ".TXT"
+                   delimited by "  " into wid-arqrelatorio
+
+            open output arqrelatorio
+
+       exit.
+
+      *>=================================================================================
+       9000-imprimir-linha-relatorio section.
+
+            write rl-registro-relatorio
+
+            move spaces                              to rl-linha-relatorio
+
+       exit.
+
+      *>=================================================================================
+       9000-fechar-relatorio section.
+
+            close arqrelatorio
+
+            move spaces                              to ws-mensagem
+            string "Relatório gerado em [" wid-arqrelatorio "]" into ws-mensagem
+            perform 9000-mensagem
+
+       exit.
