@@ -0,0 +1,10 @@
+       fd   pd02400.
+
+       01   f02400-auditoria-acesso-negado.
+            03 f02400-data-acesso                   pic 9(08).
+            03 f02400-hora-acesso                    pic 9(08).
+            03 f02400-nr-sequencia                   pic 9(06).
+            03 f02400-id-usuario                     pic x(11).
+            03 f02400-cd-empresa                     pic 9(03).
+            03 f02400-cd-filial                      pic 9(04).
+            03 f02400-cd-programa                    pic x(08).
