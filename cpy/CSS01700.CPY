@@ -0,0 +1,9 @@
+           select pd01700 assign to disk wid-pd01700
+                organization        is indexed
+                access mode         is dynamic
+                record key          is f01700-chave =
+                                       f01700-cd-empresa
+                                       f01700-cd-filial
+                                       f01700-cd-material
+                lock mode           is manual
+                file status         is ws-resultado-acesso.
