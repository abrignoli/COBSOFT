@@ -0,0 +1,103 @@
+      *>=================================================================================
+       9000-abrir-i-pd01500 section.
+           string lnk-dat-path delimited   by "  " "\EFD015.DAT" into wid-pd01500
+
+           open input pd01500
+           if   not ws-operacao-ok
+
+                string "Erro de abertura arquivo EFD015.DAT - Status [" ws-resultado-acesso "]" into ws-mensagem
+
+                perform 9000-mensagem
+                perform 9000-abortar
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-abrir-o-pd01500 section.
+           string lnk-dat-path delimited   by "  " "\EFD015.DAT" into wid-pd01500
+
+           open output pd01500
+           if   not ws-operacao-ok
+
+                string "Erro de abertura arquivo EFD015.DAT - Status [" ws-resultado-acesso "]" into ws-mensagem
+
+                perform 9000-mensagem
+                perform 9000-abortar
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-abrir-io-pd01500 section.
+           string lnk-dat-path delimited   by "  " "\EFD015.DAT" into wid-pd01500
+
+           open i-o pd01500
+           if   not ws-operacao-ok
+
+                string "Erro de abertura arquivo EFD015.DAT - Status [" ws-resultado-acesso "]" into ws-mensagem
+
+                perform 9000-mensagem
+                perform 9000-abortar
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd01500-grt section.
+
+            start pd01500 key is greater f01500-chave
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd01500-ngrt section.
+
+            start pd01500 key is not greater f01500-chave
+
+       exit.
+
+      *>=================================================================================
+       9000-ler-pd01500-ran section.
+
+            read pd01500
+
+       exit.
+
+      *>=================================================================================
+       9000-ler-pd01500-ran-1 section.
+
+            read pd01500 key is f01500-chave-1
+
+       exit.
+
+      *>=================================================================================
+       9000-ler-pd01500-nex section.
+
+            read pd01500 next
+
+       exit.
+
+      *>=================================================================================
+       9000-ler-pd01500-pre section.
+
+            read pd01500 previous
+
+       exit.
+
+      *>=================================================================================
+       9000-gravar-pd01500 section.
+
+            write f01500-fornecedor
+
+       exit.
+
+      *>=================================================================================
+       9000-regravar-pd01500 section.
+
+            rewrite f01500-fornecedor
+
+       exit.
