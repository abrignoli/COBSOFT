@@ -0,0 +1,21 @@
+       fd   pd01900.
+
+       01   f01900-mov-estoque.
+            03 f01900-cd-empresa                   pic 9(03).
+            03 f01900-cd-filial                    pic 9(04).
+            03 f01900-cd-produto                   pic 9(09).
+            03 f01900-cd-deposito                   pic 9(04).
+            03 f01900-data-movimento                pic 9(08).
+            03 f01900-hora-movimento                pic 9(08).
+            03 f01900-nr-sequencia                  pic 9(06).
+            03 f01900-tipo-movimento                pic x(01).
+               88 f01900-movimento-entrada              value "E".
+               88 f01900-movimento-saida                value "S".
+            03 f01900-qtde-movimento                pic s9(09)v9(04).
+            03 f01900-qtde-disponivel-anterior      pic s9(09)v9(04).
+            03 f01900-qtde-disponivel-atual         pic s9(09)v9(04).
+            03 f01900-qtde-reservada-anterior       pic s9(09)v9(04).
+            03 f01900-qtde-reservada-atual          pic s9(09)v9(04).
+            03 f01900-cd-motivo                     pic 9(03).
+            03 f01900-ds-motivo                     pic x(55).
+            03 f01900-id-usuario                    pic x(11).
