@@ -17,6 +17,7 @@
             03 f01400-nr-telefone-2                pic 9(14).
             03 f01400-nr-telefone-3                pic 9(14).
             03 f01400-email                        pic x(55).
+            03 f01400-limite-credito               pic 9(09)v9(02).
             03 f01400-id-status                    pic x(01).
                88 f01400-cliente-ativo                  value "A".
                88 f01400-cliente-inativo                value "I".
