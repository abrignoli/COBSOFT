@@ -0,0 +1,9 @@
+           select pd02400 assign to disk wid-pd02400
+                organization        is indexed
+                access mode         is dynamic
+                record key          is f02400-chave =
+                                       f02400-data-acesso
+                                       f02400-hora-acesso
+                                       f02400-nr-sequencia
+                lock mode           is manual
+                file status         is ws-resultado-acesso.
