@@ -0,0 +1,20 @@
+       fd   pd01700.
+
+       01   f01700-material.
+            03 f01700-cd-empresa                   pic 9(03).
+            03 f01700-cd-filial                    pic 9(04).
+            03 f01700-cd-material                  pic 9(09).
+            03 f01700-descricao-material            pic x(55).
+            03 f01700-descricao-abreviada           pic x(55).
+            03 f01700-cd-categoria                  pic 9(09).
+            03 f01700-ean                           pic 9(13).
+            03 f01700-ncm                           pic 9(08).
+            03 f01700-data-inclusao                 pic 9(08).
+            03 f01700-data-exclusao                 pic 9(08).
+            03 f01700-unidade-medida                pic x(10).
+            03 f01700-fator-conversao                pic 9(09).
+            03 f01700-peso-bruto                    pic 9(09)v9(04).
+            03 f01700-peso-liquido                  pic 9(09)v9(04).
+            03 f01700-id-status                     pic x(01).
+               88 f01700-material-ativo                 value "A".
+               88 f01700-material-inativo               value "I".
