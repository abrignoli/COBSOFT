@@ -0,0 +1,13 @@
+           select pd01500 assign to disk wid-pd01500
+                organization        is indexed
+                access mode         is dynamic
+                record key          is f01500-chave =
+                                       f01500-cd-empresa
+                                       f01500-cd-filial
+                                       f01500-cd-fornecedor
+                alternate key       is f01500-chave-1 =
+                                       f01500-cgc
+                lock mode           is manual
+                file status         is ws-resultado-acesso.
+
+
