@@ -0,0 +1,10 @@
+       fd   pd01600.
+
+       01   f01600-categoria-material.
+            03 f01600-cd-empresa                   pic 9(03).
+            03 f01600-cd-filial                    pic 9(04).
+            03 f01600-cd-categoria                 pic 9(09).
+            03 f01600-descricao-categoria           pic x(55).
+            03 f01600-id-status                     pic x(01).
+               88 f01600-categoria-ativa                value "A".
+               88 f01600-categoria-inativa              value "I".
