@@ -0,0 +1,10 @@
+       fd   pd02300.
+
+       01   f02300-auditoria-login-master.
+            03 f02300-data-acesso                   pic 9(08).
+            03 f02300-hora-acesso                    pic 9(08).
+            03 f02300-nr-sequencia                   pic 9(06).
+            03 f02300-id-usuario                     pic x(11).
+            03 f02300-cd-empresa                     pic 9(03).
+            03 f02300-cd-filial                      pic 9(04).
+            03 f02300-maquina-acesso                 pic x(55).
