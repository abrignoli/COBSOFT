@@ -0,0 +1,7 @@
+      *>=================================================================================
+      *> Arquivo texto genérico de relatório - comum a todos os programas de cadastro
+      *>=================================================================================
+            select arqrelatorio assign to disk wid-arqrelatorio
+                 organization        is line sequential
+                 access mode         is sequential
+                 file status         is ws-resultado-acesso.
