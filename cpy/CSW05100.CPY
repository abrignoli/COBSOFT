@@ -21,4 +21,5 @@
             03 wf05100-valor-ipi                   pic 9(09)v9(02).
             03 wf05100-aliq-icms                   pic 9(09)v9(02).
             03 wf05100-aliq-ipi                    pic 9(09)v9(02).
-            03 filler                              pic x(91).
+            03 wf05100-cd-deposito                 pic 9(04).
+            03 filler                              pic x(87).
