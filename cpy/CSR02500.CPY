@@ -0,0 +1,96 @@
+      *>=================================================================================
+       9000-abrir-i-pd02500 section.
+           string lnk-dat-path delimited   by "  " "\EFD025.DAT" into wid-pd02500
+
+           open input pd02500
+           if   not ws-operacao-ok
+
+                string "Erro de abertura arquivo EFD025.DAT - Status [" ws-resultado-acesso "]" into ws-mensagem
+
+                perform 9000-mensagem
+                perform 9000-abortar
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-abrir-o-pd02500 section.
+           string lnk-dat-path delimited   by "  " "\EFD025.DAT" into wid-pd02500
+
+           open output pd02500
+           if   not ws-operacao-ok
+
+                string "Erro de abertura arquivo EFD025.DAT - Status [" ws-resultado-acesso "]" into ws-mensagem
+
+                perform 9000-mensagem
+                perform 9000-abortar
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-abrir-io-pd02500 section.
+           string lnk-dat-path delimited   by "  " "\EFD025.DAT" into wid-pd02500
+
+           open i-o pd02500
+           if   not ws-operacao-ok
+
+                string "Erro de abertura arquivo EFD025.DAT - Status [" ws-resultado-acesso "]" into ws-mensagem
+
+                perform 9000-mensagem
+                perform 9000-abortar
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd02500-grt section.
+
+            start pd02500 key is greater f02500-chave
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd02500-ngrt section.
+
+            start pd02500 key is not greater f02500-chave
+
+       exit.
+
+      *>=================================================================================
+       9000-ler-pd02500-ran section.
+
+            read pd02500
+
+       exit.
+
+      *>=================================================================================
+       9000-ler-pd02500-nex section.
+
+            read pd02500 next
+
+       exit.
+
+      *>=================================================================================
+       9000-ler-pd02500-pre section.
+
+            read pd02500 previous
+
+       exit.
+
+      *>=================================================================================
+       9000-gravar-pd02500 section.
+
+            write f02500-auditoria-status-empresa
+
+       exit.
+
+      *>=================================================================================
+       9000-regravar-pd02500 section.
+
+            rewrite f02500-auditoria-status-empresa
+
+       exit.
