@@ -0,0 +1,96 @@
+      *>=================================================================================
+       9000-abrir-i-pd01700 section.
+           string lnk-dat-path delimited   by "  " "\EFD017.DAT" into wid-pd01700
+
+           open input pd01700
+           if   not ws-operacao-ok
+
+                string "Erro de abertura arquivo EFD017.DAT - Status [" ws-resultado-acesso "]" into ws-mensagem
+
+                perform 9000-mensagem
+                perform 9000-abortar
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-abrir-o-pd01700 section.
+           string lnk-dat-path delimited   by "  " "\EFD017.DAT" into wid-pd01700
+
+           open output pd01700
+           if   not ws-operacao-ok
+
+                string "Erro de abertura arquivo EFD017.DAT - Status [" ws-resultado-acesso "]" into ws-mensagem
+
+                perform 9000-mensagem
+                perform 9000-abortar
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-abrir-io-pd01700 section.
+           string lnk-dat-path delimited   by "  " "\EFD017.DAT" into wid-pd01700
+
+           open i-o pd01700
+           if   not ws-operacao-ok
+
+                string "Erro de abertura arquivo EFD017.DAT - Status [" ws-resultado-acesso "]" into ws-mensagem
+
+                perform 9000-mensagem
+                perform 9000-abortar
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd01700-grt section.
+
+            start pd01700 key is greater f01700-chave
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd01700-ngrt section.
+
+            start pd01700 key is not greater f01700-chave
+
+       exit.
+
+      *>=================================================================================
+       9000-ler-pd01700-ran section.
+
+            read pd01700
+
+       exit.
+
+      *>=================================================================================
+       9000-ler-pd01700-nex section.
+
+            read pd01700 next
+
+       exit.
+
+      *>=================================================================================
+       9000-ler-pd01700-pre section.
+
+            read pd01700 previous
+
+       exit.
+
+      *>=================================================================================
+       9000-gravar-pd01700 section.
+
+            write f01700-material
+
+       exit.
+
+      *>=================================================================================
+       9000-regravar-pd01700 section.
+
+            rewrite f01700-material
+
+       exit.
