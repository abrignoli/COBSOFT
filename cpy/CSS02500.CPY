@@ -0,0 +1,11 @@
+           select pd02500 assign to disk wid-pd02500
+                organization        is indexed
+                access mode         is dynamic
+                record key          is f02500-chave =
+                                       f02500-cd-empresa
+                                       f02500-cd-filial
+                                       f02500-data-alteracao
+                                       f02500-hora-alteracao
+                                       f02500-nr-sequencia
+                lock mode           is manual
+                file status         is ws-resultado-acesso.
