@@ -0,0 +1,96 @@
+      *>=================================================================================
+       9000-abrir-i-pd02300 section.
+           string lnk-dat-path delimited   by "  " "\EFD023.DAT" into wid-pd02300
+
+           open input pd02300
+           if   not ws-operacao-ok
+
+                string "Erro de abertura arquivo EFD023.DAT - Status [" ws-resultado-acesso "]" into ws-mensagem
+
+                perform 9000-mensagem
+                perform 9000-abortar
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-abrir-o-pd02300 section.
+           string lnk-dat-path delimited   by "  " "\EFD023.DAT" into wid-pd02300
+
+           open output pd02300
+           if   not ws-operacao-ok
+
+                string "Erro de abertura arquivo EFD023.DAT - Status [" ws-resultado-acesso "]" into ws-mensagem
+
+                perform 9000-mensagem
+                perform 9000-abortar
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-abrir-io-pd02300 section.
+           string lnk-dat-path delimited   by "  " "\EFD023.DAT" into wid-pd02300
+
+           open i-o pd02300
+           if   not ws-operacao-ok
+
+                string "Erro de abertura arquivo EFD023.DAT - Status [" ws-resultado-acesso "]" into ws-mensagem
+
+                perform 9000-mensagem
+                perform 9000-abortar
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd02300-grt section.
+
+            start pd02300 key is greater f02300-chave
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd02300-ngrt section.
+
+            start pd02300 key is not greater f02300-chave
+
+       exit.
+
+      *>=================================================================================
+       9000-ler-pd02300-ran section.
+
+            read pd02300
+
+       exit.
+
+      *>=================================================================================
+       9000-ler-pd02300-nex section.
+
+            read pd02300 next
+
+       exit.
+
+      *>=================================================================================
+       9000-ler-pd02300-pre section.
+
+            read pd02300 previous
+
+       exit.
+
+      *>=================================================================================
+       9000-gravar-pd02300 section.
+
+            write f02300-auditoria-login-master
+
+       exit.
+
+      *>=================================================================================
+       9000-regravar-pd02300 section.
+
+            rewrite f02300-auditoria-login-master
+
+       exit.
