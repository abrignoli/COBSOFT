@@ -0,0 +1,9 @@
+           select pd01600 assign to disk wid-pd01600
+                organization        is indexed
+                access mode         is dynamic
+                record key          is f01600-chave =
+                                       f01600-cd-empresa
+                                       f01600-cd-filial
+                                       f01600-cd-categoria
+                lock mode           is manual
+                file status         is ws-resultado-acesso.
