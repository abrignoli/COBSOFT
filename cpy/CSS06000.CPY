@@ -4,7 +4,8 @@
                 record key          is f06000-chave =
                                        f06000-cd-empresa
                                        f06000-cd-filial
-                                       f06000-cd-produto                                      
+                                       f06000-cd-produto
+                                       f06000-cd-deposito
                 lock mode           is manual
                 file status         is ws-resultado-acesso.
       
