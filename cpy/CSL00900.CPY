@@ -72,4 +72,11 @@
             03 lnk-parametros-emissao.
                05 lnk-numero-documento             pic 9(09).
                05 lnk-serie-documento              pic 9(03).
+               05 lnk-cd-modelo                    pic 9(02).
+                  88 lnk-modelo-nfe                    value 55.
+                  88 lnk-modelo-nfce                   value 65.
+               05 lnk-cd-serie                     pic 9(03).
+               05 lnk-qtd-reserva-documento        pic 9(05).
+               05 lnk-numero-documento-inicial     pic 9(09).
+               05 lnk-numero-documento-final       pic 9(09).
 
