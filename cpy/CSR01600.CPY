@@ -0,0 +1,96 @@
+      *>=================================================================================
+       9000-abrir-i-pd01600 section.
+           string lnk-dat-path delimited   by "  " "\EFD016.DAT" into wid-pd01600
+
+           open input pd01600
+           if   not ws-operacao-ok
+
+                string "Erro de abertura arquivo EFD016.DAT - Status [" ws-resultado-acesso "]" into ws-mensagem
+
+                perform 9000-mensagem
+                perform 9000-abortar
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-abrir-o-pd01600 section.
+           string lnk-dat-path delimited   by "  " "\EFD016.DAT" into wid-pd01600
+
+           open output pd01600
+           if   not ws-operacao-ok
+
+                string "Erro de abertura arquivo EFD016.DAT - Status [" ws-resultado-acesso "]" into ws-mensagem
+
+                perform 9000-mensagem
+                perform 9000-abortar
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-abrir-io-pd01600 section.
+           string lnk-dat-path delimited   by "  " "\EFD016.DAT" into wid-pd01600
+
+           open i-o pd01600
+           if   not ws-operacao-ok
+
+                string "Erro de abertura arquivo EFD016.DAT - Status [" ws-resultado-acesso "]" into ws-mensagem
+
+                perform 9000-mensagem
+                perform 9000-abortar
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd01600-grt section.
+
+            start pd01600 key is greater f01600-chave
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd01600-ngrt section.
+
+            start pd01600 key is not greater f01600-chave
+
+       exit.
+
+      *>=================================================================================
+       9000-ler-pd01600-ran section.
+
+            read pd01600
+
+       exit.
+
+      *>=================================================================================
+       9000-ler-pd01600-nex section.
+
+            read pd01600 next
+
+       exit.
+
+      *>=================================================================================
+       9000-ler-pd01600-pre section.
+
+            read pd01600 previous
+
+       exit.
+
+      *>=================================================================================
+       9000-gravar-pd01600 section.
+
+            write f01600-categoria-material
+
+       exit.
+
+      *>=================================================================================
+       9000-regravar-pd01600 section.
+
+            rewrite f01600-categoria-material
+
+       exit.
