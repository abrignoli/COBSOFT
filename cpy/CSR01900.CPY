@@ -0,0 +1,96 @@
+      *>=================================================================================
+       9000-abrir-i-pd01900 section.
+           string lnk-dat-path delimited   by "  " "\EFD019.DAT" into wid-pd01900
+
+           open input pd01900
+           if   not ws-operacao-ok
+
+                string "Erro de abertura arquivo EFD019.DAT - Status [" ws-resultado-acesso "]" into ws-mensagem
+
+                perform 9000-mensagem
+                perform 9000-abortar
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-abrir-o-pd01900 section.
+           string lnk-dat-path delimited   by "  " "\EFD019.DAT" into wid-pd01900
+
+           open output pd01900
+           if   not ws-operacao-ok
+
+                string "Erro de abertura arquivo EFD019.DAT - Status [" ws-resultado-acesso "]" into ws-mensagem
+
+                perform 9000-mensagem
+                perform 9000-abortar
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-abrir-io-pd01900 section.
+           string lnk-dat-path delimited   by "  " "\EFD019.DAT" into wid-pd01900
+
+           open i-o pd01900
+           if   not ws-operacao-ok
+
+                string "Erro de abertura arquivo EFD019.DAT - Status [" ws-resultado-acesso "]" into ws-mensagem
+
+                perform 9000-mensagem
+                perform 9000-abortar
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd01900-grt section.
+
+            start pd01900 key is greater f01900-chave
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd01900-ngrt section.
+
+            start pd01900 key is not greater f01900-chave
+
+       exit.
+
+      *>=================================================================================
+       9000-ler-pd01900-ran section.
+
+            read pd01900
+
+       exit.
+
+      *>=================================================================================
+       9000-ler-pd01900-nex section.
+
+            read pd01900 next
+
+       exit.
+
+      *>=================================================================================
+       9000-ler-pd01900-pre section.
+
+            read pd01900 previous
+
+       exit.
+
+      *>=================================================================================
+       9000-gravar-pd01900 section.
+
+            write f01900-mov-estoque
+
+       exit.
+
+      *>=================================================================================
+       9000-regravar-pd01900 section.
+
+            rewrite f01900-mov-estoque
+
+       exit.
