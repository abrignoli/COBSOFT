@@ -0,0 +1,45 @@
+       fd   pd05000.
+
+       01   f05000-mestre-nota-fiscal.
+            03 f05000-chave.
+               05 f05000-cd-empresa                pic 9(03).
+               05 f05000-cd-filial                 pic 9(04).
+               05 f05000-tipo-nota                 pic 9(02).
+                  88 f05000-nota-entrada                value 00.
+                  88 f05000-nota-saida                  value 01.
+               05 f05000-numero-documento          pic 9(09).
+               05 f05000-serie-documento           pic x(03).
+            03 f05000-cd-destinatario               pic 9(09).
+            03 f05000-cd-transportador               pic 9(09).
+            03 f05000-sequencia                     pic 9(09).
+            03 f05000-data-operacao                 pic 9(08).
+            03 f05000-hora-operacao                 pic 9(02).
+            03 f05000-minuto-operacao               pic 9(02).
+            03 f05000-id-usuario-operacao           pic 9(11).
+            03 f05000-data-saida                    pic 9(08).
+            03 f05000-hora-saida                    pic 9(02).
+            03 f05000-minuto-saida                  pic 9(02).
+            03 f05000-data-entrega                  pic 9(08).
+            03 f05000-hora-entrega                  pic 9(02).
+            03 f05000-minuto-entrega                pic 9(02).
+            03 f05000-valor-total-produtos          pic 9(09)v9(02).
+            03 f05000-valor-frete                   pic 9(09)v9(02).
+            03 f05000-valor-seguro                  pic 9(09)v9(02).
+            03 f05000-valor-desconto                pic 9(09)v9(02).
+            03 f05000-valor-outras-despesas         pic 9(09)v9(02).
+            03 f05000-base-icms                     pic 9(09)v9(02).
+            03 f05000-valor-icms                    pic 9(09)v9(02).
+            03 f05000-base-icms-st                  pic 9(09)v9(02).
+            03 f05000-valor-icms-st                 pic 9(09)v9(02).
+            03 f05000-valor-ipi                     pic 9(09)v9(02).
+            03 f05000-valor-total                   pic 9(09)v9(02).
+            03 f05000-chave-acesso                  pic x(45).
+            03 f05000-protocolo-autorizacao         pic x(15).
+            03 f05000-data-autorizacao              pic 9(08).
+            03 f05000-horario-autorizacao           pic 9(06).
+            03 f05000-motivo-sefaz                  pic x(55).
+            03 f05000-id-status-nfe                 pic x(01).
+               88 f05000-nfe-pendente                    value "P".
+               88 f05000-nfe-autorizada                  value "A".
+               88 f05000-nfe-rejeitada                   value "R".
+               88 f05000-nfe-cancelada                   value "C".
