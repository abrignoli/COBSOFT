@@ -0,0 +1,4 @@
+       fd   arqrelatorio.
+
+       01   rl-registro-relatorio.
+            03 rl-linha-relatorio                  pic x(132).
