@@ -0,0 +1,9 @@
+           select pd02300 assign to disk wid-pd02300
+                organization        is indexed
+                access mode         is dynamic
+                record key          is f02300-chave =
+                                       f02300-data-acesso
+                                       f02300-hora-acesso
+                                       f02300-nr-sequencia
+                lock mode           is manual
+                file status         is ws-resultado-acesso.
