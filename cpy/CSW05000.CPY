@@ -0,0 +1,22 @@
+       01   wf05000-mestre-nota-fiscal.
+            03 wf05000-chave.
+               05 wf05000-cd-empresa               pic 9(03).
+               05 wf05000-cd-filial                pic 9(04).
+               05 wf05000-tipo-nota                pic 9(02).
+                  88 wf05000-nota-entrada              value 00.
+                  88 wf05000-nota-saida                value 01.
+               05 wf05000-numero-documento         pic 9(09).
+               05 wf05000-serie-documento          pic x(03).
+            03 wf05000-cd-destinatario              pic 9(09).
+            03 wf05000-cd-transportador             pic 9(09).
+            03 wf05000-sequencia                    pic 9(09).
+            03 wf05000-data-operacao                pic 9(08).
+            03 wf05000-horario-operacao             pic 9(06).
+            03 wf05000-id-usuario-operacao          pic 9(11).
+            03 wf05000-data-saida                   pic 9(08).
+            03 wf05000-horario-saida                pic 9(06).
+            03 wf05000-data-entrega                 pic 9(08).
+            03 wf05000-horario-entrega              pic 9(06).
+            03 wf05000-valor-total                  pic 9(09)v9(02).
+            03 wf05000-base-icms                    pic 9(09)v9(02).
+            03 wf05000-valor-icms                   pic 9(09)v9(02).
