@@ -0,0 +1,45 @@
+      *>=================================================================================
+      *> Rotinas Genéricas - Nota Fiscal Eletrônica (mestre)
+      *>=================================================================================
+      *> Monta f05000-mestre-nota-fiscal a partir dos dados acumulados em
+      *> wf05000-mestre-nota-fiscal ao longo da emissão (2300-emitir-nota-fiscal/
+      *> 9000-descarregar-itens-nfe), separando horario-operacao/saida/entrega
+      *> (HHMMSS, vindo de ws-horas) nos pares hora/minuto do layout gravado.
+      *> Grava sempre como pendente - quem atualiza o status conforme o
+      *> retorno da SEFAZ é 2390-atualizar-mestre-nfe em CS00106S.
+       9000-mestre-nota-fiscal section.
+
+            initialize                              f05000-mestre-nota-fiscal
+
+            move wf05000-cd-empresa                 to f05000-cd-empresa
+            move wf05000-cd-filial                  to f05000-cd-filial
+            move wf05000-tipo-nota                  to f05000-tipo-nota
+            move wf05000-numero-documento           to f05000-numero-documento
+            move wf05000-serie-documento            to f05000-serie-documento
+
+            move wf05000-cd-destinatario            to f05000-cd-destinatario
+            move wf05000-cd-transportador           to f05000-cd-transportador
+            move wf05000-sequencia                  to f05000-sequencia
+
+            move wf05000-data-operacao              to f05000-data-operacao
+            move wf05000-horario-operacao (1:2)     to f05000-hora-operacao
+            move wf05000-horario-operacao (3:2)     to f05000-minuto-operacao
+
+            move wf05000-id-usuario-operacao        to f05000-id-usuario-operacao
+
+            move wf05000-data-saida                 to f05000-data-saida
+            move wf05000-horario-saida (1:2)        to f05000-hora-saida
+            move wf05000-horario-saida (3:2)        to f05000-minuto-saida
+
+            move wf05000-data-entrega               to f05000-data-entrega
+            move wf05000-horario-entrega (1:2)      to f05000-hora-entrega
+            move wf05000-horario-entrega (3:2)      to f05000-minuto-entrega
+
+            move wf05000-valor-total                to f05000-valor-total-produtos
+            move wf05000-valor-total                to f05000-valor-total
+            move wf05000-base-icms                  to f05000-base-icms
+            move wf05000-valor-icms                 to f05000-valor-icms
+
+            set  f05000-nfe-pendente                to true
+
+       exit.
